@@ -87,11 +87,19 @@
            END-PERFORM.
 
            CLOSE persoNonTrie.
-         
+
            SORT WorkFile ON ASCENDING KEY Age-W
                        USING persoNonTrie
                        GIVING persoTrie.
 
+      *    SORT-RETURN est le registre spécial alimenté par le verbe
+      *    SORT lui-même : 0 = tri terminé avec succès, non nul = échec.
+           IF SORT-RETURN = 0
+              DISPLAY "Tri de persoNonTrie vers persoTrie OK."
+           ELSE
+              DISPLAY "Erreur lors du tri, SORT-RETURN = " SORT-RETURN
+           END-IF.
+
            STOP RUN.
 
        END PROGRAM triFichier.
