@@ -4,15 +4,46 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+       SELECT F-NOMBRES ASSIGN TO "./in/SyracuseNombres.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-F-NOMBRES.
 
        DATA DIVISION.
        FILE SECTION.
+       FD F-NOMBRES.
+       01 F-NOMBRES-LIGNE PIC X(3).
+
        WORKING-STORAGE SECTION.
-       01 WS-NB-SAISIE    PIC 9(3) VALUE 0.
-       01 WS-RESULTAT     PIC 9(3).
-       01 WS-NB-BOUCLE    PIC 9(3).
-       01 WS-RESTE        PIC 9(3).
-       
+       01 FS-F-NOMBRES PIC X(2).
+
+      *    PIC 9(6) : les valeurs intermédiaires de la suite de
+      *    Syracuse (3n+1) dépassent vite 999 même pour un nombre de
+      *    départ à 3 chiffres (ex: 27 grimpe jusqu'à 9232), et un
+      *    départ à 3 chiffres proche de la borne haute (ex: 703)
+      *    grimpe lui-même jusqu'à plus de 250000 - PIC 9(5) (max
+      *    99999) déborderait encore silencieusement dans ce cas.
+       01 WS-NB-SAISIE    PIC 9(6) VALUE 0.
+       01 WS-NB-SAISIE-INITIAL PIC 9(6).
+       01 WS-RESULTAT     PIC 9(6).
+       01 WS-NB-BOUCLE    PIC 9(5).
+       01 WS-RESTE        PIC 9(6).
+
+      *    Garde-fou : au-delà de cette limite, on abandonne le calcul
+      *    plutôt que de boucler indéfiniment sur un nombre qui ne
+      *    rejoindrait jamais 1 (la conjecture de Syracuse n'est pas
+      *    démontrée).
+       01 WS-LIMITE-BOUCLE PIC 9(5) VALUE 1000.
+       01 WS-CAP-DEPASSE PIC X(2) VALUE "n ".
+           88 CAP-DEPASSE VALUE "y1" FALSE "n ".
+
+      *    Statistiques du mode batch (plusieurs nombres de départ).
+       01 WS-CPT-NOMBRES    PIC 9(5) VALUE 0.
+       01 WS-CPT-CONVERGES  PIC 9(5) VALUE 0.
+       01 WS-SOMME-BOUCLES  PIC 9(8) VALUE 0.
+       01 WS-MAX-BOUCLE     PIC 9(5) VALUE 0.
+       01 WS-MOYENNE-BOUCLE PIC 9(5)V9(2) VALUE 0.
+
        LINKAGE SECTION.
 
 
@@ -26,34 +57,75 @@
       *    ZONE DE PROGRAMME
       *************************************************************
 
-           PERFORM WITH TEST AFTER UNTIL WS-NB-SAISIE IS NOT ZERO
-              DISPLAY "Saisissez un nombre"
-              ACCEPT WS-NB-SAISIE
-           END-PERFORM.
-           
-           INITIALIZE WS-NB-BOUCLE.
-
-           PERFORM UNTIL WS-RESULTAT = 1
-              
-              COMPUTE WS-RESTE = FUNCTION MOD(WS-NB-SAISIE,2)
-
-              IF WS-RESTE = 0 THEN
-      *          Nombre saisi est pair
-                 COMPUTE WS-RESULTAT = WS-NB-SAISIE / 2
+           DISPLAY "Limite de boucles avant abandon (ex: 1000)".
+           ACCEPT WS-LIMITE-BOUCLE.
+
+      *    S'il existe un fichier de nombres de départ, on calcule la
+      *    longueur du cycle de chacun en mode batch et on affiche les
+      *    statistiques min/max/moyenne ; sinon on repasse en mode
+      *    interactif (un seul nombre, via ACCEPT).
+           OPEN INPUT F-NOMBRES.
+
+           IF FS-F-NOMBRES = "00" THEN
+
+              PERFORM UNTIL FS-F-NOMBRES = "10"
+                 READ F-NOMBRES INTO F-NOMBRES-LIGNE
+                    NOT AT END
+                       MOVE F-NOMBRES-LIGNE TO WS-NB-SAISIE
+                       MOVE WS-NB-SAISIE TO WS-NB-SAISIE-INITIAL
+                       ADD 1 TO WS-CPT-NOMBRES
+
+                       PERFORM 6000-CALCUL-SYRACUSE
+
+                       IF CAP-DEPASSE THEN
+                          DISPLAY "Nombre " WS-NB-SAISIE-INITIAL
+                             " : limite de " WS-LIMITE-BOUCLE
+                             " boucles dépassée, abandon."
+                       ELSE
+                          DISPLAY "Nombre " WS-NB-SAISIE-INITIAL
+                             " : " WS-NB-BOUCLE " boucles."
+                          ADD 1 TO WS-CPT-CONVERGES
+                          ADD WS-NB-BOUCLE TO WS-SOMME-BOUCLES
+                          IF WS-NB-BOUCLE > WS-MAX-BOUCLE THEN
+                             MOVE WS-NB-BOUCLE TO WS-MAX-BOUCLE
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+
+              CLOSE F-NOMBRES
+
+              IF WS-CPT-CONVERGES > 0 THEN
+                 COMPUTE WS-MOYENNE-BOUCLE =
+                    WS-SOMME-BOUCLES / WS-CPT-CONVERGES
+              END-IF
+
+              DISPLAY "---------------------------------------"
+              DISPLAY "Bilan Syracuse : " WS-CPT-NOMBRES
+                 " nombre(s) traité(s)."
+              DISPLAY "Cycle le plus long : " WS-MAX-BOUCLE
+              DISPLAY "Cycle moyen        : " WS-MOYENNE-BOUCLE
+
+           ELSE
+
+              PERFORM WITH TEST AFTER UNTIL WS-NB-SAISIE IS NOT ZERO
+                 DISPLAY "Saisissez un nombre"
+                 ACCEPT WS-NB-SAISIE
+              END-PERFORM
+
+              PERFORM 6000-CALCUL-SYRACUSE
+
+              IF CAP-DEPASSE THEN
+                 DISPLAY "Limite de " WS-LIMITE-BOUCLE
+                    " boucles dépassée, abandon du calcul."
               ELSE
-      *          Nombre saisi est impair
-                 COMPUTE WS-RESULTAT = (WS-NB-SAISIE * 3) + 1
-              END-IF                
-              
-              MOVE WS-RESULTAT TO WS-NB-SAISIE
-              ADD 1 TO WS-NB-BOUCLE
+                 DISPLAY "Fin de traitement."
+                 DISPLAY "Valeur de WS-RESULTAT :" WS-RESULTAT
+                 DISPLAY "Nombre de traitement :" WS-NB-BOUCLE
+              END-IF
 
-           END-PERFORM.
+           END-IF.
 
-           DISPLAY "Fin de traitement.".
-           DISPLAY "Valeur de WS-RESULTAT :" WS-RESULTAT.
-           DISPLAY "Nombre de traitement :" WS-NB-BOUCLE.
-      
            PERFORM 9998-FIN-NORMAL.
 
        0000-INITIALISATION-FIN.
@@ -67,6 +139,34 @@
       * ZONE DE PARAGRAPHE DU LOGICIEL
       ***************************************************************
 
+      *    Calcule la longueur du cycle de Syracuse pour WS-NB-SAISIE,
+      *    en s'arrêtant soit à 1, soit à la limite de sécurité.
+       6000-CALCUL-SYRACUSE.
+           INITIALIZE WS-NB-BOUCLE.
+           INITIALIZE WS-RESULTAT.
+           SET CAP-DEPASSE TO FALSE.
+
+           PERFORM UNTIL WS-RESULTAT = 1 OR CAP-DEPASSE
+
+              COMPUTE WS-RESTE = FUNCTION MOD(WS-NB-SAISIE,2)
+
+              IF WS-RESTE = 0 THEN
+      *          Nombre saisi est pair
+                 COMPUTE WS-RESULTAT = WS-NB-SAISIE / 2
+              ELSE
+      *          Nombre saisi est impair
+                 COMPUTE WS-RESULTAT = (WS-NB-SAISIE * 3) + 1
+              END-IF
+
+              MOVE WS-RESULTAT TO WS-NB-SAISIE
+              ADD 1 TO WS-NB-BOUCLE
+
+              IF WS-NB-BOUCLE > WS-LIMITE-BOUCLE THEN
+                 SET CAP-DEPASSE TO TRUE
+              END-IF
+
+           END-PERFORM.
+
        8900-MSG-LANCEMENT-DEB.
            DISPLAY "***************************************".
            DISPLAY "* LANCEMENT PROGRAMME : BA701         *".
