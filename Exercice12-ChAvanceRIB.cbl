@@ -11,31 +11,88 @@
        01 KEY-NUMBER PIC X(2).
        01 COUNT-DASH PIC 9(2).
 
+      * Clé RIB officielle : 97 - ((89*banque + 15*guichet + 3*compte)
+      * MOD 97), le compte étant relu chiffre par chiffre après
+      * substitution des lettres éventuelles par leur équivalent
+      * numérique (table normalisée A/J=1, B/K/S=2, ...).
+       01 BANK-NUM PIC 9(5).
+       01 AGENCY-NUM PIC 9(5).
+       01 KEY-NUM PIC 9(2).
+       01 ACCOUNT-DIGITS PIC 9(11) VALUE ZERO.
+       01 WS-IDX PIC 9(2).
+       01 WS-CAR PIC X(1).
+       01 WS-CHIFFRE PIC 9(1).
+       01 WS-SOMME PIC 9(13).
+       01 WS-CLE-CALCULEE PIC 9(2).
 
        PROCEDURE DIVISION.
-           
+
            DISPLAY "Saisissez votre RIB (XXXXX-XXXXX-XXXXXXXXXXX-XX) :".
            ACCEPT RIB-RAW.
-           
+
            INSPECT RIB-RAW TALLYING COUNT-DASH FOR ALL "-".
 
            IF COUNT-DASH = 3 THEN
               DISPLAY "RIB OK"
-              
+
               UNSTRING RIB-RAW DELIMITED BY "-"
                  INTO  BANK-CODE
                     AGENCY-CODE
                     ACCOUNT-NUMBER
                     KEY-NUMBER
               END-UNSTRING
-      
+
                  DISPLAY "BANK-CODE = " BANK-CODE
                  DISPLAY "AGENCY-CODE = " AGENCY-CODE
                  DISPLAY "ACCOUNT-NUMBER = " ACCOUNT-NUMBER
                  DISPLAY "KEY = " KEY-NUMBER
-      
+
+                 PERFORM convertirCompteEnChiffres
+
+                 MOVE FUNCTION NUMVAL(BANK-CODE) TO BANK-NUM
+                 MOVE FUNCTION NUMVAL(AGENCY-CODE) TO AGENCY-NUM
+                 MOVE FUNCTION NUMVAL(KEY-NUMBER) TO KEY-NUM
+
+                 COMPUTE WS-SOMME = 89 * BANK-NUM + 15 * AGENCY-NUM
+                    + 3 * ACCOUNT-DIGITS
+
+                 COMPUTE WS-CLE-CALCULEE =
+                    97 - FUNCTION MOD(WS-SOMME, 97)
+
+                 IF KEY-NUM = WS-CLE-CALCULEE
+                    DISPLAY "Clé RIB valide."
+                 ELSE
+                    DISPLAY "Clé RIB invalide, clé attendue = "
+                       WS-CLE-CALCULEE
+                 END-IF
+
                  ELSE
               DISPLAY "Attention votre RIB ne semble pas bon."
-           END-IF. 
+           END-IF.
 
            STOP RUN.
+
+      * Recopie ACCOUNT-NUMBER dans ACCOUNT-DIGITS en substituant
+      * chaque lettre par son chiffre équivalent (norme RIB).
+       convertirCompteEnChiffres.
+           MOVE 0 TO ACCOUNT-DIGITS.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 11
+              MOVE ACCOUNT-NUMBER(WS-IDX:1) TO WS-CAR
+
+              EVALUATE WS-CAR
+                 WHEN "A" WHEN "J" MOVE 1 TO WS-CHIFFRE
+                 WHEN "B" WHEN "K" WHEN "S" MOVE 2 TO WS-CHIFFRE
+                 WHEN "C" WHEN "L" WHEN "T" MOVE 3 TO WS-CHIFFRE
+                 WHEN "D" WHEN "M" WHEN "U" MOVE 4 TO WS-CHIFFRE
+                 WHEN "E" WHEN "N" WHEN "V" MOVE 5 TO WS-CHIFFRE
+                 WHEN "F" WHEN "O" WHEN "W" MOVE 6 TO WS-CHIFFRE
+                 WHEN "G" WHEN "P" WHEN "X" MOVE 7 TO WS-CHIFFRE
+                 WHEN "H" WHEN "Q" WHEN "Y" MOVE 8 TO WS-CHIFFRE
+                 WHEN "I" WHEN "R" WHEN "Z" MOVE 9 TO WS-CHIFFRE
+                 WHEN "0" THRU "9" MOVE WS-CAR TO WS-CHIFFRE
+                 WHEN OTHER MOVE 0 TO WS-CHIFFRE
+              END-EVALUATE
+
+              COMPUTE ACCOUNT-DIGITS = ACCOUNT-DIGITS * 10 + WS-CHIFFRE
+           END-PERFORM.
