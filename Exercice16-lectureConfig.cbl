@@ -32,6 +32,12 @@
 
        01 cptParam PIC 9(2) VALUE 0.
 
+      * Valeurs typées de configuration réellement appliquées à
+      * l'Oracle, alimentées par initialisationOracle.
+       01 WS-ORACLE-DB-NAME PIC X(15) VALUE SPACES.
+       01 WS-ORACLE-PORT    PIC 9(5) VALUE 0.
+       01 WS-ORACLE-TIMEOUT PIC 9(5) VALUE 0.
+
        PROCEDURE DIVISION.
     
            SET Lecture TO 'o'.
@@ -76,7 +82,26 @@
            DISPLAY "Valeur : " ValeurConfig.
 
        initialisationOracle.
-           DISPLAY "**** Initialisation de l'Oracle *****".    
+           DISPLAY "**** Initialisation de l'Oracle *****".
+
+      *    On applique la valeur du paramètre courant à la variable
+      *    typée correspondante, plutôt que de se contenter de
+      *    l'afficher.
+           EVALUATE ParamConfig
+              WHEN "DB_NAME"
+                 MOVE ValeurConfig TO WS-ORACLE-DB-NAME
+                 DISPLAY "  DB_NAME  = " WS-ORACLE-DB-NAME
+              WHEN "PORT"
+                 MOVE FUNCTION NUMVAL(FUNCTION TRIM(ValeurConfig))
+                    TO WS-ORACLE-PORT
+                 DISPLAY "  PORT     = " WS-ORACLE-PORT
+              WHEN "TIMEOUT"
+                 MOVE FUNCTION NUMVAL(FUNCTION TRIM(ValeurConfig))
+                    TO WS-ORACLE-TIMEOUT
+                 DISPLAY "  TIMEOUT  = " WS-ORACLE-TIMEOUT
+              WHEN OTHER
+                 DISPLAY "  Paramètre inconnu ignoré : " ParamConfig
+           END-EVALUATE.
 
 
        END PROGRAM LectureConfig.
