@@ -3,45 +3,135 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
-       01 RAW-DATA PIC X(60) VALUE "Nom:Durand;Prénom:Alice;Ville:Paris"
-      - "".
+
+       01 RAW-DATA PIC X(200) VALUE SPACES.
+       01 RAW-DATA-LONGUEUR PIC 9(3) VALUE 0.
 
        01 Nom PIC x(10).
        01 Prenom PIC x(10).
        01 Ville PIC x(10).
-       01 Result PIC x(30).
+       01 Result PIC x(60).
        01 count-a PIC 9(2).
        01 dechet PIC x(10).
        01 count-as PIC z9(1) .
 
+      * RAW-DATA n'est plus figée dans le source : elle est saisie et
+      * découpée en autant de paires clé:valeur qu'elle en contient,
+      * au lieu de supposer un ordre fixe Nom/Prénom/Ville.
+       01 WS-POINTEUR PIC 9(3) VALUE 1.
+       01 WS-TOKEN PIC X(60).
+       01 WS-CLE PIC X(30).
+       01 WS-VALEUR PIC X(30).
+
+       01 WS-PAIRES.
+           02 WS-PAIRE OCCURS 20 TIMES.
+              03 WS-PAIRE-CLE    PIC X(30).
+              03 WS-PAIRE-VALEUR PIC X(30).
+       01 WS-NB-PAIRES PIC 9(2) VALUE 0.
+       01 WS-CPT PIC 9(2).
+
+       01 WS-CLE-CHERCHEE PIC X(30).
+       01 WS-VALEUR-TROUVEE PIC X(30).
+
+       01 WS-NOM-VAL PIC X(30) VALUE SPACES.
+       01 WS-PRENOM-VAL PIC X(30) VALUE SPACES.
+       01 WS-VILLE-VAL PIC X(30) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
-           UNSTRING RAW-DATA DELIMITED BY ";" OR ":"
-              INTO dechet
-                   Nom
-                   dechet
-                   Prenom
-                   dechet
-                   Ville
-           END-UNSTRING.
+           DISPLAY "Saisissez une chaîne 'cle:valeur;cle:valeur;...' :".
+           ACCEPT RAW-DATA.
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(RAW-DATA))
+              TO RAW-DATA-LONGUEUR.
+
+           PERFORM UNTIL WS-POINTEUR > RAW-DATA-LONGUEUR
+              PERFORM extraireToken
+           END-PERFORM.
+
+           PERFORM afficherPaires.
+
+           MOVE "Nom" TO WS-CLE-CHERCHEE.
+           PERFORM rechercherValeur.
+           MOVE WS-VALEUR-TROUVEE TO WS-NOM-VAL.
+
+           MOVE "Prénom" TO WS-CLE-CHERCHEE.
+           PERFORM rechercherValeur.
+           MOVE WS-VALEUR-TROUVEE TO WS-PRENOM-VAL.
+
+           MOVE "Ville" TO WS-CLE-CHERCHEE.
+           PERFORM rechercherValeur.
+           MOVE WS-VALEUR-TROUVEE TO WS-VILLE-VAL.
+
+           IF WS-NOM-VAL NOT = SPACES AND WS-PRENOM-VAL NOT = SPACES
+              AND WS-VILLE-VAL NOT = SPACES
 
-           DISPLAY "NAME = " Nom.
-           DISPLAY "FIRST = " Prenom.
-           DISPLAY "CITY = " Ville.
+              STRING FUNCTION TRIM(WS-PRENOM-VAL) " "
+                 FUNCTION TRIM(WS-NOM-VAL) " habite "
+                 FUNCTION TRIM(WS-VILLE-VAL) DELIMITED BY SIZE
+                 INTO Result
+              END-STRING
 
-           STRING FUNCTION TRIM(Prenom) " " FUNCTION TRIM(Nom) 
-           " habite " FUNCTION TRIM(Ville) DELIMITED BY SIZE
-           INTO Result
-           END-STRING.
-           
-           DISPLAY Result.
+              DISPLAY Result
+           END-IF.
 
            INSPECT Result TALLYING count-a FOR ALL "a".
            MOVE count-a TO count-as.
 
            DISPLAY "Nombre de lettre 'a' présentes : "
-           FUNCTION TRIM(count-as).              
+           FUNCTION TRIM(count-as).
 
            STOP RUN.
-           
\ No newline at end of file
+
+      * Extrait le prochain token délimité par ";" à partir de
+      * WS-POINTEUR, le sépare en clé/valeur sur ":" et l'ajoute à la
+      * table WS-PAIRES.
+       extraireToken.
+           MOVE SPACES TO WS-TOKEN.
+           UNSTRING RAW-DATA DELIMITED BY ";"
+              INTO WS-TOKEN
+              WITH POINTER WS-POINTEUR
+           END-UNSTRING.
+
+           MOVE SPACES TO WS-CLE.
+           MOVE SPACES TO WS-VALEUR.
+           UNSTRING WS-TOKEN DELIMITED BY ":"
+              INTO WS-CLE
+                   WS-VALEUR
+           END-UNSTRING.
+
+           IF FUNCTION TRIM(WS-CLE) NOT = SPACES
+              AND WS-NB-PAIRES < 20
+              ADD 1 TO WS-NB-PAIRES
+              MOVE WS-CLE TO WS-PAIRE-CLE(WS-NB-PAIRES)
+              MOVE WS-VALEUR TO WS-PAIRE-VALEUR(WS-NB-PAIRES)
+           END-IF.
+
+      * Affiche chacune des paires clé:valeur réellement rencontrées,
+      * quel qu'en soit le nombre.
+       afficherPaires.
+           PERFORM VARYING WS-CPT FROM 1 BY 1
+              UNTIL WS-CPT > WS-NB-PAIRES
+
+              DISPLAY FUNCTION TRIM(WS-PAIRE-CLE(WS-CPT)) " = "
+                 FUNCTION TRIM(WS-PAIRE-VALEUR(WS-CPT))
+
+           END-PERFORM.
+
+      * Recherche la valeur associée à WS-CLE-CHERCHEE dans la table
+      * des paires extraites ; WS-VALEUR-TROUVEE reste à SPACES si la
+      * clé n'a pas été fournie dans la saisie.
+       rechercherValeur.
+           MOVE SPACES TO WS-VALEUR-TROUVEE.
+
+           PERFORM VARYING WS-CPT FROM 1 BY 1
+              UNTIL WS-CPT > WS-NB-PAIRES
+
+              IF FUNCTION TRIM(WS-PAIRE-CLE(WS-CPT)) =
+                 FUNCTION TRIM(WS-CLE-CHERCHEE)
+                 MOVE WS-PAIRE-VALEUR(WS-CPT) TO WS-VALEUR-TROUVEE
+              END-IF
+
+           END-PERFORM.
+
+       END PROGRAM Extraction.
