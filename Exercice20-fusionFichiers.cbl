@@ -2,6 +2,22 @@
       * Permet de fusionner plusieurs fichiers présents dans mon
       * dans dossier /in dans un seul fichier /out
       * Utilisation de la procedure MERGE
+      *
+      * La liste des fichiers d'entrée à fusionner est désormais lue
+      * dans "./config/fusionFichiers.txt" (un chemin par ligne) au
+      * lieu d'être figée à persoNonTrie1/persoNonTrie2 : onboarder
+      * une branche supplémentaire (persoNonTrie3.txt, ...) se fait en
+      * ajoutant une ligne au fichier de contrôle, dans la limite des
+      * WS-MAX-FICHIERS emplacements déjà câblés ci-dessous. MERGE
+      * exigeant en COBOL une liste de fichiers fixée à la compilation,
+      * les emplacements non utilisés sont remplis avec un fichier
+      * vide généré à la volée plutôt que de faire varier le nombre
+      * de fichiers du MERGE lui-même.
+      *
+      * Une passe de dédoublonnage sur IdPerso-O est ensuite appliquée
+      * au résultat de la fusion pour ne garder qu'une seule ligne par
+      * client, au cas où le même client existerait dans plusieurs
+      * fichiers source.
       ***************************************************************
 
        IDENTIFICATION DIVISION.
@@ -11,12 +27,35 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT fichier1 ASSIGN TO "./in/persoNonTrie1.txt"
+           SELECT controleFichiers ASSIGN TO
+              "./config/fusionFichiers.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS FS-CONTROLE.
+
+      *    ASSIGN TO DYNAMIC (et non un simple ASSIGN TO WS-CHEMIN-IN-n) :
+      *    sous ce compilateur/dialecte, un ASSIGN TO nom-de-donnée nu
+      *    résout un nom de fichier externe fixe dérivé de l'identifiant,
+      *    pas le contenu de la variable au moment de l'OPEN - les
+      *    chemins chargés depuis fusionFichiers.txt n'étaient jamais
+      *    réellement utilisés sans le mot-clé DYNAMIC.
+           SELECT fichier1 ASSIGN TO DYNAMIC WS-CHEMIN-IN-1
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT fichier2 ASSIGN TO DYNAMIC WS-CHEMIN-IN-2
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL.
 
-           
-           SELECT fichier2 ASSIGN TO "./in/persoNonTrie2.txt"
+           SELECT fichier3 ASSIGN TO DYNAMIC WS-CHEMIN-IN-3
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT fichier4 ASSIGN TO DYNAMIC WS-CHEMIN-IN-4
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT fichier5 ASSIGN TO DYNAMIC WS-CHEMIN-IN-5
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL.
 
@@ -24,15 +63,31 @@
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL.
 
-           
            SELECT fichier2T ASSIGN TO "./out/persoTrie2.txt"
               ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.              
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT fichier3T ASSIGN TO "./out/persoTrie3.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT fichier4T ASSIGN TO "./out/persoTrie4.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT fichier5T ASSIGN TO "./out/persoTrie5.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT fichierFusionBrut ASSIGN TO
+              "./out/persoFusionBrute.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
 
            SELECT fichierOut ASSIGN TO "./out/persoCompletTri.txt"
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL.
-              
+
            SELECT workfile ASSIGN TO "./out/workfile.txt".
 
        DATA DIVISION.
@@ -51,6 +106,27 @@
            02 NomPerso2-I     PIC X(10).
            02 Age2-I          PIC 9(2).
 
+       FD fichier3.
+       01 fichier3-I.
+           02 IdPerso3-I      PIC 9(3).
+           02 PrenomPerso3-I  PIC X(10).
+           02 NomPerso3-I     PIC X(10).
+           02 Age3-I          PIC 9(2).
+
+       FD fichier4.
+       01 fichier4-I.
+           02 IdPerso4-I      PIC 9(3).
+           02 PrenomPerso4-I  PIC X(10).
+           02 NomPerso4-I     PIC X(10).
+           02 Age4-I          PIC 9(2).
+
+       FD fichier5.
+       01 fichier5-I.
+           02 IdPerso5-I      PIC 9(3).
+           02 PrenomPerso5-I  PIC X(10).
+           02 NomPerso5-I     PIC X(10).
+           02 Age5-I          PIC 9(2).
+
        FD fichier1T.
        01 fichier1T-I.
            02 IdPersoT-I      PIC 9(3).
@@ -65,6 +141,34 @@
            02 NomPerso2T-I     PIC X(10).
            02 Age2T-I          PIC 9(2).
 
+       FD fichier3T.
+       01 fichier3T-I.
+           02 IdPerso3T-I      PIC 9(3).
+           02 PrenomPerso3T-I  PIC X(10).
+           02 NomPerso3T-I     PIC X(10).
+           02 Age3T-I          PIC 9(2).
+
+       FD fichier4T.
+       01 fichier4T-I.
+           02 IdPerso4T-I      PIC 9(3).
+           02 PrenomPerso4T-I  PIC X(10).
+           02 NomPerso4T-I     PIC X(10).
+           02 Age4T-I          PIC 9(2).
+
+       FD fichier5T.
+       01 fichier5T-I.
+           02 IdPerso5T-I      PIC 9(3).
+           02 PrenomPerso5T-I  PIC X(10).
+           02 NomPerso5T-I     PIC X(10).
+           02 Age5T-I          PIC 9(2).
+
+       FD fichierFusionBrut.
+       01 fichierFusionBrut-I.
+           02 IdPerso-FB      PIC 9(3).
+           02 PrenomPerso-FB  PIC X(10).
+           02 NomPerso-FB     PIC X(10).
+           02 Age-FB          PIC 9(2).
+
        FD fichierOut.
        01 fichierOut-O.
            02 IdPerso-O      PIC 9(3).
@@ -72,6 +176,8 @@
            02 NomPerso-O     PIC X(10).
            02 Age-O          PIC 9(2).
 
+       FD controleFichiers.
+       01 controleFichiers-L PIC X(50).
 
        SD workfile.
        01 fichier-WF.
@@ -79,26 +185,250 @@
            02 PrenomPerso-WF   PIC X(10).
            02 NomPerso-WF      PIC X(10).
            02 Age-WF           PIC 9(2).
-      
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-MAX-FICHIERS PIC 9(1) VALUE 5.
+       01 WS-NB-FICHIERS  PIC 9(1) VALUE 0.
+       01 WS-CPT-FICHIER  PIC 9(1) VALUE 0.
+
+       01 WS-CHEMIN-IN-1 PIC X(50) VALUE SPACES.
+       01 WS-CHEMIN-IN-2 PIC X(50) VALUE SPACES.
+       01 WS-CHEMIN-IN-3 PIC X(50) VALUE SPACES.
+       01 WS-CHEMIN-IN-4 PIC X(50) VALUE SPACES.
+       01 WS-CHEMIN-IN-5 PIC X(50) VALUE SPACES.
+
+      * Table de travail utilisée pour la lecture du fichier de
+      * contrôle et son report vers les 5 champs scalaires ci-dessus -
+      * les SELECT eux-mêmes doivent référencer un champ scalaire
+      * (COBOL n'admet pas un ASSIGN TO indicé).
+       01 WS-CHEMINS-IN.
+           02 WS-CHEMIN-IN-TAB OCCURS 5 TIMES PIC X(50).
+
+       01 WS-LECTURE-CTRL PIC X(1).
+           88 CTRL-FIN VALUE "n".
+
+       01 FS-CONTROLE PIC X(2).
+
+       01 WS-VIDE PIC X(1).
+           88 WS-VIDE-FIN VALUE "n".
+
+      * Table de dédoublonnage : identifiants déjà écrits en sortie.
+       01 WS-VUS.
+           02 WS-VUS-TAB OCCURS 999 TIMES PIC 9(3) VALUE ZERO.
+       01 WS-NB-VUS PIC 9(3) VALUE 0.
+       01 WS-CPT-VUS PIC 9(3) VALUE 0.
+       01 WS-DEJA-VU PIC X(1).
+           88 DEJA-VU VALUE "o".
+           88 PAS-ENCORE-VU VALUE "n".
+       01 WS-NB-DOUBLONS PIC 9(3) VALUE 0.
+
+       01 WS-LECTURE-FUSION PIC X(1).
+           88 FUSION-FIN VALUE "n".
+
        PROCEDURE DIVISION.
-      *    Classement préalable des informations du fichier1 dans l'
-      *    ordre croissant.
+
+           PERFORM lireControleFichiers.
+           PERFORM initialiserFichiersVides.
+
+      *    Classement préalable de chaque fichier source dans l'ordre
+      *    croissant. Les emplacements au-delà de WS-NB-FICHIERS
+      *    pointent vers un fichier vide déjà généré et se trient
+      *    sans effet.
+      *    SORT-RETURN est le registre spécial alimenté par les verbes
+      *    SORT/MERGE eux-mêmes : 0 = terminé avec succès, non nul =
+      *    échec (même convention que Exercice19-triFichier.cbl). Sans
+      *    ce contrôle, un chemin absent ou invalide dans le fichier de
+      *    contrôle produirait une fusion incomplète ou vide sans
+      *    aucun signal pour l'opérateur.
            SORT workfile ON ASCENDING KEY Age-WF
               USING fichier1
               GIVING fichier1T.
 
-      *    Classement préalable des informations du fichier2 dans l'
-      *    ordre croissant.
+           IF SORT-RETURN NOT = 0
+              DISPLAY "Erreur lors du tri de fichier1, SORT-RETURN = "
+                 SORT-RETURN
+           END-IF.
+
            SORT workfile ON ASCENDING KEY Age-WF
               USING fichier2
               GIVING fichier2T.
 
-      *    Fusion des 2 fichiers dans le fichier de sortie
+           IF SORT-RETURN NOT = 0
+              DISPLAY "Erreur lors du tri de fichier2, SORT-RETURN = "
+                 SORT-RETURN
+           END-IF.
+
+           SORT workfile ON ASCENDING KEY Age-WF
+              USING fichier3
+              GIVING fichier3T.
+
+           IF SORT-RETURN NOT = 0
+              DISPLAY "Erreur lors du tri de fichier3, SORT-RETURN = "
+                 SORT-RETURN
+           END-IF.
+
+           SORT workfile ON ASCENDING KEY Age-WF
+              USING fichier4
+              GIVING fichier4T.
+
+           IF SORT-RETURN NOT = 0
+              DISPLAY "Erreur lors du tri de fichier4, SORT-RETURN = "
+                 SORT-RETURN
+           END-IF.
+
+           SORT workfile ON ASCENDING KEY Age-WF
+              USING fichier5
+              GIVING fichier5T.
+
+           IF SORT-RETURN NOT = 0
+              DISPLAY "Erreur lors du tri de fichier5, SORT-RETURN = "
+                 SORT-RETURN
+           END-IF.
+
+      *    Fusion des fichiers triés dans un fichier intermédiaire.
            MERGE workfile ON ASCENDING KEY Age-WF
-              USING fichier1T fichier2T
-              GIVING fichierOut.
+              USING fichier1T fichier2T fichier3T fichier4T fichier5T
+              GIVING fichierFusionBrut.
 
+           IF SORT-RETURN NOT = 0
+              DISPLAY "Erreur lors de la fusion, SORT-RETURN = "
+                 SORT-RETURN
+           END-IF.
+
+           PERFORM dedupliquerFusion.
 
            STOP RUN.
 
+      * Lit "./config/fusionFichiers.txt" (un chemin de fichier source
+      * par ligne, jusqu'à WS-MAX-FICHIERS lignes) et alimente la
+      * table des chemins d'entrée.
+       lireControleFichiers.
+           SET WS-LECTURE-CTRL TO "y".
+           MOVE 0 TO WS-NB-FICHIERS.
+
+           OPEN INPUT controleFichiers.
+
+           IF FS-CONTROLE = "00" THEN
+              PERFORM UNTIL CTRL-FIN
+                 READ controleFichiers INTO controleFichiers-L
+                    AT END
+                       SET WS-LECTURE-CTRL TO "n"
+
+                    NOT AT END
+                       IF WS-NB-FICHIERS < WS-MAX-FICHIERS
+                          ADD 1 TO WS-NB-FICHIERS
+                          MOVE controleFichiers-L
+                             TO WS-CHEMIN-IN-TAB(WS-NB-FICHIERS)
+                       ELSE
+                          DISPLAY "Fichier de contrôle ignoré (> "
+                             WS-MAX-FICHIERS " fichiers) : "
+                             controleFichiers-L
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE controleFichiers
+           ELSE
+              DISPLAY "Fichier de contrôle introuvable, aucun fichier
+      -       "à fusionner."
+           END-IF.
+
+      * Pour chaque emplacement non renseigné par le fichier de
+      * contrôle, on pointe vers un fichier vide créé à la volée afin
+      * que le MERGE (à liste de fichiers fixe) reste valide quel que
+      * soit le nombre réel de fichiers source fournis.
+       initialiserFichiersVides.
+           PERFORM VARYING WS-CPT-FICHIER FROM 1 BY 1
+              UNTIL WS-CPT-FICHIER > WS-MAX-FICHIERS
+
+              IF WS-CPT-FICHIER > WS-NB-FICHIERS
+                 STRING "./out/persoVide" DELIMITED BY SIZE
+                    WS-CPT-FICHIER DELIMITED BY SIZE
+                    ".txt" DELIMITED BY SIZE
+                    INTO WS-CHEMIN-IN-TAB(WS-CPT-FICHIER)
+                 END-STRING
+              END-IF
+
+           END-PERFORM.
+
+           MOVE WS-CHEMIN-IN-TAB(1) TO WS-CHEMIN-IN-1.
+           MOVE WS-CHEMIN-IN-TAB(2) TO WS-CHEMIN-IN-2.
+           MOVE WS-CHEMIN-IN-TAB(3) TO WS-CHEMIN-IN-3.
+           MOVE WS-CHEMIN-IN-TAB(4) TO WS-CHEMIN-IN-4.
+           MOVE WS-CHEMIN-IN-TAB(5) TO WS-CHEMIN-IN-5.
+
+           IF WS-NB-FICHIERS < 1
+              OPEN OUTPUT fichier1
+              CLOSE fichier1
+           END-IF.
+           IF WS-NB-FICHIERS < 2
+              OPEN OUTPUT fichier2
+              CLOSE fichier2
+           END-IF.
+           IF WS-NB-FICHIERS < 3
+              OPEN OUTPUT fichier3
+              CLOSE fichier3
+           END-IF.
+           IF WS-NB-FICHIERS < 4
+              OPEN OUTPUT fichier4
+              CLOSE fichier4
+           END-IF.
+           IF WS-NB-FICHIERS < 5
+              OPEN OUTPUT fichier5
+              CLOSE fichier5
+           END-IF.
+
+      * Relit le résultat brut de la fusion et n'écrit dans le fichier
+      * final que la première occurrence de chaque IdPerso rencontré,
+      * pour le cas où un même client figurerait dans plusieurs
+      * fichiers source.
+       dedupliquerFusion.
+           SET WS-LECTURE-FUSION TO "y".
+           MOVE 0 TO WS-NB-DOUBLONS.
+           MOVE 0 TO WS-NB-VUS.
+
+           OPEN INPUT fichierFusionBrut.
+           OPEN OUTPUT fichierOut.
+
+           PERFORM UNTIL FUSION-FIN
+              READ fichierFusionBrut INTO fichierFusionBrut-I
+                 AT END
+                    SET WS-LECTURE-FUSION TO "n"
+
+                 NOT AT END
+                    PERFORM rechercherIdVu
+
+                    IF PAS-ENCORE-VU
+                       IF WS-NB-VUS < 999
+                          ADD 1 TO WS-NB-VUS
+                          MOVE IdPerso-FB TO WS-VUS-TAB(WS-NB-VUS)
+                       END-IF
+                       WRITE fichierOut-O FROM fichierFusionBrut-I
+                    ELSE
+                       ADD 1 TO WS-NB-DOUBLONS
+                       DISPLAY "Doublon ignoré, IdPerso : " IdPerso-FB
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+           CLOSE fichierFusionBrut.
+           CLOSE fichierOut.
+
+           DISPLAY "Clients fusionnés : " WS-NB-VUS
+              " - doublons ignorés : " WS-NB-DOUBLONS.
+
+      * Recherche linéaire de IdPerso-FB dans la table des identifiants
+      * déjà écrits en sortie.
+       rechercherIdVu.
+           SET PAS-ENCORE-VU TO TRUE.
+
+           PERFORM VARYING WS-CPT-VUS FROM 1 BY 1
+              UNTIL WS-CPT-VUS > WS-NB-VUS
+
+              IF WS-VUS-TAB(WS-CPT-VUS) = IdPerso-FB
+                 SET DEJA-VU TO TRUE
+              END-IF
+
+           END-PERFORM.
+
        END PROGRAM fusionFichier.
