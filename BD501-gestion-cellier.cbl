@@ -9,13 +9,104 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS FS-CELLIER.
 
+       SELECT F-CELLIER-SOLDE ASSIGN TO "./out/CellierSolde.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-CELLIER-SOLDE.
+
+       SELECT F-REASSORT ASSIGN TO "./out/ReassortCellier.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-REASSORT.
+
+       SELECT F-SATURATION ASSIGN TO "./out/CellierSature.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-SATURATION.
+
+       SELECT F-PRIX ASSIGN TO "./in/PrixCepages.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-PRIX.
+
        DATA DIVISION.
        FILE SECTION.
        FD F-CELLIER.
-       01 F-CELLIER-CURRENT PIC X(47).
+       01 F-CELLIER-CURRENT PIC X(52).
+
+       FD F-PRIX.
+       01 F-PRIX-LIGNE PIC X(30).
+
+       FD F-CELLIER-SOLDE.
+       01 F-CELLIER-SOLDE-CURRENT.
+           02 CS-REGION-IDX  PIC 9(2).
+           02 CS-CEPAGE-IDX  PIC 9(2).
+           02 CS-REGION      PIC X(20).
+           02 CS-CEPAGE      PIC X(20).
+           02 CS-VINTAGE     PIC 9(4).
+           02 CS-QTE         PIC 9(3).
+
+       FD F-REASSORT.
+       01 F-REASSORT-LIGNE PIC X(50).
+
+       FD F-SATURATION.
+       01 F-SATURATION-LIGNE PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 FS-CELLIER PIC X(2).
+       01 FS-CELLIER-SOLDE PIC X(2).
+       01 FS-REASSORT PIC X(2).
+       01 FS-SATURATION PIC X(2).
+       01 FS-PRIX PIC X(2).
+
+      ***************************************************************
+      *    Table des prix unitaires par cépage, chargée une fois
+      *    pour toutes au démarrage pour le calcul de la valorisation
+      *    du cellier (6110-VALEUR-CELLIER).
+      ***************************************************************
+       01 WS-PRIX.
+           02 WS-PRIX-ENTRIES OCCURS 50 TIMES.
+              03 WS-PRIX-CEPAGE     PIC X(20).
+              03 WS-PRIX-UNITAIRE   PIC 9(3)V9(2).
+
+       01 WS-NB-PRIX PIC 9(3) VALUE 0.
+       01 WS-CPT-PRIX PIC 9(3).
+       01 WS-PRIX-CEPAGE-TXT PIC X(20).
+       01 WS-PRIX-MONTANT-TXT PIC X(8).
+
+       01 PRIX-TROUVE PIC X(1).
+           88 PR-OK VALUE "O".
+      *    PR-OK = 1 : Un prix a été trouvé pour le cépage recherché.
+      *    PR-OK = 0 : Aucun prix connu pour le cépage recherché.
+
+       01 WS-PRIX-UNITAIRE-TROUVE PIC 9(3)V9(2).
+       01 WS-VALEUR-TOTALE PIC 9(7)V9(2).
+
+       01 WS-SATURATION-DATE-HEURE.
+           02 WS-SAT-DATE-JOUR PIC X(8).
+           02 WS-SAT-HEURE-JOUR PIC X(6).
+
+       01 WS-SATURATION-LIGNE.
+           02 WS-SAT-MOTIF   PIC X(20).
+           02 FILLER         PIC X.
+           02 WS-SAT-REGION  PIC X(20).
+           02 FILLER         PIC X.
+           02 WS-SAT-CEPAGE  PIC X(20).
+           02 FILLER         PIC X.
+           02 WS-SAT-DATE    PIC X(8).
+           02 FILLER         PIC X.
+           02 WS-SAT-HEURE   PIC X(6).
+
+       01 WS-SATURATION-LIGNE-SORTIE PIC X(80).
+
+       01 WS-REASSORT-LIGNE.
+           02 WS-REASSORT-REGION   PIC X(20).
+           02 FILLER               PIC X.
+           02 WS-REASSORT-CEPAGE   PIC X(20).
+           02 FILLER               PIC X.
+           02 WS-REASSORT-VINTAGE  PIC 9(4).
+
+       01 WS-REASSORT-LIGNE-SORTIE PIC X(50).
 
       ***************************************************************
       *    Variable qui contient ma chaine extraite du fichier après
@@ -25,19 +116,24 @@
            02 WS-CELLIER-CURRENT-ACTION  PIC X(1).
            02 WS-CELLIER-CURRENT-REGION  PIC X(20).
            02 WS-CELLIER-CURRENT-CEPAGE  PIC X(20).
+           02 WS-CELLIER-CURRENT-VINTAGE PIC 9(4).
            02 WS-CELLIER-CURRENT-QTE     PIC 9(3).
 
        01 CELLIER.
-           02 CELLIER-REGION OCCURS 3 TIMES.
+           02 CELLIER-REGION OCCURS 15 TIMES.
               03 WS-REGION   PIC X(20).
-              03 CELLIER-REGION-CEPAGE OCCURS 4 TIMES.
+              03 CELLIER-REGION-CEPAGE OCCURS 12 TIMES.
                  04 WS-CEPAGE   PIC X(20).
+                 04 WS-VINTAGE  PIC 9(4).
                  04 WS-QTE      PIC 9(3).
        
        01 WS-QTES               PIC S9(3).
 
-       01 WS-CPT-REGION PIC 9(1).
-       01 WS-CPT-CEPAGE PIC 9(1).
+       01 WS-CPT-REGION PIC 9(2).
+       01 WS-CPT-CEPAGE PIC 9(2).
+
+       01 WS-NB-REGIONS PIC 9(2) VALUE 15.
+       01 WS-NB-CEPAGES PIC 9(2) VALUE 12.
 
       **********************************************************
       *    Booleen de controle
@@ -80,7 +176,14 @@
       *************************************************************
       *    ZONE DE PROGRAMME
       *************************************************************
-      
+
+      *    ETAPE 0 - Rechargement du solde laissé par la précédente
+      *    exécution, si ce solde existe.
+           PERFORM 6060-CHARGE-CELLIER.
+
+      *    ETAPE 0B - Chargement de la table des prix unitaires.
+           PERFORM 6115-CHARGE-PRIX.
+
       *    ETAPE 1 - Ouverture du fichier
            OPEN INPUT F-CELLIER.
 
@@ -124,6 +227,12 @@
       *    ETAPE 6 - Afficher un récapitulatif du cellier.
            PERFORM 6100-RECAP-CELLIER.
 
+      *    ETAPE 6A - Afficher la valorisation du cellier.
+           PERFORM 6110-VALEUR-CELLIER.
+
+      *    ETAPE 6B - Consolider la liste des cépages à réassortir.
+           PERFORM 6105-REASSORT-CELLIER.
+
 
 
       *    ETAPE 7 - Fermeture du fichier
@@ -135,7 +244,9 @@
               DISPLAY "Erreur de fermeture - Code : " FS-CELLIER
            END-IF
 
-      
+      *    ETAPE 8 - Sauvegarde du cellier pour la prochaine exécution
+           PERFORM 6070-SAUVEGARDE-CELLIER.
+
            PERFORM 9998-FIN-NORMAL.
 
        0000-INITIALISATION-FIN.
@@ -167,6 +278,7 @@
                  WS-CELLIER-CURRENT-ACTION
                  WS-CELLIER-CURRENT-REGION
                  WS-CELLIER-CURRENT-CEPAGE
+                 WS-CELLIER-CURRENT-VINTAGE
                  WS-CELLIER-CURRENT-QTE
            END-UNSTRING
            EXIT PROGRAM.
@@ -183,7 +295,7 @@
 
       *    Je parcours le cellier à la recherche de ma région
            PERFORM VARYING WS-CPT-REGION FROM 1 BY 1
-              UNTIL WS-CPT-REGION > 3 OR R-OK
+              UNTIL WS-CPT-REGION > WS-NB-REGIONS OR R-OK
               
                      IF WS-REGION(WS-CPT-REGION)
                         = WS-CELLIER-CURRENT-REGION THEN
@@ -192,14 +304,24 @@
       *                uniquement lorsque la fin de la boucle cepage est
       *                 atteinte
                        PERFORM VARYING WS-CPT-CEPAGE FROM 1 BY 1
-                          UNTIL WS-CPT-CEPAGE > 4 OR C-OK
+                          UNTIL WS-CPT-CEPAGE > WS-NB-CEPAGES OR C-OK
 
                           IF WS-CEPAGE(WS-CPT-REGION,WS-CPT-CEPAGE)
-                          = WS-CELLIER-CURRENT-CEPAGE THEN
-      *                   Le cepage est trouvé, j'ajoute mes bouteilles
+                          = WS-CELLIER-CURRENT-CEPAGE
+                          AND WS-VINTAGE(WS-CPT-REGION,WS-CPT-CEPAGE)
+                          = WS-CELLIER-CURRENT-VINTAGE THEN
+      *                   Le cepage et le millésime sont trouvés,
+      *                   j'ajoute mes bouteilles
+      *                   Un emplacement en réassort (HIGH-VALUE) part
+      *                   d'une quantité nulle, pas de la sentinelle
+                             IF WS-QTE(WS-CPT-REGION,WS-CPT-CEPAGE)
+                                = HIGH-VALUE THEN
+                                MOVE 0 TO
+                                   WS-QTE(WS-CPT-REGION,WS-CPT-CEPAGE)
+                             END-IF
                              ADD WS-CELLIER-CURRENT-QTE TO
-                             WS-QTE(WS-CPT-REGION,WS-CPT-CEPAGE)                    
-      *                  Je place mon indicateur de cepage trouvé à vrai                       
+                             WS-QTE(WS-CPT-REGION,WS-CPT-CEPAGE)
+      *                  Je place mon indicateur de cepage trouvé à vrai
                              SET C-OK TO TRUE
                           END-IF
                   
@@ -220,12 +342,18 @@
                             FUNCTION TRIM(WS-REGION(WS-CPT-REGION))"'"
 
                           ELSE
-      *                      Aucun emplacement de cépage disponible                    
+      *                      Aucun emplacement de cépage disponible
                              DISPLAY "La région "
                              WS-REGION(WS-CPT-REGION) " ne dispose pas
       -                      "d'emplacement libre pour des nouveaux cé
       -                      "pages."
-                          END-IF                
+                             MOVE "CEPAGE SATURE" TO WS-SAT-MOTIF
+                             MOVE WS-REGION(WS-CPT-REGION) TO
+                                WS-SAT-REGION
+                             MOVE WS-CELLIER-CURRENT-CEPAGE TO
+                                WS-SAT-CEPAGE
+                             PERFORM 6045-LOG-SATURATION
+                          END-IF
 
 
                        ELSE
@@ -267,9 +395,13 @@
       *                ---> CODER cellier ne peut plus accueillir de
       *                     nouvelle région.
                  DISPLAY "Le cellier ne peut pas accueillir de nouvelle
-      -          "région."           
+      -          "région."
+                 MOVE "REGION SATURE" TO WS-SAT-MOTIF
+                 MOVE WS-CELLIER-CURRENT-REGION TO WS-SAT-REGION
+                 MOVE WS-CELLIER-CURRENT-CEPAGE TO WS-SAT-CEPAGE
+                 PERFORM 6045-LOG-SATURATION
 
-              END-IF                    
+              END-IF
            END-IF
 
 
@@ -288,18 +420,28 @@
 
       *    Recherche de la région en cours
            PERFORM VARYING WS-CPT-REGION FROM 1 BY 1
-              UNTIL WS-CPT-REGION > 3 OR R-OK
+              UNTIL WS-CPT-REGION > WS-NB-REGIONS OR R-OK
               
               IF WS-REGION(WS-CPT-REGION) = 
                  WS-CELLIER-CURRENT-REGION THEN
       *          Region trouvée
       *          Recherche du cepage
                  PERFORM VARYING WS-CPT-CEPAGE FROM 1 BY 1
-                    UNTIL WS-CPT-CEPAGE > 4 OR C-OK
+                    UNTIL WS-CPT-CEPAGE > WS-NB-CEPAGES OR C-OK
                     
                     IF WS-CEPAGE(WS-CPT-REGION,WS-CPT-CEPAGE) =
-                    WS-CELLIER-CURRENT-CEPAGE THEN
-      *             cepage trouvé
+                    WS-CELLIER-CURRENT-CEPAGE
+                    AND WS-VINTAGE(WS-CPT-REGION,WS-CPT-CEPAGE) =
+                    WS-CELLIER-CURRENT-VINTAGE THEN
+      *             cepage et millésime trouvés
+
+      *             Un emplacement déjà en réassort (HIGH-VALUE) est
+      *             traité comme une quantité nulle, pas comme une
+      *             vraie quantité à décrémenter davantage
+                    IF WS-QTE(WS-CPT-REGION,WS-CPT-CEPAGE)
+                       = HIGH-VALUE THEN
+                       MOVE 0 TO WS-QTE(WS-CPT-REGION,WS-CPT-CEPAGE)
+                    END-IF
 
       *             Je déduis mes quantités
                     SUBTRACT WS-CELLIER-CURRENT-QTE FROM
@@ -353,13 +495,15 @@
            SET ENTREE-CEP TO "N"
 
            PERFORM VARYING WS-CPT-CEPAGE FROM 1 BY 1
-              UNTIL WS-CPT-CEPAGE > 4 OR ENT-CEP-OK
+              UNTIL WS-CPT-CEPAGE > WS-NB-CEPAGES OR ENT-CEP-OK
               
               IF WS-CEPAGE(WS-CPT-REGION,WS-CPT-CEPAGE) = SPACES THEN
       *          Je trouve une emplacement vide --> j'enregistre mon
       *          cepage
                  MOVE WS-CELLIER-CURRENT-CEPAGE TO
                     WS-CEPAGE(WS-CPT-REGION,WS-CPT-CEPAGE)
+                 MOVE WS-CELLIER-CURRENT-VINTAGE TO
+                    WS-VINTAGE(WS-CPT-REGION,WS-CPT-CEPAGE)
                  MOVE WS-CELLIER-CURRENT-QTE TO
                     WS-QTE(WS-CPT-REGION,WS-CPT-CEPAGE)
       
@@ -373,7 +517,29 @@
 
 
            EXIT PROGRAM.
-       
+
+       6045-LOG-SATURATION.
+      *    Ajoute une ligne à CellierSature.txt pour garder trace d'un
+      *    rejet d'entrée faute de place (région ou cépage), plutôt
+      *    que de laisser le rejet disparaître dans un simple message
+      *    console.
+           MOVE FUNCTION CURRENT-DATE TO WS-SATURATION-DATE-HEURE
+           MOVE WS-SAT-DATE-JOUR TO WS-SAT-DATE
+           MOVE WS-SAT-HEURE-JOUR TO WS-SAT-HEURE
+
+           OPEN EXTEND F-SATURATION
+           IF FS-SATURATION = "35" THEN
+              OPEN OUTPUT F-SATURATION
+           END-IF
+
+           MOVE WS-SATURATION-LIGNE TO WS-SATURATION-LIGNE-SORTIE
+           MOVE WS-SATURATION-LIGNE-SORTIE TO F-SATURATION-LIGNE
+           WRITE F-SATURATION-LIGNE
+
+           CLOSE F-SATURATION
+
+           EXIT PROGRAM.
+
        6050-CTRL-DISPO-R.
       *    Vérifie si un emplacement de région est disponible dans le
       *    cellier.
@@ -382,7 +548,7 @@
            SET ENTREE-REG TO "N"
 
            PERFORM VARYING WS-CPT-REGION FROM 1 BY 1
-              UNTIL WS-CPT-REGION > 3 OR ENT-REG-OK
+              UNTIL WS-CPT-REGION > WS-NB-REGIONS OR ENT-REG-OK
               
               IF WS-REGION(WS-CPT-REGION) = SPACES THEN
       *          Un espace de région est diponible --> j'enregistre
@@ -391,8 +557,10 @@
                     WS-REGION(WS-CPT-REGION)
                  MOVE WS-CELLIER-CURRENT-CEPAGE TO
                     WS-CEPAGE(WS-CPT-REGION,1)
+                 MOVE WS-CELLIER-CURRENT-VINTAGE TO
+                    WS-VINTAGE(WS-CPT-REGION,1)
                  MOVE WS-CELLIER-CURRENT-QTE TO
-                    WS-QTE(WS-CPT-REGION,1)   
+                    WS-QTE(WS-CPT-REGION,1)
       
       *          Je place mon indicateur de création de région à oui
                  SET ENT-REG-OK TO TRUE
@@ -401,34 +569,214 @@
            END-PERFORM
 
 
+           EXIT PROGRAM.
+
+       6060-CHARGE-CELLIER.
+      *    Recharge le cellier depuis le solde laissé par la
+      *    précédente exécution, si ce solde existe.
+           OPEN INPUT F-CELLIER-SOLDE
+
+           IF FS-CELLIER-SOLDE = "00" THEN
+              PERFORM UNTIL FS-CELLIER-SOLDE = "10"
+                 READ F-CELLIER-SOLDE INTO F-CELLIER-SOLDE-CURRENT
+                    NOT AT END
+                       MOVE CS-REGION TO
+                          WS-REGION(CS-REGION-IDX)
+                       MOVE CS-CEPAGE TO
+                          WS-CEPAGE(CS-REGION-IDX,CS-CEPAGE-IDX)
+                       MOVE CS-VINTAGE TO
+                          WS-VINTAGE(CS-REGION-IDX,CS-CEPAGE-IDX)
+                       MOVE CS-QTE TO
+                          WS-QTE(CS-REGION-IDX,CS-CEPAGE-IDX)
+                 END-READ
+              END-PERFORM
+              CLOSE F-CELLIER-SOLDE
+           ELSE
+              DISPLAY "Pas de solde cellier trouvé, démarrage à
+      -       " vide."
+           END-IF
+
+           EXIT PROGRAM.
+
+       6070-SAUVEGARDE-CELLIER.
+      *    Sauvegarde le contenu du cellier afin qu'il soit rechargé
+      *    à la prochaine exécution.
+           OPEN OUTPUT F-CELLIER-SOLDE
+
+           PERFORM VARYING WS-CPT-REGION FROM 1 BY 1
+              UNTIL WS-CPT-REGION > WS-NB-REGIONS
+
+              IF WS-REGION(WS-CPT-REGION) NOT = SPACES THEN
+                 PERFORM VARYING WS-CPT-CEPAGE FROM 1 BY 1
+                    UNTIL WS-CPT-CEPAGE > WS-NB-CEPAGES
+
+                    IF WS-CEPAGE(WS-CPT-REGION,WS-CPT-CEPAGE) NOT =
+                       SPACES THEN
+                       MOVE WS-CPT-REGION TO CS-REGION-IDX
+                       MOVE WS-CPT-CEPAGE TO CS-CEPAGE-IDX
+                       MOVE WS-REGION(WS-CPT-REGION) TO CS-REGION
+                       MOVE WS-CEPAGE(WS-CPT-REGION,WS-CPT-CEPAGE)
+                          TO CS-CEPAGE
+                       MOVE WS-VINTAGE(WS-CPT-REGION,WS-CPT-CEPAGE)
+                          TO CS-VINTAGE
+                       MOVE WS-QTE(WS-CPT-REGION,WS-CPT-CEPAGE)
+                          TO CS-QTE
+                       WRITE F-CELLIER-SOLDE-CURRENT
+                    END-IF
+
+                 END-PERFORM
+              END-IF
+
+           END-PERFORM
+
+           CLOSE F-CELLIER-SOLDE
+
+           EXIT PROGRAM.
+
+       6115-CHARGE-PRIX.
+      *    Charge une fois pour toutes la table des prix unitaires
+      *    (cépage;prix) en mémoire, afin que 6110-VALEUR-CELLIER
+      *    puisse calculer la valorisation du cellier.
+           OPEN INPUT F-PRIX
+
+           IF FS-PRIX = "00" THEN
+              PERFORM UNTIL FS-PRIX = "10"
+                 READ F-PRIX INTO F-PRIX-LIGNE
+                    NOT AT END
+                       UNSTRING F-PRIX-LIGNE DELIMITED BY ";"
+                          INTO
+                             WS-PRIX-CEPAGE-TXT
+                             WS-PRIX-MONTANT-TXT
+                       END-UNSTRING
+                       IF WS-NB-PRIX < 50
+                          ADD 1 TO WS-NB-PRIX
+                          MOVE WS-PRIX-CEPAGE-TXT TO
+                             WS-PRIX-CEPAGE(WS-NB-PRIX)
+                          COMPUTE WS-PRIX-UNITAIRE(WS-NB-PRIX) =
+                             FUNCTION NUMVAL(WS-PRIX-MONTANT-TXT)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE F-PRIX
+           ELSE
+              DISPLAY "Pas de table de prix trouvée, valorisation à
+      -       " 0."
+           END-IF
+
            EXIT PROGRAM.
 
        6100-RECAP-CELLIER.
       *    Permet d'afficher le cellier en fin d'execution du programme
            
-           DISPLAY "----------------------CELLIER--------------------"
-           DISPLAY "-------------------------------------------------"
-           DISPLAY "|       REGION       |      CEPAGE        | QTE |"
-           DISPLAY "-------------------------------------------------"
+           DISPLAY "----------------CELLIER-----------------"
+           DISPLAY "-----------------------------------------"
+           DISPLAY "|   REGION   |   CEPAGE    |MILL| QTE |"
+           DISPLAY "-----------------------------------------"
 
            PERFORM VARYING WS-CPT-REGION FROM 1 BY 1
-              UNTIL WS-CPT-REGION > 3
-              
+              UNTIL WS-CPT-REGION > WS-NB-REGIONS
+
               PERFORM VARYING WS-CPT-CEPAGE FROM 1 BY 1
-                 UNTIL WS-CPT-CEPAGE > 4
+                 UNTIL WS-CPT-CEPAGE > WS-NB-CEPAGES
                     DISPLAY "|" WS-REGION(WS-CPT-REGION)
                     "|" WS-CEPAGE(WS-CPT-REGION,WS-CPT-CEPAGE)
+                    "|" WS-VINTAGE(WS-CPT-REGION,WS-CPT-CEPAGE)
                     "| " WS-QTE(WS-CPT-REGION,WS-CPT-CEPAGE) " |"
 
               END-PERFORM
-                 
+
 
            END-PERFORM
 
-           DISPLAY "-------------------------------------------------"
+           DISPLAY "-----------------------------------------"
 
            EXIT PROGRAM.
-       
+
+       6110-VALEUR-CELLIER.
+      *    Parcourt le cellier et multiplie chaque WS-QTE par le prix
+      *    unitaire du cépage pour afficher la valorisation totale du
+      *    cellier, à des fins d'assurance.
+           MOVE 0 TO WS-VALEUR-TOTALE
+
+           PERFORM VARYING WS-CPT-REGION FROM 1 BY 1
+              UNTIL WS-CPT-REGION > WS-NB-REGIONS
+
+              PERFORM VARYING WS-CPT-CEPAGE FROM 1 BY 1
+                 UNTIL WS-CPT-CEPAGE > WS-NB-CEPAGES
+
+                 IF WS-CEPAGE(WS-CPT-REGION,WS-CPT-CEPAGE) NOT = SPACES
+                    AND WS-QTE(WS-CPT-REGION,WS-CPT-CEPAGE)
+                       NOT = HIGH-VALUE THEN
+                    PERFORM 6120-RECHERCHE-PRIX
+
+                    IF PR-OK THEN
+                       COMPUTE WS-VALEUR-TOTALE = WS-VALEUR-TOTALE +
+                          WS-QTE(WS-CPT-REGION,WS-CPT-CEPAGE) *
+                          WS-PRIX-UNITAIRE-TROUVE
+                    END-IF
+                 END-IF
+
+              END-PERFORM
+
+           END-PERFORM
+
+           DISPLAY "Valorisation totale du cellier : "
+              WS-VALEUR-TOTALE
+
+           EXIT PROGRAM.
+
+       6120-RECHERCHE-PRIX.
+      *    Recherche le prix unitaire du cépage courant dans la table
+      *    chargée par 6115-CHARGE-PRIX.
+           SET PRIX-TROUVE TO "N"
+
+           PERFORM VARYING WS-CPT-PRIX FROM 1 BY 1
+              UNTIL WS-CPT-PRIX > WS-NB-PRIX OR PR-OK
+
+              IF WS-PRIX-CEPAGE(WS-CPT-PRIX) =
+                 WS-CEPAGE(WS-CPT-REGION,WS-CPT-CEPAGE) THEN
+                 MOVE WS-PRIX-UNITAIRE(WS-CPT-PRIX) TO
+                    WS-PRIX-UNITAIRE-TROUVE
+                 SET PR-OK TO TRUE
+              END-IF
+
+           END-PERFORM
+
+           EXIT PROGRAM.
+
+       6105-REASSORT-CELLIER.
+      *    Parcourt le cellier à la recherche des cépages marqués
+      *    HIGH-VALUE par 6030-ACTION-SORTIE et consolide la liste
+      *    des régions/cépages à réassortir dans ReassortCellier.txt.
+           OPEN OUTPUT F-REASSORT
+
+           PERFORM VARYING WS-CPT-REGION FROM 1 BY 1
+              UNTIL WS-CPT-REGION > WS-NB-REGIONS
+
+              PERFORM VARYING WS-CPT-CEPAGE FROM 1 BY 1
+                 UNTIL WS-CPT-CEPAGE > WS-NB-CEPAGES
+
+                 IF WS-QTE(WS-CPT-REGION,WS-CPT-CEPAGE) = HIGH-VALUE
+                 THEN
+                    MOVE WS-REGION(WS-CPT-REGION) TO
+                       WS-REASSORT-REGION
+                    MOVE WS-CEPAGE(WS-CPT-REGION,WS-CPT-CEPAGE) TO
+                       WS-REASSORT-CEPAGE
+                    MOVE WS-VINTAGE(WS-CPT-REGION,WS-CPT-CEPAGE) TO
+                       WS-REASSORT-VINTAGE
+                    MOVE WS-REASSORT-LIGNE TO WS-REASSORT-LIGNE-SORTIE
+                    MOVE WS-REASSORT-LIGNE-SORTIE TO F-REASSORT-LIGNE
+                    WRITE F-REASSORT-LIGNE
+                 END-IF
+
+              END-PERFORM
+
+           END-PERFORM
+
+           CLOSE F-REASSORT
+
+           EXIT PROGRAM.
+
        5000-DEBUG-INFO.
       *    Permet d'afficher les informations de la ligne courante du
       *     fichier traité.
@@ -436,6 +784,7 @@
            DISPLAY "Action : '" WS-CELLIER-CURRENT-ACTION "'"
            DISPLAY "Région : '" WS-CELLIER-CURRENT-REGION "'"
            DISPLAY "Cépage : '" WS-CELLIER-CURRENT-CEPAGE "'"
+           DISPLAY "Année  : " WS-CELLIER-CURRENT-VINTAGE
            DISPLAY "Qte    : " WS-CELLIER-CURRENT-QTE
 
 
