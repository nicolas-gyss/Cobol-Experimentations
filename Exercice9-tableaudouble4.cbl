@@ -1,9 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SommeColLig.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Export des 3 blocs de synthèse (détail trimestriel, totaux
+      *    annuels, totaux/moyennes par trimestre) pour exploitation
+      *    dans un tableur.
+           SELECT fichierCsv ASSIGN TO "./out/VentesAnnuelles.csv"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD fichierCsv.
+       01 ligneCsv PIC X(80).
+
        WORKING-STORAGE SECTION.
-       
+
+       01 ws-ligne-csv PIC X(80).
+
        01 tab.
            02 vendeur OCCURS 3 TIMES.
               03 nom-vendeur PIC X(15).
@@ -19,6 +35,7 @@
            02 trim-somme OCCURS 4.
               03 somme-trimestre PIC 9(5) VALUE ZERO.
 
+       01 moyenne-trimestre PIC ZZZ9.99.
 
        01 cpt-ligne PIC 9(1).
        01 cpt-col PIC 9(1).
@@ -28,10 +45,10 @@
 
        01 cal-somme-annuel PIC 9(5).
 
-      
-
        PROCEDURE DIVISION.
 
+           OPEN OUTPUT fichierCsv.
+
            INITIALIZE cpt-ligne.
            INITIALIZE cpt-col.
            INITIALIZE cal-somme-annuel.
@@ -81,38 +98,82 @@
            DISPLAY "***********************************".
            DISPLAY "* Affichage du tableau des ventes *".
            DISPLAY "***********************************".
-           
+
+           MOVE "Vendeur,T1,T2,T3,T4" TO ws-ligne-csv.
+           MOVE ws-ligne-csv TO ligneCsv.
+           WRITE ligneCsv.
+
            PERFORM VARYING cpt-ligne FROM 1 BY 1 UNTIL cpt-ligne > 3
-              
+
               DISPLAY nom-vendeur(cpt-ligne) "T1 : " vente(cpt-ligne,1)
               " T2 : " vente(cpt-ligne,2)
               " T3 : " vente(cpt-ligne,3)
               " T4 : " vente(cpt-ligne,4)
 
+              MOVE SPACES TO ws-ligne-csv
+              STRING FUNCTION TRIM(nom-vendeur(cpt-ligne)) ","
+                 vente(cpt-ligne,1) "," vente(cpt-ligne,2) ","
+                 vente(cpt-ligne,3) "," vente(cpt-ligne,4)
+                 DELIMITED BY SIZE
+                 INTO ws-ligne-csv
+              END-STRING
+              MOVE ws-ligne-csv TO ligneCsv
+              WRITE ligneCsv
+
            END-PERFORM.
 
            DISPLAY "***********************************".
            DISPLAY "*    Totaux annuel par vendeur    *".
            DISPLAY "***********************************".
 
+           MOVE "Vendeur,Total annuel" TO ws-ligne-csv.
+           MOVE ws-ligne-csv TO ligneCsv.
+           WRITE ligneCsv.
+
            PERFORM VARYING cpt-ligne FROM 1 BY 1 UNTIL cpt-ligne > 3
-              
-              DISPLAY a-nom-vendeur(cpt-ligne) "Total : " 
+
+              DISPLAY a-nom-vendeur(cpt-ligne) "Total : "
               a-somme-vendeur(cpt-ligne)
 
+              MOVE SPACES TO ws-ligne-csv
+              STRING FUNCTION TRIM(a-nom-vendeur(cpt-ligne)) ","
+                 FUNCTION TRIM(a-somme-vendeur(cpt-ligne))
+                 DELIMITED BY SIZE
+                 INTO ws-ligne-csv
+              END-STRING
+              MOVE ws-ligne-csv TO ligneCsv
+              WRITE ligneCsv
+
            END-PERFORM.
 
            DISPLAY "***********************************".
-           DISPLAY "*       Totaux par trimestre      *".
+           DISPLAY "*  Totaux et moyennes /trimestre  *".
            DISPLAY "***********************************".
 
+           MOVE "Trimestre,Total,Moyenne par vendeur" TO ws-ligne-csv.
+           MOVE ws-ligne-csv TO ligneCsv.
+           WRITE ligneCsv.
+
            PERFORM VARYING cpt-ligne FROM 1 BY 1 UNTIL cpt-ligne > 4
-              
+
+              COMPUTE moyenne-trimestre ROUNDED =
+                 somme-trimestre(cpt-ligne) / 3
+
               DISPLAY "Trimestre " cpt-ligne " = "
-              somme-trimestre(cpt-ligne)
+              somme-trimestre(cpt-ligne) " - Moyenne : "
+              moyenne-trimestre
+
+              MOVE SPACES TO ws-ligne-csv
+              STRING cpt-ligne "," somme-trimestre(cpt-ligne) ","
+                 FUNCTION TRIM(moyenne-trimestre)
+                 DELIMITED BY SIZE
+                 INTO ws-ligne-csv
+              END-STRING
+              MOVE ws-ligne-csv TO ligneCsv
+              WRITE ligneCsv
 
            END-PERFORM.
 
-           
+           CLOSE fichierCsv.
 
            STOP RUN.
