@@ -30,14 +30,30 @@
            02 annee       PIC 9(4).
 
        WORKING-STORAGE SECTION.
-       
+
        01 WS-lecture PIC X(1).
            88 KO VALUE "n".
        01 WS-cpt-enregistrement PIC 9(1) VALUE 1.
 
+      * Contrôles de validité appliqués à chaque enregistrement avant
+      * affichage, plus le nécessaire pour l'âge/l'anniversaire.
+       01 WS-rejet PIC X(1).
+           88 WS-rejet-OUI VALUE "o".
+           88 WS-rejet-NON VALUE "n".
+       01 WS-motif-rejet PIC X(40) VALUE SPACES.
+       01 WS-cpt-rejet PIC 9(3) VALUE 0.
+
+       01 WS-DATE-JOUR PIC 9(8).
+       01 WS-ANNEE-COURANTE PIC 9(4).
+       01 WS-MOIS-COURANT PIC 9(2).
+       01 WS-JOUR-COURANT PIC 9(2).
+       01 WS-JOUR-NUM PIC 9(7).
+       01 WS-JOUR-NAISS-NUM PIC 9(7).
+       01 WS-AGE PIC 9(3) VALUE 0.
+
 
        PROCEDURE DIVISION.
-           
+
            SET WS-lecture TO "y".
 
            OPEN INPUT fichierClient.
@@ -48,23 +64,78 @@
                  AT END
                     SET WS-lecture TO "n"
 
-                 NOT AT END              
-                  DISPLAY "Client N°" WS-cpt-enregistrement
-                  DISPLAY "ID : " id-client
-                  DISPLAY "PRENOM : " prenom
-                  DISPLAY "NOM : " nom
-                  DISPLAY "DATE de NAISSANCE : " jour"/"mois"/"annee
-                  DISPLAY "*****************************************"
+                 NOT AT END
+                    PERFORM controlerClient
+                    IF WS-rejet-OUI
+                       ADD 1 TO WS-cpt-rejet
+                       DISPLAY "*** ENREGISTREMENT REJETE N°"
+                          WS-cpt-enregistrement " : " WS-motif-rejet
+                    ELSE
+                       PERFORM calculerAgeEtAnniversaire
+                       DISPLAY "Client N°" WS-cpt-enregistrement
+                       DISPLAY "ID : " id-client
+                       DISPLAY "PRENOM : " prenom
+                       DISPLAY "NOM : " nom
+                       DISPLAY "DATE de NAISSANCE : "
+                          jour"/"mois"/"annee
+                       DISPLAY "AGE : " WS-AGE " ans"
+                       IF mois = WS-MOIS-COURANT
+                          DISPLAY "*** Anniversaire ce mois-ci ***"
+                       END-IF
+                       DISPLAY
+                          "*****************************************"
+                    END-IF
 
               END-READ
-              
-             
+
+
               ADD 1 TO WS-cpt-enregistrement
 
            END-PERFORM.
 
+           DISPLAY "Enregistrements rejetés : " WS-cpt-rejet.
+
            CLOSE fichierClient.
            STOP RUN.
 
+      * Valide les bornes de base de l'enregistrement lu (identifiant
+      * non nul, jour/mois dans les plages calendaires attendues).
+       controlerClient.
+           SET WS-rejet-NON TO TRUE.
+           MOVE SPACES TO WS-motif-rejet.
+
+           IF id-client = 0
+              SET WS-rejet-OUI TO TRUE
+              MOVE "ID-CLIENT à zéro" TO WS-motif-rejet
+           END-IF.
+
+           IF jour < 1 OR jour > 31
+              SET WS-rejet-OUI TO TRUE
+              MOVE "JOUR hors plage 1-31" TO WS-motif-rejet
+           END-IF.
+
+           IF mois < 1 OR mois > 12
+              SET WS-rejet-OUI TO TRUE
+              MOVE "MOIS hors plage 1-12" TO WS-motif-rejet
+           END-IF.
+
+      * Calcule l'âge du client à la date du jour et repère si son
+      * anniversaire tombe dans le mois courant, à la manière de
+      * BC801-manip-date.cbl (FUNCTION CURRENT-DATE / INTEGER-OF-DATE).
+       calculerAgeEtAnniversaire.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+           MOVE WS-DATE-JOUR(1:4) TO WS-ANNEE-COURANTE.
+           MOVE WS-DATE-JOUR(5:2) TO WS-MOIS-COURANT.
+           MOVE WS-DATE-JOUR(7:2) TO WS-JOUR-COURANT.
+
+      *    Comparaison MMJJ du jour courant et MMJJ de naissance pour
+      *    savoir si l'anniversaire de l'année en cours est déjà passé.
+           COMPUTE WS-JOUR-NUM = WS-MOIS-COURANT * 100 + WS-JOUR-COURANT.
+           COMPUTE WS-JOUR-NAISS-NUM = mois * 100 + jour.
+
+           COMPUTE WS-AGE = WS-ANNEE-COURANTE - annee.
+           IF WS-JOUR-NUM < WS-JOUR-NAISS-NUM
+              SUBTRACT 1 FROM WS-AGE
+           END-IF.
 
        END PROGRAM lectureClient.
