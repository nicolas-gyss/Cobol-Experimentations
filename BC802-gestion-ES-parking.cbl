@@ -4,11 +4,39 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+       SELECT F-MOUVEMENTS ASSIGN TO "./out/ParkingMouvements.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-MOUVEMENTS.
+
+       SELECT F-RESERVATIONS ASSIGN TO "./in/ParkingReservations.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-RESERVATIONS.
+
+       SELECT F-TRANSACTIONS ASSIGN TO "./in/ParkingTransactions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-TRANSACTIONS.
 
        DATA DIVISION.
        FILE SECTION.
+
+       FD F-MOUVEMENTS.
+       01 F-MOUVEMENTS-LIGNE PIC X(60).
+
+       FD F-RESERVATIONS.
+       01 F-RESERVATIONS-LIGNE PIC X(20).
+
+       FD F-TRANSACTIONS.
+       01 F-TRANSACTIONS-LIGNE PIC X(6).
+
        WORKING-STORAGE SECTION.
 
+       01 FS-MOUVEMENTS PIC X(2).
+       01 FS-RESERVATIONS PIC X(2).
+       01 FS-TRANSACTIONS PIC X(2).
+
        01 WS-BOUCLE PIC X(1).
            88 WS-FIN VALUE "Y".
        
@@ -16,18 +44,85 @@
        01 WS-ORDRE PIC X.
        01 WS-NUMID PIC X(4).
 
-       01 COMPLET PIC X(2).
-           88 COMPLET1 VALUE "y1".
-           
-       01 COMPLET-P2 PIC X(2).
-           88 COMPLET2 VALUE "y2".
+       01 WS-PLACE-TROUVEE PIC X(2).
+           88 PLACE-TROUVEE VALUE "y1".
+
+       01 WS-DOUBLON PIC X(2).
+           88 DOUBLON-TROUVE VALUE "y1".
+
+      ***************************************************************
+      *    Dimensionnement du parking : niveaux x emplacements par
+      *    niveau. Les paragraphes ne doivent plus jamais coder ces
+      *    bornes en dur - ils parcourent WS-NB-NIVEAUX/
+      *    WS-NB-EMPLACEMENTS.
+      ***************************************************************
+       01 WS-NB-NIVEAUX       PIC 9   VALUE 5.
+       01 WS-NB-EMPLACEMENTS  PIC 9(2) VALUE 20.
 
        01 WS-CPT-NIV PIC 9.
-       01 WS-CPT-EMP PIC 9.
+       01 WS-CPT-EMP PIC 9(2).
 
        01 WS-PARKING.
-           02 WS-NIV OCCURS 2 TIMES INDEXED BY I-NIV.
-              03 WS-EMPL PIC X(4) OCCURS 3 TIMES INDEXED BY I-EMPL.
+           02 WS-NIV OCCURS 5 TIMES INDEXED BY I-NIV.
+              03 WS-EMPL OCCURS 20 TIMES INDEXED BY I-EMPL.
+                 04 WS-EMPL-ID    PIC X(4).
+                 04 WS-EMPL-DATE  PIC X(8).
+                 04 WS-EMPL-HEURE PIC X(6).
+
+      ***************************************************************
+      *    Horodatage courant et durée de stationnement, utilisés par
+      *    6020-FCT-SORTIE pour la facturation horaire.
+      ***************************************************************
+       01 WS-DATE-HEURE-ACTUELLE.
+           02 WS-DHA-DATE  PIC X(8).
+           02 WS-DHA-HEURE PIC X(6).
+
+       01 WS-SAVE-EMPL-DATE  PIC X(8).
+       01 WS-SAVE-EMPL-HEURE PIC X(6).
+
+       01 WS-DATE-ENTREE-NUM PIC 9(8).
+       01 WS-DATE-SORTIE-NUM PIC 9(8).
+       01 WS-JOUR-ENTREE PIC 9(7).
+       01 WS-JOUR-SORTIE PIC 9(7).
+
+       01 WS-DUREE-MINUTES    PIC S9(7).
+       01 WS-DUREE-HEURES     PIC 9(5).
+       01 WS-DUREE-MIN-RESTE  PIC 9(2).
+
+       01 WS-SAVE-NIV PIC 9.
+       01 WS-SAVE-EMP PIC 9(2).
+
+      ***************************************************************
+      *    Journal des entrées/sorties, écrit par 6030-LOG-MOUVEMENT
+      *    dans ParkingMouvements.txt.
+      ***************************************************************
+       01 WS-MOUVEMENT-DATE-HEURE.
+           02 WS-MVT-DATE-JOUR  PIC X(8).
+           02 WS-MVT-HEURE-JOUR PIC X(6).
+
+       01 WS-MOUVEMENT-LIGNE.
+           02 WS-MVT-DATE   PIC X(8).
+           02 WS-MVT-HEURE  PIC X(6).
+           02 WS-MVT-ORDRE  PIC X(1).
+           02 WS-MVT-NUMID  PIC X(4).
+           02 WS-MVT-NIV    PIC 9.
+           02 WS-MVT-EMP    PIC 9(2).
+
+       01 WS-MOUVEMENT-LIGNE-SORTIE PIC X(60).
+
+      ***************************************************************
+      *    Table des emplacements réservés (VIP) : pour chaque
+      *    emplacement, une plaque non vide signifie que seul ce
+      *    véhicule peut s'y garer. Chargée une fois pour toutes par
+      *    6035-CHARGE-RESERVATIONS depuis ParkingReservations.txt.
+      ***************************************************************
+       01 WS-RESERVATIONS.
+           02 WS-RES-NIV OCCURS 5 TIMES.
+              03 WS-RES-PLAQUE PIC X(4) OCCURS 20 TIMES.
+
+       01 WS-RES-NIV-TXT    PIC 9.
+       01 WS-RES-EMP-TXT    PIC 9(2).
+       01 WS-RES-PLAQUE-TXT PIC X(4).
 
        LINKAGE SECTION.
 
@@ -38,37 +133,68 @@
            PERFORM 8900-MSG-LANCEMENT-DEB
            THRU 8910-MSG-LANCEMENT-FIN.
 
+           PERFORM 6035-CHARGE-RESERVATIONS.
+
       *************************************************************
       *    ZONE DE PROGRAMME
       *************************************************************
-           
-           PERFORM UNTIL WS-FIN
-              
-              DISPLAY "Saisissez votre ordre (<E/S>,id<2chiffres> OU F"
-              ACCEPT WS-SAISIE
-              
-              UNSTRING WS-SAISIE
-                 DELIMITED BY ","
-                 INTO  WS-ORDRE
-                       WS-NUMID
-              END-UNSTRING
-
-              EVALUATE WS-ORDRE
-                 WHEN "E"
-                    PERFORM 6010-FCT-ENTREE
-                 WHEN "S"
-                    PERFORM 6020-FCT-SORTIE
-                 WHEN "F"
-                    SET WS-FIN TO TRUE
-                    PERFORM 6000-AFF-ETAT
-
-                 WHEN OTHER
-                    DISPLAY "Saisie inconnue"
-              END-EVALUATE
-              
-           END-PERFORM.
-
-      
+
+      *    S'il existe un fichier de transactions, on le rejoue en
+      *    mode batch ; sinon on repasse en mode interactif (ACCEPT).
+           OPEN INPUT F-TRANSACTIONS
+
+           IF FS-TRANSACTIONS = "00" THEN
+              PERFORM UNTIL FS-TRANSACTIONS = "10"
+                 READ F-TRANSACTIONS INTO F-TRANSACTIONS-LIGNE
+                    NOT AT END
+                       MOVE F-TRANSACTIONS-LIGNE TO WS-SAISIE
+                       UNSTRING WS-SAISIE
+                          DELIMITED BY ","
+                          INTO  WS-ORDRE
+                                WS-NUMID
+                       END-UNSTRING
+
+                       EVALUATE WS-ORDRE
+                          WHEN "E"
+                             PERFORM 6010-FCT-ENTREE
+                          WHEN "S"
+                             PERFORM 6020-FCT-SORTIE
+                          WHEN OTHER
+                             DISPLAY "Saisie inconnue"
+                       END-EVALUATE
+                 END-READ
+              END-PERFORM
+              CLOSE F-TRANSACTIONS
+              PERFORM 6000-AFF-ETAT
+           ELSE
+              PERFORM UNTIL WS-FIN
+
+                 DISPLAY
+                    "Saisissez votre ordre (<E/S>,id<2chiffres> OU F"
+                 ACCEPT WS-SAISIE
+
+                 UNSTRING WS-SAISIE
+                    DELIMITED BY ","
+                    INTO  WS-ORDRE
+                          WS-NUMID
+                 END-UNSTRING
+
+                 EVALUATE WS-ORDRE
+                    WHEN "E"
+                       PERFORM 6010-FCT-ENTREE
+                    WHEN "S"
+                       PERFORM 6020-FCT-SORTIE
+                    WHEN "F"
+                       SET WS-FIN TO TRUE
+                       PERFORM 6000-AFF-ETAT
+
+                    WHEN OTHER
+                       DISPLAY "Saisie inconnue"
+                 END-EVALUATE
+
+              END-PERFORM
+           END-IF
+
            PERFORM 9998-FIN-NORMAL.
 
        0000-INITIALISATION-FIN.
@@ -91,93 +217,202 @@
            EXIT PROGRAM.
        
        6010-FCT-ENTREE.
-           
-
-           SET I-NIV TO 1
-           SET I-EMPL TO 1
-           SET COMPLET TO "y "
-           SET COMPLET-P2 TO "y "
-
-           SEARCH WS-EMPL VARYING I-EMPL
-               AT END
-               SET COMPLET1 TO TRUE
-
-                 WHEN FUNCTION LENGTH(FUNCTION TRIM(
-                  WS-EMPL(I-NIV,I-EMPL))) = 0
-      *              DISPLAY "WS-EMPL : " WS-EMPL(I-NIV,I-EMPL)
-      *              DISPLAY "I-NIV1  : " I-NIV
-      *              DISPLAY "I-EMPL1 : " I-EMPL    
-                    MOVE WS-NUMID TO WS-EMPL(I-NIV,I-EMPL)
-                    DISPLAY "Entrée d'un véhicule"
-             
-           END-SEARCH
-           
-           IF COMPLET1 THEN
+      *    Horodatage de l'entrée, utilisé au calcul de la durée de
+      *    stationnement lors de la sortie. Parcourt la table unique
+      *    (tous niveaux confondus) à la recherche de la première
+      *    place libre.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-HEURE-ACTUELLE
+           SET WS-PLACE-TROUVEE TO "n "
+           SET WS-DOUBLON TO "n "
+
+      *    Contrôle anti-doublon : un véhicule déjà garé ne peut pas
+      *    reprendre une seconde place.
+           PERFORM VARYING I-NIV FROM 1 BY 1
+              UNTIL I-NIV > WS-NB-NIVEAUX OR DOUBLON-TROUVE
 
-              SET I-NIV TO 2
               SET I-EMPL TO 1
               SEARCH WS-EMPL VARYING I-EMPL
-                  AT END
-                  SET COMPLET2 TO TRUE
-                 
-                    WHEN FUNCTION LENGTH(FUNCTION TRIM(
-                     WS-EMPL(I-NIV,I-EMPL))) = 0
-      *                 DISPLAY "WS-EMPL : " WS-EMPL(I-NIV,I-EMPL)
-      *                 DISPLAY "I-NIV2  : " I-NIV
-      *                 DISPLAY "I-EMPL2 : " I-EMPL    
-                       MOVE WS-NUMID TO WS-EMPL(I-NIV,I-EMPL)
+                 AT END
+                    CONTINUE
+                 WHEN I-EMPL <= WS-NB-EMPLACEMENTS
+                    AND WS-EMPL-ID(I-NIV,I-EMPL) = WS-NUMID
+                    SET DOUBLON-TROUVE TO TRUE
+              END-SEARCH
+
+           END-PERFORM
+
+           IF DOUBLON-TROUVE THEN
+              DISPLAY "Véhicule déjà présent dans le parking !"
+           ELSE
+
+              PERFORM VARYING I-NIV FROM 1 BY 1
+                 UNTIL I-NIV > WS-NB-NIVEAUX OR PLACE-TROUVEE
+
+                 SET I-EMPL TO 1
+                 SEARCH WS-EMPL VARYING I-EMPL
+                    AT END
+                       CONTINUE
+                    WHEN I-EMPL <= WS-NB-EMPLACEMENTS
+                       AND FUNCTION LENGTH(FUNCTION TRIM(
+                          WS-EMPL(I-NIV,I-EMPL))) = 0
+                       AND (WS-RES-PLAQUE(I-NIV,I-EMPL) = SPACES
+                          OR WS-RES-PLAQUE(I-NIV,I-EMPL) = WS-NUMID)
+                       MOVE WS-NUMID TO WS-EMPL-ID(I-NIV,I-EMPL)
+                       MOVE WS-DHA-DATE TO WS-EMPL-DATE(I-NIV,I-EMPL)
+                       MOVE WS-DHA-HEURE TO WS-EMPL-HEURE(I-NIV,I-EMPL)
+                       MOVE I-NIV TO WS-SAVE-NIV
+                       MOVE I-EMPL TO WS-SAVE-EMP
+                       SET PLACE-TROUVEE TO TRUE
                        DISPLAY "Entrée d'un véhicule"
-                
+                 END-SEARCH
+
+              END-PERFORM
+
+              IF PLACE-TROUVEE THEN
+                 PERFORM 6030-LOG-MOUVEMENT
+                 DISPLAY "Parking libre"
+              ELSE
+                 DISPLAY "Le parking est plein !"
+              END-IF
+
+           END-IF
+
+           EXIT PROGRAM.
+
+       6020-FCT-SORTIE.
+      *    Parcourt la table unique à la recherche du véhicule et
+      *    libère sa place.
+           SET WS-PLACE-TROUVEE TO "n "
+
+           PERFORM VARYING I-NIV FROM 1 BY 1
+              UNTIL I-NIV > WS-NB-NIVEAUX OR PLACE-TROUVEE
+
+              SET I-EMPL TO 1
+              SEARCH WS-EMPL VARYING I-EMPL
+                 AT END
+                    CONTINUE
+                 WHEN I-EMPL <= WS-NB-EMPLACEMENTS
+                    AND WS-EMPL-ID(I-NIV,I-EMPL) = WS-NUMID
+                    MOVE WS-EMPL-DATE(I-NIV,I-EMPL) TO
+                       WS-SAVE-EMPL-DATE
+                    MOVE WS-EMPL-HEURE(I-NIV,I-EMPL) TO
+                       WS-SAVE-EMPL-HEURE
+                    MOVE I-NIV TO WS-SAVE-NIV
+                    MOVE I-EMPL TO WS-SAVE-EMP
+                    MOVE SPACES TO WS-EMPL(I-NIV,I-EMPL)
+                    SET PLACE-TROUVEE TO TRUE
               END-SEARCH
+
+           END-PERFORM
+
+           IF NOT PLACE-TROUVEE THEN
+              DISPLAY "Le véhicule n'a pas été trouvé !"
+           ELSE
+              PERFORM 6025-CALCUL-DUREE
+              PERFORM 6030-LOG-MOUVEMENT
+              DISPLAY "Sortie d'un véhicule"
            END-IF
 
-           IF COMPLET1 AND COMPLET2 THEN
-              DISPLAY "Le parking est plein !"
-              ELSE
-              DISPLAY "Parking libre"
+           EXIT PROGRAM.
+
+      *    Ajoute une ligne à ParkingMouvements.txt pour chaque
+      *    entrée/sortie, avec horodatage et emplacement concerné.
+       6030-LOG-MOUVEMENT.
+           MOVE FUNCTION CURRENT-DATE TO WS-MOUVEMENT-DATE-HEURE
+           MOVE WS-MVT-DATE-JOUR TO WS-MVT-DATE
+           MOVE WS-MVT-HEURE-JOUR TO WS-MVT-HEURE
+           MOVE WS-ORDRE TO WS-MVT-ORDRE
+           MOVE WS-NUMID TO WS-MVT-NUMID
+           MOVE WS-SAVE-NIV TO WS-MVT-NIV
+           MOVE WS-SAVE-EMP TO WS-MVT-EMP
+
+           OPEN EXTEND F-MOUVEMENTS
+           IF FS-MOUVEMENTS = "35" THEN
+              OPEN OUTPUT F-MOUVEMENTS
            END-IF
 
+           MOVE WS-MOUVEMENT-LIGNE TO WS-MOUVEMENT-LIGNE-SORTIE
+           MOVE WS-MOUVEMENT-LIGNE-SORTIE TO F-MOUVEMENTS-LIGNE
+           WRITE F-MOUVEMENTS-LIGNE
 
+           CLOSE F-MOUVEMENTS
 
            EXIT PROGRAM.
 
-           6020-FCT-SORTIE.
-               SET COMPLET TO "y "
-  
-               SET I-NIV TO 1
-               SET I-EMPL TO 1
-               SEARCH WS-EMPL VARYING I-EMPL
-      *             AT END
-      *             DISPLAY "Contrôle Niv. 1 réalisé !"
-                  
-                     WHEN WS-EMPL(I-NIV,I-EMPL) = WS-NUMID
-      *                  DISPLAY "I-NIV  : " I-NIV
-      *                  DISPLAY "I-EMPL : " I-EMPL    
-                        MOVE SPACES TO WS-EMPL(I-NIV,I-EMPL)
-                        SET COMPLET1 TO TRUE
-      
-                 
-               END-SEARCH
-               
-                  SET I-NIV TO 2
-                  SET I-EMPL TO 1
-                  SEARCH WS-EMPL VARYING I-EMPL
-      *                AT END
-      *                DISPLAY "Contrôle Niv. 2 réalisé !"
-                     
-                        WHEN WS-EMPL(I-NIV,I-EMPL) = WS-NUMID
-      *                     DISPLAY "I-NIV  : " I-NIV
-      *                     DISPLAY "I-EMPL : " I-EMPL    
-                           MOVE SPACES TO WS-EMPL(I-NIV,I-EMPL)
-                           SET COMPLET2 TO TRUE
-                    
-                  END-SEARCH
-               
-               IF NOT COMPLET1 AND NOT COMPLET2 THEN
-                  DISPLAY "Le véhicule n'a pas été trouvé !"
-               ELSE
-                  DISPLAY "Sortie d'un véhicule"
-               END-IF
+      *    Calcule et affiche la durée de stationnement du véhicule
+      *    qui vient de sortir, pour la facturation horaire.
+       6025-CALCUL-DUREE.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-HEURE-ACTUELLE
+
+           MOVE WS-SAVE-EMPL-DATE TO WS-DATE-ENTREE-NUM
+           MOVE WS-DHA-DATE TO WS-DATE-SORTIE-NUM
+
+           COMPUTE WS-JOUR-ENTREE =
+              FUNCTION INTEGER-OF-DATE(WS-DATE-ENTREE-NUM)
+           COMPUTE WS-JOUR-SORTIE =
+              FUNCTION INTEGER-OF-DATE(WS-DATE-SORTIE-NUM)
+
+           COMPUTE WS-DUREE-MINUTES =
+              (WS-JOUR-SORTIE - WS-JOUR-ENTREE) * 1440
+              + (FUNCTION NUMVAL(WS-DHA-HEURE(1:2)) * 60
+                 + FUNCTION NUMVAL(WS-DHA-HEURE(3:2)))
+              - (FUNCTION NUMVAL(WS-SAVE-EMPL-HEURE(1:2)) * 60
+                 + FUNCTION NUMVAL(WS-SAVE-EMPL-HEURE(3:2)))
+
+           IF WS-DUREE-MINUTES < 0 THEN
+              MOVE 0 TO WS-DUREE-MINUTES
+           END-IF
+
+           COMPUTE WS-DUREE-HEURES = WS-DUREE-MINUTES / 60
+           COMPUTE WS-DUREE-MIN-RESTE = WS-DUREE-MINUTES -
+              (WS-DUREE-HEURES * 60)
+
+           DISPLAY "Durée de stationnement : " WS-DUREE-HEURES
+              "h" WS-DUREE-MIN-RESTE.
+
+      *    Charge une fois pour toutes la table des emplacements
+      *    réservés (niveau;emplacement;plaque) en mémoire, afin que
+      *    6010-FCT-ENTREE n'attribue pas un emplacement VIP à un
+      *    véhicule qui n'en est pas titulaire.
+       6035-CHARGE-RESERVATIONS.
+           OPEN INPUT F-RESERVATIONS
+
+           IF FS-RESERVATIONS = "00" THEN
+              PERFORM UNTIL FS-RESERVATIONS = "10"
+                 READ F-RESERVATIONS INTO F-RESERVATIONS-LIGNE
+                    NOT AT END
+                       UNSTRING F-RESERVATIONS-LIGNE
+                          DELIMITED BY ";"
+                          INTO
+                             WS-RES-NIV-TXT
+                             WS-RES-EMP-TXT
+                             WS-RES-PLAQUE-TXT
+                       END-UNSTRING
+
+      *                Le fichier est saisi à la main, sans contrôle
+      *                à l'écriture (contrairement à CellierSolde.txt/
+      *                FrigoSolde.txt, régénérés par leur propre
+      *                programme) : une ligne avec un niveau ou un
+      *                emplacement hors bornes écrirait hors de la
+      *                table WS-RES-PLAQUE sans ce garde-fou.
+                       IF WS-RES-NIV-TXT >= 1
+                          AND WS-RES-NIV-TXT <= WS-NB-NIVEAUX
+                          AND WS-RES-EMP-TXT >= 1
+                          AND WS-RES-EMP-TXT <= WS-NB-EMPLACEMENTS THEN
+                          MOVE WS-RES-PLAQUE-TXT TO
+                             WS-RES-PLAQUE(WS-RES-NIV-TXT,
+                                WS-RES-EMP-TXT)
+                       ELSE
+                          DISPLAY "Réservation ignorée (niveau/emplac"
+                             "ement hors bornes) : "
+                             F-RESERVATIONS-LIGNE
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE F-RESERVATIONS
+           ELSE
+              DISPLAY "Pas de table de réservations trouvée."
+           END-IF
 
            EXIT PROGRAM.
 
@@ -187,18 +422,20 @@
            DISPLAY "Occupation du parking"
            DISPLAY "---------------------"
            
-           PERFORM VARYING WS-CPT-NIV FROM 1 BY 1 UNTIL WS-CPT-NIV > 2
+           PERFORM VARYING WS-CPT-NIV FROM 1 BY 1
+              UNTIL WS-CPT-NIV > WS-NB-NIVEAUX
       *       Je parcours mon niveau
 
               PERFORM VARYING WS-CPT-EMP FROM 1 BY 1
-                 UNTIL WS-CPT-EMP > 3        
+                 UNTIL WS-CPT-EMP > WS-NB-EMPLACEMENTS
       *          Je parcours les emplacements
                  
                  IF FUNCTION LENGTH(FUNCTION TRIM(
                   WS-EMPL(WS-CPT-NIV,WS-CPT-EMP)))>0
                  THEN
                     DISPLAY "Emplacement " WS-CPT-NIV " , " WS-CPT-EMP
-                    "  est occupé par " WS-EMPL(WS-CPT-NIV,WS-CPT-EMP)
+                    "  est occupé par "
+                    WS-EMPL-ID(WS-CPT-NIV,WS-CPT-EMP)
                  ELSE
                     DISPLAY "Emplacement " WS-CPT-NIV " , " WS-CPT-EMP
                     "  est vide"
