@@ -12,30 +12,42 @@
       *    LINE SEQUENTIAL indique ligne / ligne
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
-              
+
+      *    Extrait CSV de l'annuaire, une ligne par enregistrement lu.
+           SELECT FICHIER-CSV ASSIGN TO "./out/annuaire.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
       *    FILE SECTION permet de définir comment chaque ligne lue sera
       *    formatée lors de la lecture.
-      *    Ici la ligne-courante sera de forme "00XXXXXXXXXXAAAAAAAAAA" 
+      *    Ici la ligne-courante sera de forme "00XXXXXXXXXXAAAAAAAAAA"
        FILE SECTION.
        FD FICHIER-TEST.
        01 LIGNECOURANTE-TEST.
            02 DEPT PIC 9(2).
            02 NOM PIC X(10).
            02 TEL PIC X(10).
-       
+
+       FD FICHIER-CSV.
+       01 LIGNE-CSV PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 FICHIER-PHYSIQUE PIC X(25) VALUE "./config/test-lecture.txt".
        01 FIN-DE-FICHIER PIC x.
            88 OUI VALUE "o".
            88 NON VALUE "n".
 
+       01 WS-LIGNE-CSV PIC X(40).
+
        PROCEDURE DIVISION.
 
            DISPLAY "Lecture du fichier 'test-lecture.txt'".
       *    On ouvre le canal pour la lecture du fichier
            OPEN INPUT FICHIER-TEST.
-           
+      *    On ouvre le canal pour l'écriture de l'extrait CSV
+           OPEN OUTPUT FICHIER-CSV.
+
            SET FIN-DE-FICHIER TO "n".
 
       *    La gestion de la fin de la lecture se fait de manière 
@@ -55,14 +67,30 @@
       *                Les variables de la structure de données courante
       *                sont disponibles pour le traitement.              
                        DISPLAY "Ligne courante : " LIGNECOURANTE-TEST
-                       DISPLAY "Departement : " DEPT 
+                       DISPLAY "Departement : " DEPT
                        DISPLAY "Nom : " NOM
                        DISPLAY "Téléphone : " TEL
+
+      *                On alimente l'extrait CSV avec la ligne lue.
+      *                On vide d'abord la zone de construction : sans
+      *                cela, la fin d'une ligne plus courte que la
+      *                précédente garderait les caractères de trop de
+      *                l'enregistrement précédent.
+                       MOVE SPACES TO WS-LIGNE-CSV
+                       STRING DEPT DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          FUNCTION TRIM(NOM) DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          FUNCTION TRIM(TEL) DELIMITED BY SIZE
+                          INTO WS-LIGNE-CSV
+                       END-STRING
+                       WRITE LIGNE-CSV FROM WS-LIGNE-CSV
                  END-READ
            END-PERFORM.
-      
-      *    On ferme le canal vers le fichier.
+
+      *    On ferme les canaux vers les fichiers.
            CLOSE FICHIER-TEST.
+           CLOSE FICHIER-CSV.
 
            STOP RUN.
 
