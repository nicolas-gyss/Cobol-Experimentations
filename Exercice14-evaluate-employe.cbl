@@ -1,37 +1,172 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EtatEmploye.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    S'il existe un fichier de transitions d'état, on le rejoue
+      *    en mode batch ; sinon on repasse en mode interactif (ACCEPT),
+      *    comme le fait BC802 pour ses transactions de parking.
+           SELECT F-TRANSITIONS ASSIGN TO "./in/EtatTransitions.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS FS-TRANSITIONS.
+
+           SELECT F-CHANGEMENTS ASSIGN TO "./out/EtatChangements.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS FS-CHANGEMENTS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD F-TRANSITIONS.
+       01 F-TRANSITIONS-LIGNE PIC X(10).
+
+       FD F-CHANGEMENTS.
+       01 F-CHANGEMENTS-LIGNE PIC X(60).
+
        WORKING-STORAGE SECTION.
 
        01 etat PIC X(4).
        01 saisie PIC 9.
            88 saisieOK VALUE 1.
            88 saisieKO VALUE 0.
-           
+
+       01 FS-TRANSITIONS PIC X(2).
+       01 FS-CHANGEMENTS PIC X(2).
+
+      * Table en mémoire de l'état courant de chaque employé déjà vu
+      * en mode batch, pour détecter les changements d'un passage à
+      * l'autre du fichier de transitions.
+       01 WS-EMPLOYES.
+           02 WS-EMPLOYE OCCURS 500 TIMES.
+              03 WS-EMP-ID   PIC 9(5).
+              03 WS-EMP-ETAT PIC X(4).
+       01 WS-NB-EMPLOYES PIC 9(3) VALUE 0.
+       01 WS-CPT-EMPLOYE PIC 9(3) VALUE 0.
+       01 WS-INDEX-TROUVE PIC 9(3) VALUE 0.
+
+       01 WS-ID-COURANT PIC 9(5).
+       01 WS-ETAT-COURANT PIC X(4).
+       01 WS-ANCIEN-ETAT PIC X(4).
+
+       01 WS-DATE-HEURE.
+           02 WS-DH-ANNEE PIC 9(4).
+           02 WS-DH-MOIS PIC 9(2).
+           02 WS-DH-JOUR PIC 9(2).
+           02 WS-DH-HEURE PIC 9(2).
+           02 WS-DH-MIN PIC 9(2).
+           02 WS-DH-SEC PIC 9(2).
+           02 FILLER PIC X(9).
+
+       01 WS-LIGNE-LOG PIC X(60).
+
        PROCEDURE DIVISION.
-       
-       SET saisie TO 0.
 
-       PERFORM UNTIL saisieOK
-           DISPLAY "Saisissez l'état de l'employé (ACT / INAC / CNG)"
-           ACCEPT etat
+           OPEN INPUT F-TRANSITIONS
+
+           IF FS-TRANSITIONS = "00" THEN
+              PERFORM UNTIL FS-TRANSITIONS = "10"
+                 READ F-TRANSITIONS INTO F-TRANSITIONS-LIGNE
+                    NOT AT END
+                       PERFORM traiterTransition
+                 END-READ
+              END-PERFORM
+              CLOSE F-TRANSITIONS
+           ELSE
+              PERFORM saisirEtatInteractif
+           END-IF.
+
+           STOP RUN.
+
+      * Découpe "ID,ETAT" et met à jour la table en mémoire ; journalise
+      * le changement dans EtatChangements.txt uniquement si l'état
+      * reçu diffère de l'état déjà connu pour cet employé.
+       traiterTransition.
+           UNSTRING F-TRANSITIONS-LIGNE DELIMITED BY ","
+              INTO WS-ID-COURANT
+                   WS-ETAT-COURANT
+           END-UNSTRING.
 
-           IF etat = "ACT" OR etat = "INAC" OR etat = "CNG" THEN
-              SET saisie TO 1
+           PERFORM rechercherEmploye.
+
+           IF WS-INDEX-TROUVE = 0
+              IF WS-NB-EMPLOYES < 500
+                 ADD 1 TO WS-NB-EMPLOYES
+                 MOVE WS-ID-COURANT TO WS-EMP-ID(WS-NB-EMPLOYES)
+                 MOVE WS-ETAT-COURANT TO WS-EMP-ETAT(WS-NB-EMPLOYES)
+              END-IF
+           ELSE
+              MOVE WS-EMP-ETAT(WS-INDEX-TROUVE) TO WS-ANCIEN-ETAT
+              IF WS-ANCIEN-ETAT NOT = WS-ETAT-COURANT
+                 MOVE WS-ETAT-COURANT TO WS-EMP-ETAT(WS-INDEX-TROUVE)
+                 PERFORM journaliserChangement
+              END-IF
+           END-IF.
+
+      * Recherche linéaire de WS-ID-COURANT dans la table des employés
+      * déjà rencontrés ; WS-INDEX-TROUVE reste à 0 si absent.
+       rechercherEmploye.
+           MOVE 0 TO WS-INDEX-TROUVE.
+
+           PERFORM VARYING WS-CPT-EMPLOYE FROM 1 BY 1
+              UNTIL WS-CPT-EMPLOYE > WS-NB-EMPLOYES
+
+              IF WS-EMP-ID(WS-CPT-EMPLOYE) = WS-ID-COURANT
+                 MOVE WS-CPT-EMPLOYE TO WS-INDEX-TROUVE
+              END-IF
+
+           END-PERFORM.
+
+      * Ajoute une ligne horodatée à EtatChangements.txt pour chaque
+      * transition d'état réellement constatée.
+       journaliserChangement.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-HEURE
+           MOVE SPACES TO WS-LIGNE-LOG
+
+           STRING WS-DH-ANNEE "-" WS-DH-MOIS "-" WS-DH-JOUR " "
+              WS-DH-HEURE ":" WS-DH-MIN ":" WS-DH-SEC
+              " EMPLOYE " WS-ID-COURANT
+              " : " WS-ANCIEN-ETAT " -> " WS-ETAT-COURANT
+              DELIMITED BY SIZE
+              INTO WS-LIGNE-LOG
+           END-STRING
+
+           OPEN EXTEND F-CHANGEMENTS
+           IF FS-CHANGEMENTS = "35" THEN
+              OPEN OUTPUT F-CHANGEMENTS
            END-IF
 
-       END-PERFORM.
+           MOVE WS-LIGNE-LOG TO F-CHANGEMENTS-LIGNE
+           WRITE F-CHANGEMENTS-LIGNE
+
+           CLOSE F-CHANGEMENTS.
+
+      * Comportement d'origine du programme : une saisie interactive
+      * unique, utilisée quand aucun fichier de transitions n'est
+      * fourni.
+       saisirEtatInteractif.
+           SET saisie TO 0.
+
+           PERFORM UNTIL saisieOK
+              DISPLAY "Saisissez l'état (ACT / INAC / CNG)"
+              ACCEPT etat
+
+              IF etat = "ACT" OR etat = "INAC" OR etat = "CNG" THEN
+                 SET saisie TO 1
+              END-IF
+
+           END-PERFORM.
 
-       EVALUATE etat
-           WHEN "ACT"
-              DISPLAY "Employé actif"
-           WHEN "INAC"
-              DISPLAY "Employé inactif"
-           WHEN "CNG"
-              DISPLAY "Employé en congés"
-           WHEN OTHER
-              DISPLAY "Etat de l'employé inconnue"           
-       END-EVALUATE.
+           EVALUATE etat
+              WHEN "ACT"
+                 DISPLAY "Employé actif"
+              WHEN "INAC"
+                 DISPLAY "Employé inactif"
+              WHEN "CNG"
+                 DISPLAY "Employé en congés"
+              WHEN OTHER
+                 DISPLAY "Etat de l'employé inconnue"
+           END-EVALUATE.
 
-       STOP RUN.
+       END PROGRAM EtatEmploye.
