@@ -8,7 +8,37 @@
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS FS-LOGISTIQUE.
-          
+
+       SELECT F-COMPTAGE ASSIGN TO "./in/ComptagePhysique.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-COMPTAGE.
+
+       SELECT F-HANGAR-SOLDE ASSIGN TO "./in/HangarSolde.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-HANGAR-SOLDE.
+
+       SELECT F-SOR-ECARTS ASSIGN TO "./out/SorEcarts.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-SOR-ECARTS.
+
+       SELECT F-CATALOGUE ASSIGN TO "./in/ProduitsCatalogue.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-CATALOGUE.
+
+       SELECT F-HANGAR-PLEIN ASSIGN TO "./out/HangarPlein.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-HANGAR-PLEIN.
+
+       SELECT F-REAPPRO ASSIGN TO "./out/ReapproAlertes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-REAPPRO.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,6 +46,29 @@
        FD F-LOGISTIQUE.
        01 F-LOGI-LIGNE PIC X(80).
 
+       FD F-COMPTAGE.
+       01 F-COMPTAGE-LIGNE PIC X(30).
+
+       FD F-HANGAR-SOLDE.
+       01 F-HANGAR-SOLDE-CURRENT.
+           02 HS-ALLEE   PIC 9.
+           02 HS-NIVEAU  PIC 9.
+           02 HS-IDM     PIC X(3).
+           02 HS-QTE     PIC 9(5).
+           02 HS-POIDS   PIC S9(5)V9(2).
+
+       FD F-SOR-ECARTS.
+       01 F-SOR-ECARTS-LIGNE PIC X(60).
+
+       FD F-CATALOGUE.
+       01 F-CATALOGUE-LIGNE PIC X(40).
+
+       FD F-HANGAR-PLEIN.
+       01 F-HANGAR-PLEIN-LIGNE PIC X(60).
+
+       FD F-REAPPRO.
+       01 F-REAPPRO-LIGNE PIC X(60).
+
 
 
        WORKING-STORAGE SECTION.
@@ -37,12 +90,88 @@
        01 RECHERCHE PIC X(1).
            88 R-OK VALUE "O".
       *    R-OK = 1 : Code produit présent dans le hangar
-      *    R-OK = 0 : Code produit non présent dans le hangar     
+      *    R-OK = 0 : Code produit non présent dans le hangar
       *    Utilisé dans la fonction Sortie de produit
-      
+
+       01 CATALOGUE-TROUVE PIC X(1).
+           88 C-OK VALUE "O".
+      *    C-OK = 1 : Code produit présent dans le catalogue
+      *    C-OK = 0 : Code produit non présent dans le catalogue
+      *    Utilisé dans la fonction de recherche catalogue
+
        01 FS-LOGISTIQUE PIC X(2).
       *    File Status de mon fichier Jour1E-S.txt
 
+       01 FS-COMPTAGE PIC X(2).
+      *    File Status de mon fichier ComptagePhysique.txt
+
+      ***************************************************************
+      *    Ligne du comptage physique découpée (code;qte comptée).
+      ***************************************************************
+       01 WS-COMPTAGE-LIGNE.
+           02 WS-COMPTAGE-IDM PIC X(3).
+           02 WS-COMPTAGE-QTE PIC 9(5).
+
+       01 WS-ECART-QTE PIC S9(5).
+
+       01 FS-HANGAR-SOLDE PIC X(2).
+      *    File Status de mon fichier HangarSolde.txt
+
+       01 FS-SOR-ECARTS PIC X(2).
+      *    File Status de mon fichier SorEcarts.txt
+
+       01 FS-CATALOGUE PIC X(2).
+      *    File Status de mon fichier ProduitsCatalogue.txt
+
+       01 FS-HANGAR-PLEIN PIC X(2).
+      *    File Status de mon fichier HangarPlein.txt
+
+       01 FS-REAPPRO PIC X(2).
+      *    File Status de mon fichier ReapproAlertes.txt
+
+      ***************************************************************
+      *    Catalogue produits (code;description;poids unitaire),
+      *    chargé une seule fois au lancement du programme.
+      ***************************************************************
+       01 WS-CATALOGUE.
+           02 WS-PRODUITS-CATALOGUE OCCURS 50 TIMES.
+              03 WS-PRODUIT-CODE     PIC X(3).
+              03 WS-PRODUIT-DESC     PIC X(20).
+              03 WS-PRODUIT-POIDS-U  PIC S9(3)V9(2).
+              03 WS-PRODUIT-SEUIL    PIC 9(5).
+
+       01 WS-NB-PRODUITS  PIC 9(3) VALUE 0.
+       01 WS-CPT-PRODUIT  PIC 9(3).
+
+       01 WS-CATALOGUE-CODE        PIC X(3).
+       01 WS-CATALOGUE-DESC        PIC X(20).
+       01 WS-CATALOGUE-POIDS-TXT   PIC X(8).
+       01 WS-CATALOGUE-SEUIL-TXT   PIC X(5).
+       01 WS-CATALOGUE-DESC-TROUVEE PIC X(20).
+
+      ***************************************************************
+      *    Compteurs du résumé des mouvements du jour.
+      ***************************************************************
+       01 WS-NB-LIGNES-LUES PIC 9(5) VALUE 0.
+       01 WS-NB-ENTREES     PIC 9(5) VALUE 0.
+       01 WS-NB-SORTIES     PIC 9(5) VALUE 0.
+       01 WS-NB-REJETS      PIC 9(5) VALUE 0.
+
+      ***************************************************************
+      *    Ligne de l'exception de sortie en surconsommation.
+      ***************************************************************
+       01 WS-SOR-ECARTS-LIGNE-SORTIE PIC X(60).
+       01 WS-SOR-ECARTS-LIGNE.
+           02 WS-SOR-IDM          PIC X(3).
+           02 FILLER              PIC X.
+           02 WS-SOR-QTE-DEMANDE  PIC Z(4)9.
+           02 FILLER              PIC X.
+           02 WS-SOR-QTE-DISPO    PIC Z(4)9.
+           02 FILLER              PIC X.
+           02 WS-SOR-MANQUE       PIC Z(4)9.
+
+       01 WS-SAVE-QTE-DISPO PIC S9(5).
+
       ************************************************************
       *    Variables de fonctionnement
       ************************************************************
@@ -65,16 +194,60 @@
        01 F-LOGI-CURRENT-POIDSC PIC S9(5)V9(2).
        
        01 HANGAR.
-           02 WS-ALLEE OCCURS 5 TIMES.
-              03 WS-NIVEAU OCCURS 3 TIMES.
+           02 WS-ALLEE OCCURS 9 TIMES.
+              03 WS-NIVEAU OCCURS 9 TIMES.
                  04 WS-HANGAR-IDM PIC X(3).
                  04 WS-HANGAR-QTE PIC 9(5).
                  04 WS-HANGAR-POIDS PIC S9(5)V9(2).
-       
+
        01 WS-HANGAR-QTECALC  PIC S9(5).
 
-       01 WS-CPT-ALLEE    PIC 9(1).
-       01 WS-CPT-NIVEAU   PIC 9(1).
+       01 WS-CPT-ALLEE    PIC 9(2).
+       01 WS-CPT-NIVEAU   PIC 9(2).
+
+      *    Sauvegarde de l'emplacement de l'article venant d'être
+      *    traité, car WS-CPT-ALLEE/WS-CPT-NIVEAU ont déjà été
+      *    incrémentés une fois au-delà de l'emplacement trouvé au
+      *    moment où la boucle de recherche se termine.
+       01 WS-SAVE-ALLEE   PIC 9(2).
+       01 WS-SAVE-NIVEAU  PIC 9(2).
+
+      *    PIC 9(2) : permet au compteur de dépasser la borne (9) à la
+      *    sortie de boucle sans déborder (un PIC 9(1) reviendrait à 0
+      *    après 9 et boucherait la boucle indéfiniment).
+       01 WS-NB-ALLEES    PIC 9(2) VALUE 9.
+       01 WS-NB-NIVEAUX   PIC 9(2) VALUE 9.
+
+      ***************************************************************
+      *    Ligne de l'exception de stockage en hangar plein.
+      ***************************************************************
+       01 WS-HANGAR-PLEIN-DATE-HEURE.
+           02 WS-HP-DATE-JOUR PIC X(8).
+           02 WS-HP-HEURE-JOUR PIC X(6).
+       01 WS-HANGAR-PLEIN-LIGNE-SORTIE PIC X(60).
+       01 WS-HANGAR-PLEIN-LIGNE.
+           02 WS-HP-IDM       PIC X(3).
+           02 FILLER          PIC X.
+           02 WS-HP-QTE       PIC Z(4)9.
+           02 FILLER          PIC X.
+           02 WS-HP-POIDS     PIC Z(4)9.99.
+           02 FILLER          PIC X.
+           02 WS-HP-DATE      PIC X(8).
+           02 FILLER          PIC X.
+           02 WS-HP-HEURE     PIC X(6).
+
+      ***************************************************************
+      *    Ligne d'alerte de réapprovisionnement.
+      ***************************************************************
+       01 WS-REAPPRO-LIGNE-SORTIE PIC X(60).
+       01 WS-REAPPRO-LIGNE.
+           02 WS-REAPPRO-LIBELLE  PIC X(7) VALUE "REORDER".
+           02 FILLER              PIC X.
+           02 WS-REAPPRO-IDM      PIC X(3).
+           02 FILLER              PIC X.
+           02 WS-REAPPRO-QTE      PIC Z(4)9.
+           02 FILLER              PIC X.
+           02 WS-REAPPRO-SEUIL    PIC Z(4)9.
 
        LINKAGE SECTION.
 
@@ -89,57 +262,83 @@
       *    ZONE DE PROGRAMME
       *************************************************************
 
+      *    Chargement du solde du hangar laissé par la précédente
+      *    exécution, afin de ne pas repartir d'un hangar vide chaque
+      *    jour.
+           PERFORM 6060-CHARGE-HANGAR.
+
+      *    Chargement du catalogue produits (code, description, poids
+      *    unitaire), afin de pouvoir afficher une description en
+      *    face de chaque code article.
+           PERFORM 6090-CHARGE-CATALOGUE.
+
       *    Ouverture du fichier.
            OPEN INPUT F-LOGISTIQUE.
 
       *    Gestion du retour de l'ouverture
+      *    Si l'ouverture échoue, FS-LOGISTIQUE ne passera jamais à
+      *    "10", donc la boucle de lecture ne doit être lancée que
+      *    si l'ouverture a réussi - sinon elle tournerait sans fin.
            IF FS-LOGISTIQUE = "00" THEN
               DISPLAY "Ouverture du fichier 'Jour1E-S.txt' OK."
-           ELSE
-              DISPLAY "Erreur d'ouverture - " FS-LOGISTIQUE
-           END-IF
-      
-      *    Lecture du fichier complet
-      *    A la fin de la lecture le File Status du fichier renvoi 10
-           PERFORM UNTIL FS-LOGISTIQUE = "10"
-
-              READ F-LOGISTIQUE INTO F-LOGI-LIGNE
-                 NOT AT END
-      *             Traitement de la ligne courante         
-      *             Transfert de ma ligne fichier au format texte
-      *             vers ma ligne courante découpée au format texte
-      *             ATTENTION: Tous les calculs devront faire appel à la
-      *             fonction NUMVAL.           
-                    MOVE F-LOGI-LIGNE TO F-LOGI-CURRENT
-                    DISPLAY "Ligne courante:"
-                    DISPLAY F-LOGI-CURRENT
-      *             DEBUG - Contrôle des informations logistiques 
-      *             PERFORM 6000-CTRL-INFO                    
-
-      *             Traitement de l'action demandée sur la ligne
-      *             courante              
-                    PERFORM 6010-ACTIONS
-                    
-                 AT END
-                    DISPLAY "Fin de fichier"
-              END-READ
-        
-           END-PERFORM
 
-      *    Affichage du hangar après traitement
-           PERFORM 6040-AFFICHE-HANGAR.
-              
-      *    Fermeture du fichier.
-           CLOSE F-LOGISTIQUE.
+      *       Lecture du fichier complet
+      *       A la fin de la lecture le File Status du fichier renvoi
+      *       10
+              PERFORM UNTIL FS-LOGISTIQUE = "10"
+
+                 READ F-LOGISTIQUE INTO F-LOGI-LIGNE
+                    NOT AT END
+      *                Traitement de la ligne courante
+      *                Transfert de ma ligne fichier au format texte
+      *                vers ma ligne courante découpée au format
+      *                texte
+      *                ATTENTION: Tous les calculs devront faire
+      *                appel à la fonction NUMVAL.
+                       ADD 1 TO WS-NB-LIGNES-LUES
+                       MOVE F-LOGI-LIGNE TO F-LOGI-CURRENT
+                       DISPLAY "Ligne courante:"
+                       DISPLAY F-LOGI-CURRENT
+      *                DEBUG - Contrôle des informations logistiques
+      *                PERFORM 6000-CTRL-INFO
+
+      *                Traitement de l'action demandée sur la ligne
+      *                courante
+                       PERFORM 6010-ACTIONS
+
+                    AT END
+                       DISPLAY "Fin de fichier"
+                 END-READ
 
-      *    Gestion du retour de la fermeture
-           IF FS-LOGISTIQUE = "00" THEN
-              DISPLAY "Fermeture du fichier 'Jour1E-S.txt' OK."
+              END-PERFORM
+
+      *       Résumé des mouvements traités dans la journée.
+              PERFORM 6095-RESUME-MOUVEMENTS
+
+      *       Affichage du hangar après traitement
+              PERFORM 6040-AFFICHE-HANGAR
+
+      *       Réconciliation avec le comptage physique, si disponible.
+              PERFORM 6050-RECONCILIATION
+
+      *       Fermeture du fichier.
+              CLOSE F-LOGISTIQUE
+
+      *       Gestion du retour de la fermeture
+              IF FS-LOGISTIQUE = "00" THEN
+                 DISPLAY "Fermeture du fichier 'Jour1E-S.txt' OK."
+              ELSE
+                 DISPLAY "Erreur de fermeture - " FS-LOGISTIQUE
+              END-IF
+
+      *       Sauvegarde du solde du hangar pour la prochaine
+      *       exécution.
+              PERFORM 6070-SAUVEGARDE-HANGAR
            ELSE
-              DISPLAY "Erreur de fermeture - " FS-LOGISTIQUE
-           END-IF          
+              DISPLAY "Erreur d'ouverture - " FS-LOGISTIQUE
+              DISPLAY "Fichier introuvable, aucun traitement effectué."
+           END-IF
 
-      
            PERFORM 9998-FIN-NORMAL.
 
        0000-INITIALISATION-FIN.
@@ -191,18 +390,21 @@
            EXIT PROGRAM.
 
        6010-ACTIONS.
-           
+
            EVALUATE F-LOGI-CURRENT-ACTION
               WHEN "E"
-      *          Execution de la procédure d'entrée           
+      *          Execution de la procédure d'entrée
                  PERFORM 6020-PROCEDURE-ENTREE
+                 ADD 1 TO WS-NB-ENTREES
 
               WHEN "S"
       *          Execution de la procédure de sortie
                  PERFORM 6030-PROCEDURE-SORTIE
+                 ADD 1 TO WS-NB-SORTIES
 
               WHEN OTHER
                  DISPLAY "Erreur de code action"
+                 ADD 1 TO WS-NB-REJETS
            END-EVALUATE
 
 
@@ -218,10 +420,10 @@
       *    Je recherche mon article dans le hangar et cumule les qte
       *    si je trouve l'article     
            PERFORM VARYING WS-CPT-ALLEE FROM 1 BY 1
-              UNTIL WS-CPT-ALLEE > 5 OR T-OK
+              UNTIL WS-CPT-ALLEE > WS-NB-ALLEES OR T-OK
               
               PERFORM VARYING WS-CPT-NIVEAU FROM 1 BY 1
-                 UNTIL WS-CPT-NIVEAU > 3 OR T-OK
+                 UNTIL WS-CPT-NIVEAU > WS-NB-NIVEAUX OR T-OK
                  
                  IF WS-HANGAR-IDM(WS-CPT-ALLEE,WS-CPT-NIVEAU) =
                     F-LOGI-CURRENT-IDM THEN
@@ -238,8 +440,12 @@
                          WS-HANGAR-POIDS(WS-CPT-ALLEE,WS-CPT-NIVEAU)
                
       *             -> Je place mon indicateur T-OK à 1
-                    SET T-OK TO TRUE                   
-                    
+                    SET T-OK TO TRUE
+
+      *             -> Je sauvegarde l'emplacement trouvé
+                    MOVE WS-CPT-ALLEE TO WS-SAVE-ALLEE
+                    MOVE WS-CPT-NIVEAU TO WS-SAVE-NIVEAU
+
                  END-IF
 
               END-PERFORM
@@ -254,10 +460,10 @@
            IF NOT T-OK THEN
            
            PERFORM VARYING WS-CPT-ALLEE FROM 1 BY 1
-              UNTIL WS-CPT-ALLEE > 5 OR S-OK
+              UNTIL WS-CPT-ALLEE > WS-NB-ALLEES OR S-OK
               
                  PERFORM VARYING WS-CPT-NIVEAU FROM 1 BY 1
-                    UNTIL WS-CPT-NIVEAU > 3 OR S-OK
+                    UNTIL WS-CPT-NIVEAU > WS-NB-NIVEAUX OR S-OK
                     
                     IF WS-HANGAR-IDM(WS-CPT-ALLEE,WS-CPT-NIVEAU) =
                        SPACES THEN
@@ -275,8 +481,11 @@
                        MOVE F-LOGI-CURRENT-POIDSC TO     
                             WS-HANGAR-POIDS(WS-CPT-ALLEE,WS-CPT-NIVEAU)
 
-                       SET S-OK TO TRUE                   
-                       
+                       SET S-OK TO TRUE
+
+                       MOVE WS-CPT-ALLEE TO WS-SAVE-ALLEE
+                       MOVE WS-CPT-NIVEAU TO WS-SAVE-NIVEAU
+
                     END-IF
                  END-PERFORM
               END-PERFORM
@@ -289,9 +498,20 @@
       
            IF NOT S-OK AND NOT T-OK THEN
               DISPLAY "Stockage IMPOSSIBLE. Le hangar est plein."
-           END-IF
 
+      *       Je trace le produit rejeté dans HangarPlein.txt pour
+      *       que l'on sache quoi a dû être refusé, et quand.
+              MOVE F-LOGI-CURRENT-IDM TO WS-HP-IDM
+              MOVE FUNCTION NUMVAL(F-LOGI-CURRENT-QTE) TO WS-HP-QTE
+              MOVE FUNCTION NUMVAL(F-LOGI-CURRENT-POIDS) TO WS-HP-POIDS
+              PERFORM 6085-LOG-HANGAR-PLEIN
+           END-IF
 
+      *    ETAPE 4 - Contrôle du seuil de réapprovisionnement, sur
+      *    l'emplacement qui vient d'être cumulé ou stocké.
+           IF S-OK OR T-OK THEN
+              PERFORM 6055-CHECK-REORDER
+           END-IF
 
            EXIT PROGRAM.
 
@@ -305,18 +525,25 @@
       *    ETAPE 1 - Recherche de l'article et traitement si l'article
       *    est présent dans le hangar.
            PERFORM VARYING WS-CPT-ALLEE FROM 1 BY 1
-              UNTIL WS-CPT-ALLEE > 5 OR T-OK
+              UNTIL WS-CPT-ALLEE > WS-NB-ALLEES OR T-OK
               
               PERFORM VARYING WS-CPT-NIVEAU FROM 1 BY 1
-                 UNTIL WS-CPT-NIVEAU > 3 OR T-OK
+                 UNTIL WS-CPT-NIVEAU > WS-NB-NIVEAUX OR T-OK
                  
       *          Je controle le code article
                  IF WS-HANGAR-IDM(WS-CPT-ALLEE,WS-CPT-NIVEAU) =
                     F-LOGI-CURRENT-IDM THEN
       *             Code article à sortir trouvé
 
+      *             Je sauvegarde l'emplacement trouvé
+                    MOVE WS-CPT-ALLEE TO WS-SAVE-ALLEE
+                    MOVE WS-CPT-NIVEAU TO WS-SAVE-NIVEAU
+
       *             Je soustrais la quantité de mon fichier logistique
       *             à celle présente dans le hangar
+                    MOVE WS-HANGAR-QTE(WS-CPT-ALLEE,WS-CPT-NIVEAU) TO
+                    WS-SAVE-QTE-DISPO
+
                     SUBTRACT FUNCTION NUMVAL(F-LOGI-CURRENT-QTE) FROM
                     WS-HANGAR-QTE(WS-CPT-ALLEE,WS-CPT-NIVEAU) GIVING
                     WS-HANGAR-QTECALC
@@ -334,15 +561,24 @@
       *             qte à 0
                     IF WS-HANGAR-QTECALC < 0 THEN
                        DISPLAY "Le produit N°"
-                       WS-HANGAR-IDM(WS-CPT-ALLEE,WS-CPT-NIVEAU) 
+                       WS-HANGAR-IDM(WS-CPT-ALLEE,WS-CPT-NIVEAU)
                        " ne dispose pas d'une quantité suffisante"
-      
+
+      *                Je trace l'écart dans SorEcarts.txt pour que
+      *                les achats voient le manque exact.
+                       MOVE F-LOGI-CURRENT-IDM TO WS-SOR-IDM
+                       MOVE FUNCTION NUMVAL(F-LOGI-CURRENT-QTE) TO
+                          WS-SOR-QTE-DEMANDE
+                       MOVE WS-SAVE-QTE-DISPO TO WS-SOR-QTE-DISPO
+                       COMPUTE WS-SOR-MANQUE = -1 * WS-HANGAR-QTECALC
+                       PERFORM 6080-LOG-SOR-ECART
+
       *                Je remplace les valeurs qte et poids de l'article
       *                par 0.
                        MOVE 0 TO
                        WS-HANGAR-QTE(WS-CPT-ALLEE,WS-CPT-NIVEAU)
                        WS-HANGAR-POIDS(WS-CPT-ALLEE,WS-CPT-NIVEAU)
-                       
+
                     END-IF
 
       *             Si la quantité présente dans le hangar = 0 je libère
@@ -350,7 +586,10 @@
                     IF WS-HANGAR-QTE(WS-CPT-ALLEE,WS-CPT-NIVEAU) = 0
                        THEN
                        MOVE SPACES TO
-                       WS-NIVEAU(WS-CPT-ALLEE,WS-CPT-NIVEAU)
+                       WS-HANGAR-IDM(WS-CPT-ALLEE,WS-CPT-NIVEAU)
+                       MOVE 0 TO
+                       WS-HANGAR-QTE(WS-CPT-ALLEE,WS-CPT-NIVEAU)
+                       WS-HANGAR-POIDS(WS-CPT-ALLEE,WS-CPT-NIVEAU)
                     END-IF
 
       *             Je place mon indicateur TROUVE à 1
@@ -369,6 +608,14 @@
       *    T-OK = 1, le traitement de la sortie est réussie.
            IF T-OK THEN
               DISPLAY "Traitement de la ligne S réussie"
+
+      *       ETAPE 3 - Contrôle du seuil de réapprovisionnement, sur
+      *       l'emplacement qui vient d'être sorti (sauf s'il a été
+      *       libéré entre-temps faute de stock restant).
+              IF WS-HANGAR-IDM(WS-SAVE-ALLEE,WS-SAVE-NIVEAU) NOT =
+                 SPACES THEN
+                 PERFORM 6055-CHECK-REORDER
+              END-IF
            ELSE
               DISPLAY "ATTENTION - Produit non disponible dans le stock"
            END-IF
@@ -383,16 +630,23 @@
            DISPLAY " Allée | Niveau |       Contenu     |".
            DISPLAY "-------------------------------------".
            PERFORM VARYING WS-CPT-ALLEE FROM 1 BY 1
-              UNTIL WS-CPT-ALLEE > 5
+              UNTIL WS-CPT-ALLEE > WS-NB-ALLEES
                  
                  PERFORM VARYING WS-CPT-NIVEAU FROM 1 BY 1
-                    UNTIL WS-CPT-NIVEAU > 3
-                    
+                    UNTIL WS-CPT-NIVEAU > WS-NB-NIVEAUX
+
+                    MOVE SPACES TO WS-CATALOGUE-DESC-TROUVEE
+                    IF WS-HANGAR-IDM(WS-CPT-ALLEE,WS-CPT-NIVEAU) NOT =
+                       SPACES THEN
+                       PERFORM 6045-RECHERCHE-CATALOGUE
+                    END-IF
+
                     DISPLAY "   "WS-CPT-ALLEE "   |    "
                     WS-CPT-NIVEAU "   |"
                     WS-HANGAR-IDM(WS-CPT-ALLEE,WS-CPT-NIVEAU) ","
                     WS-HANGAR-QTE(WS-CPT-ALLEE,WS-CPT-NIVEAU) ","
-                    WS-HANGAR-POIDS(WS-CPT-ALLEE,WS-CPT-NIVEAU)
+                    WS-HANGAR-POIDS(WS-CPT-ALLEE,WS-CPT-NIVEAU) ","
+                    WS-CATALOGUE-DESC-TROUVEE
 
                  END-PERFORM
 
@@ -403,6 +657,281 @@
 
            EXIT PROGRAM.
 
+       6045-RECHERCHE-CATALOGUE.
+      *    Recherche la description du code WS-HANGAR-IDM courant dans
+      *    le catalogue produits chargé en mémoire.
+           SET CATALOGUE-TROUVE TO "N"
+
+           PERFORM VARYING WS-CPT-PRODUIT FROM 1 BY 1
+              UNTIL WS-CPT-PRODUIT > WS-NB-PRODUITS OR C-OK
+
+              IF WS-PRODUIT-CODE(WS-CPT-PRODUIT) =
+                 WS-HANGAR-IDM(WS-CPT-ALLEE,WS-CPT-NIVEAU) THEN
+                 MOVE WS-PRODUIT-DESC(WS-CPT-PRODUIT) TO
+                    WS-CATALOGUE-DESC-TROUVEE
+                 SET C-OK TO TRUE
+              END-IF
+
+           END-PERFORM
+
+           IF NOT C-OK THEN
+              MOVE "Description inconnue" TO WS-CATALOGUE-DESC-TROUVEE
+           END-IF
+
+           EXIT PROGRAM.
+
+       6050-RECONCILIATION.
+      *    Compare le comptage physique au stock théorique du hangar
+      *    et affiche les écarts, pour détecter un vol ou une casse
+      *    non enregistrée dans Jour1E-S.txt.
+           OPEN INPUT F-COMPTAGE
+
+           IF FS-COMPTAGE = "00" THEN
+              DISPLAY "-- RECONCILIATION COMPTAGE PHYSIQUE --"
+
+              PERFORM UNTIL FS-COMPTAGE = "10"
+                 READ F-COMPTAGE INTO F-COMPTAGE-LIGNE
+                    NOT AT END
+                       UNSTRING F-COMPTAGE-LIGNE DELIMITED BY ";"
+                          INTO WS-COMPTAGE-IDM WS-COMPTAGE-QTE
+                       END-UNSTRING
+
+                       SET TROUVE TO "N"
+
+                       PERFORM VARYING WS-CPT-ALLEE FROM 1 BY 1
+                          UNTIL WS-CPT-ALLEE > WS-NB-ALLEES OR T-OK
+
+                          PERFORM VARYING WS-CPT-NIVEAU FROM 1 BY 1
+                             UNTIL WS-CPT-NIVEAU > WS-NB-NIVEAUX OR T-OK
+
+                             IF WS-HANGAR-IDM(WS-CPT-ALLEE,
+                                WS-CPT-NIVEAU) = WS-COMPTAGE-IDM THEN
+                                COMPUTE WS-ECART-QTE =
+                                   WS-HANGAR-QTE(WS-CPT-ALLEE,
+                                   WS-CPT-NIVEAU) - WS-COMPTAGE-QTE
+                                DISPLAY "Produit " WS-COMPTAGE-IDM
+                                " Allée " WS-CPT-ALLEE " Niveau "
+                                WS-CPT-NIVEAU " Théorique="
+                                WS-HANGAR-QTE(WS-CPT-ALLEE,
+                                WS-CPT-NIVEAU) " Compté="
+                                WS-COMPTAGE-QTE " Ecart=" WS-ECART-QTE
+                                SET T-OK TO TRUE
+                             END-IF
+
+                          END-PERFORM
+
+                       END-PERFORM
+
+                       IF NOT T-OK THEN
+                          DISPLAY "Produit " WS-COMPTAGE-IDM
+                          " compté mais absent du hangar (Compté="
+                          WS-COMPTAGE-QTE ")"
+                       END-IF
+                 END-READ
+              END-PERFORM
+
+              CLOSE F-COMPTAGE
+           ELSE
+              DISPLAY "Pas de fichier de comptage physique trouvé, ré
+      -       "conciliation ignorée."
+           END-IF
+
+           EXIT PROGRAM.
+
+       6055-CHECK-REORDER.
+      *    Contrôle si la quantité en stock de l'article stocké en
+      *    WS-SAVE-ALLEE/WS-SAVE-NIVEAU est descendue sous le seuil de
+      *    réapprovisionnement défini dans le catalogue produits, et
+      *    trace une alerte dans ReapproAlertes.txt si c'est le cas.
+           SET CATALOGUE-TROUVE TO "N"
+
+           PERFORM VARYING WS-CPT-PRODUIT FROM 1 BY 1
+              UNTIL WS-CPT-PRODUIT > WS-NB-PRODUITS OR C-OK
+
+              IF WS-PRODUIT-CODE(WS-CPT-PRODUIT) =
+                 WS-HANGAR-IDM(WS-SAVE-ALLEE,WS-SAVE-NIVEAU) THEN
+
+                 IF WS-HANGAR-QTE(WS-SAVE-ALLEE,WS-SAVE-NIVEAU) <
+                    WS-PRODUIT-SEUIL(WS-CPT-PRODUIT) THEN
+                    MOVE WS-HANGAR-IDM(WS-SAVE-ALLEE,WS-SAVE-NIVEAU)
+                       TO WS-REAPPRO-IDM
+                    MOVE WS-HANGAR-QTE(WS-SAVE-ALLEE,WS-SAVE-NIVEAU)
+                       TO WS-REAPPRO-QTE
+                    MOVE WS-PRODUIT-SEUIL(WS-CPT-PRODUIT) TO
+                       WS-REAPPRO-SEUIL
+                    PERFORM 6057-LOG-REAPPRO
+                 END-IF
+
+                 SET C-OK TO TRUE
+              END-IF
+
+           END-PERFORM
+
+           EXIT PROGRAM.
+
+       6057-LOG-REAPPRO.
+      *    Ajoute une ligne à ReapproAlertes.txt pour garder trace
+      *    d'un article descendu sous son seuil de réapprovisionnement.
+           OPEN EXTEND F-REAPPRO
+           IF FS-REAPPRO = "35" THEN
+              OPEN OUTPUT F-REAPPRO
+           END-IF
+
+           MOVE WS-REAPPRO-LIGNE TO WS-REAPPRO-LIGNE-SORTIE
+           MOVE WS-REAPPRO-LIGNE-SORTIE TO F-REAPPRO-LIGNE
+           WRITE F-REAPPRO-LIGNE
+
+           CLOSE F-REAPPRO
+
+           EXIT PROGRAM.
+
+       6060-CHARGE-HANGAR.
+      *    Recharge le hangar depuis le solde laissé par la
+      *    précédente exécution, si ce solde existe.
+           OPEN INPUT F-HANGAR-SOLDE
+
+           IF FS-HANGAR-SOLDE = "00" THEN
+              PERFORM UNTIL FS-HANGAR-SOLDE = "10"
+                 READ F-HANGAR-SOLDE INTO F-HANGAR-SOLDE-CURRENT
+                    NOT AT END
+                       MOVE HS-IDM TO
+                          WS-HANGAR-IDM(HS-ALLEE,HS-NIVEAU)
+                       MOVE HS-QTE TO
+                          WS-HANGAR-QTE(HS-ALLEE,HS-NIVEAU)
+                       MOVE HS-POIDS TO
+                          WS-HANGAR-POIDS(HS-ALLEE,HS-NIVEAU)
+                 END-READ
+              END-PERFORM
+              CLOSE F-HANGAR-SOLDE
+           ELSE
+              DISPLAY "Pas de solde hangar trouvé, démarrage à vide."
+           END-IF
+
+           EXIT PROGRAM.
+
+       6070-SAUVEGARDE-HANGAR.
+      *    Sauvegarde le contenu du hangar afin qu'il soit rechargé
+      *    à la prochaine exécution.
+           OPEN OUTPUT F-HANGAR-SOLDE
+
+           PERFORM VARYING WS-CPT-ALLEE FROM 1 BY 1
+              UNTIL WS-CPT-ALLEE > WS-NB-ALLEES
+
+              PERFORM VARYING WS-CPT-NIVEAU FROM 1 BY 1
+                 UNTIL WS-CPT-NIVEAU > WS-NB-NIVEAUX
+
+                 IF WS-HANGAR-IDM(WS-CPT-ALLEE,WS-CPT-NIVEAU) NOT =
+                    SPACES THEN
+                    MOVE WS-CPT-ALLEE TO HS-ALLEE
+                    MOVE WS-CPT-NIVEAU TO HS-NIVEAU
+                    MOVE WS-HANGAR-IDM(WS-CPT-ALLEE,WS-CPT-NIVEAU)
+                       TO HS-IDM
+                    MOVE WS-HANGAR-QTE(WS-CPT-ALLEE,WS-CPT-NIVEAU)
+                       TO HS-QTE
+                    MOVE WS-HANGAR-POIDS(WS-CPT-ALLEE,WS-CPT-NIVEAU)
+                       TO HS-POIDS
+                    WRITE F-HANGAR-SOLDE-CURRENT
+                 END-IF
+
+              END-PERFORM
+
+           END-PERFORM
+
+           CLOSE F-HANGAR-SOLDE
+
+           EXIT PROGRAM.
+
+       6080-LOG-SOR-ECART.
+      *    Ajoute une ligne à SorEcarts.txt pour garder trace d'une
+      *    sortie en surconsommation, plutôt que de laisser le manque
+      *    disparaître dans un simple message console.
+           OPEN EXTEND F-SOR-ECARTS
+           IF FS-SOR-ECARTS = "35" THEN
+              OPEN OUTPUT F-SOR-ECARTS
+           END-IF
+
+           MOVE WS-SOR-ECARTS-LIGNE TO WS-SOR-ECARTS-LIGNE-SORTIE
+           MOVE WS-SOR-ECARTS-LIGNE-SORTIE TO F-SOR-ECARTS-LIGNE
+           WRITE F-SOR-ECARTS-LIGNE
+
+           CLOSE F-SOR-ECARTS
+
+           EXIT PROGRAM.
+
+       6085-LOG-HANGAR-PLEIN.
+      *    Ajoute une ligne à HangarPlein.txt pour garder trace d'un
+      *    produit qui n'a pas pu être stocké car le hangar est plein,
+      *    plutôt que de laisser le rejet disparaître dans un simple
+      *    message console.
+           MOVE FUNCTION CURRENT-DATE TO WS-HANGAR-PLEIN-DATE-HEURE
+           MOVE WS-HP-DATE-JOUR TO WS-HP-DATE
+           MOVE WS-HP-HEURE-JOUR TO WS-HP-HEURE
+
+           OPEN EXTEND F-HANGAR-PLEIN
+           IF FS-HANGAR-PLEIN = "35" THEN
+              OPEN OUTPUT F-HANGAR-PLEIN
+           END-IF
+
+           MOVE WS-HANGAR-PLEIN-LIGNE TO WS-HANGAR-PLEIN-LIGNE-SORTIE
+           MOVE WS-HANGAR-PLEIN-LIGNE-SORTIE TO F-HANGAR-PLEIN-LIGNE
+           WRITE F-HANGAR-PLEIN-LIGNE
+
+           CLOSE F-HANGAR-PLEIN
+
+           EXIT PROGRAM.
+
+       6090-CHARGE-CATALOGUE.
+      *    Charge une fois pour toutes le catalogue produits
+      *    (code;description;poids unitaire;seuil de réapprovision-
+      *    nement) en mémoire, afin que 6040-AFFICHE-HANGAR puisse
+      *    afficher une description en face de chaque code article,
+      *    et que 6055-CHECK-REORDER puisse contrôler le seuil.
+           OPEN INPUT F-CATALOGUE
+
+           IF FS-CATALOGUE = "00" THEN
+              PERFORM UNTIL FS-CATALOGUE = "10"
+                 READ F-CATALOGUE INTO F-CATALOGUE-LIGNE
+                    NOT AT END
+                       UNSTRING F-CATALOGUE-LIGNE DELIMITED BY ";"
+                          INTO WS-CATALOGUE-CODE
+                               WS-CATALOGUE-DESC
+                               WS-CATALOGUE-POIDS-TXT
+                               WS-CATALOGUE-SEUIL-TXT
+                       END-UNSTRING
+
+                       IF WS-NB-PRODUITS < 50
+                          ADD 1 TO WS-NB-PRODUITS
+                          MOVE WS-CATALOGUE-CODE TO
+                             WS-PRODUIT-CODE(WS-NB-PRODUITS)
+                          MOVE WS-CATALOGUE-DESC TO
+                             WS-PRODUIT-DESC(WS-NB-PRODUITS)
+                          COMPUTE WS-PRODUIT-POIDS-U(WS-NB-PRODUITS) =
+                             FUNCTION NUMVAL(WS-CATALOGUE-POIDS-TXT)
+                          COMPUTE WS-PRODUIT-SEUIL(WS-NB-PRODUITS) =
+                             FUNCTION NUMVAL(WS-CATALOGUE-SEUIL-TXT)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE F-CATALOGUE
+           ELSE
+              DISPLAY "Pas de catalogue produits trouvé, descriptions
+      -       "indisponibles."
+           END-IF
+
+           EXIT PROGRAM.
+
+       6095-RESUME-MOUVEMENTS.
+      *    Affiche un résumé des mouvements de la journée (lignes
+      *    lues, entrées et sorties traitées, lignes rejetées).
+           DISPLAY "-- RESUME DES MOUVEMENTS DU JOUR --"
+           DISPLAY "Lignes lues     : " WS-NB-LIGNES-LUES
+           DISPLAY "Entrées traitées: " WS-NB-ENTREES
+           DISPLAY "Sorties traitées: " WS-NB-SORTIES
+           DISPLAY "Lignes rejetées : " WS-NB-REJETS
+           DISPLAY "------------------------------------"
+
+           EXIT PROGRAM.
+
        9998-FIN-NORMAL.
            DISPLAY "***************************************".
            DISPLAY "* FIN PROGRAMME : BD302               *".
