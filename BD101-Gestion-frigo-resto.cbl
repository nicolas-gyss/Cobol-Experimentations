@@ -4,16 +4,95 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+       SELECT F-FRIGO ASSIGN TO "./in/FrigoSolde.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-FRIGO.
+
+       SELECT F-JOURNAL ASSIGN TO "./out/FrigoJournal.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-JOURNAL.
+
+       SELECT F-PREP ASSIGN TO "./in/FrigoPrepSheet.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-PREP.
 
        DATA DIVISION.
        FILE SECTION.
+       FD F-FRIGO.
+       01 F-FRIGO-CURRENT.
+           02 F-FRIGO-SITE    PIC 9.
+           02 F-FRIGO-FRIGO   PIC 9.
+           02 F-FRIGO-RAYON   PIC 9.
+           02 F-FRIGO-EMPL    PIC 9.
+           02 F-FRIGO-PLAT    PIC X(3).
+           02 F-FRIGO-PRENOM  PIC X(20).
+           02 F-FRIGO-DATE    PIC 9(8).
+
+       FD F-JOURNAL.
+       01 F-JOURNAL-LIGNE PIC X(80).
+
+       FD F-PREP.
+       01 F-PREP-CURRENT PIC X(30).
+
        WORKING-STORAGE SECTION.
+       01 FS-FRIGO PIC X(2).
+       01 FS-JOURNAL PIC X(2).
+       01 FS-PREP PIC X(2).
+
+      ***************************************************************
+      *    Ligne de la feuille de prep découpée (plat;prenom).
+      ***************************************************************
+       01 WS-PREP-CURRENT.
+           02 WS-PREP-PLAT   PIC X(3).
+           02 WS-PREP-PRENOM PIC X(20).
+
+       01 WS-JOURNAL-DATE-HEURE.
+           02 WS-JOURNAL-DATE PIC X(8).
+           02 WS-JOURNAL-HEURE PIC X(6).
+       01 WS-JOURNAL-LIGNE-SORTIE PIC X(80).
+       01 WS-JOURNAL-LIGNE.
+           02 WS-JOURNAL-ACTION  PIC X(1).
+           02 FILLER             PIC X.
+           02 WS-JOURNAL-PLAT    PIC X(3).
+           02 FILLER             PIC X.
+           02 WS-JOURNAL-FRIGO   PIC 9.
+           02 FILLER             PIC X.
+           02 WS-JOURNAL-RAYON   PIC 9.
+           02 FILLER             PIC X.
+           02 WS-JOURNAL-EMPL    PIC 9.
+           02 FILLER             PIC X.
+           02 WS-JOURNAL-PRENOM  PIC X(20).
        01 WS-SAISIE.
-           02 WS-ACTION   PIC X(1).
-           02 FILLER      PIC X.
+           02 WS-ACTION    PIC X(1).
+           02 FILLER       PIC X.
+           02 WS-SITE-CODE PIC 9(1).
+           02 FILLER       PIC X.
            02 WS-IDPLAT   PIC X(3).
            02 FILLER      PIC X.
            02 WS-PRENOM   PIC X(20).
+           02 FILLER      PIC X.
+           02 WS-TAILLE   PIC X(1).
+           02 FILLER      PIC X.
+           02 WS-DATE-ENTREE PIC 9(8).
+
+       01 WS-TAILLE-NB      PIC 9.
+       01 WS-EMPL-MAX-DEBUT PIC 9.
+       01 WS-CPT-VERIF      PIC 9.
+
+      *    Date du jour (AAAAMMJJ) et seuil de péremption
+      *    configurable, utilisés par 6020-EXPIRATION-CHECK.
+       01 WS-DATE-JOUR       PIC 9(8).
+       01 WS-SEUIL-PERIME-J  PIC 999 VALUE 7.
+       01 WS-NB-JOURS-FRIGO  PIC S9(5).
+       01 WS-INTEGER-DATE-1  PIC 9(8).
+       01 WS-INTEGER-DATE-2  PIC 9(8).
+
+       01 WS-PLACE-SUFFISANTE PIC X.
+           88 SUFFISANT VALUE "O".
+           88 INSUFFISANT VALUE "N".
 
        01 FIN PIC X.
            88 SORTIE VALUE "F".
@@ -21,21 +100,31 @@
        01 RECHERCHE PIC X.
            88 TROUVE VALUE "O".
        
+       01 WS-CPT-SITE  PIC 9.
        01 WS-CPT-FRIGO PIC 9.
        01 WS-CPT-RAYON PIC 9.
        01 WS-CPT-EMPL  PIC 9.
-       
+
+      *    Nombre de restaurants (sites) gérés par ce programme.
+       01 WS-NB-SITES PIC 9 VALUE 2.
+
+       01 WS-NB-OCCUPES PIC 99.
+       01 WS-NB-LIBRES  PIC 99.
+
        01 WS-SAVE-EMPLACEMENT.
+           02 WS-SAVE-SITE  PIC 9.
            02 WS-SAVE-FRIGO PIC 9.
            02 WS-SAVE-RAYON PIC 9.
            01 WS-SAVE-EMPL  PIC 9.
 
        01 tableau.
-           02 WS-FRIGOS OCCURS 4 TIMES.
-              03 WS-RAYONS OCCURS 5 TIMES.
-                 04 WS-EMPL OCCURS 4 TIMES.
-                    05 WS-EMPL-PLAT   PIC X(3).
-                    05 WS-EMPL-PRENOM PIC X(20).
+           02 WS-SITES OCCURS 2 TIMES.
+              03 WS-FRIGOS OCCURS 4 TIMES.
+                 04 WS-RAYONS OCCURS 5 TIMES.
+                    05 WS-EMPL OCCURS 4 TIMES.
+                       06 WS-EMPL-PLAT   PIC X(3).
+                       06 WS-EMPL-PRENOM PIC X(20).
+                       06 WS-EMPL-DATE   PIC 9(8).
        
        LINKAGE SECTION.
 
@@ -51,13 +140,28 @@
       *************************************************************
            MOVE "N" TO FIN.
 
+      *    Chargement de l'état des frigos sauvegardé lors de la
+      *    précédente exécution.
+           PERFORM 6040-CHARGE-FRIGO.
+
+      *    Chargement automatique de la feuille de prep du matin,
+      *    si elle existe, avant de passer en saisie interactive.
+           PERFORM 6070-CHARGE-PREP.
+
            PERFORM WITH TEST AFTER UNTIL SORTIE
 
               DISPLAY "Que souhaitez-vous faire ?"
-              DISPLAY "Usage : Action,ID-plat,Prenom"
-              DISPLAY "Action: A,S,F | ID-plat (3) | Prenom (20)"
+              DISPLAY "Usage : Action,Site,ID-plat,Prenom,Taille,DateE
+      -       "ntree"
+              DISPLAY "Action: A,S,O,F | Site (1 à " WS-NB-SITES
+              ") | ID-plat (3) | Prenom (20) | Taille (S/M/L, option
+      -       "nel) | Date AAAAMMJJ (optionnel)"
               ACCEPT WS-SAISIE
-              
+
+              IF WS-SITE-CODE = 0 OR WS-SITE-CODE > WS-NB-SITES THEN
+                 MOVE 1 TO WS-SITE-CODE
+              END-IF
+
               EVALUATE WS-ACTION
                  WHEN "F"
                     SET SORTIE TO TRUE
@@ -65,6 +169,11 @@
 
                     PERFORM 6010-RECAP
 
+                 WHEN "O"
+                    DISPLAY "Appel occupation"
+
+                    PERFORM 6015-OCCUPATION
+
                  WHEN "A"
                     DISPLAY "Ajout - Produit"
                     DISPLAY "Action : " WS-ACTION
@@ -112,37 +221,119 @@
 
        6000-AJOUT.
       *    Ajoute un produit dans le premier emplacement libre d'un
-      *    frigo.
-           
+      *    frigo, sur le site indiqué par WS-SITE-CODE.
+
+      *    On refuse l'ajout si ce plat est déjà stocké ailleurs dans
+      *    les frigos de ce site, deux plats différents ne doivent
+      *    pas partager le même code.
+           MOVE WS-SITE-CODE TO WS-CPT-SITE
+
+           SET RECHERCHE TO "N"
+
+           PERFORM VARYING WS-CPT-FRIGO FROM 1 BY 1
+              UNTIL WS-CPT-FRIGO > 4 OR TROUVE
+
+              PERFORM VARYING WS-CPT-RAYON FROM 1 BY 1
+                 UNTIL WS-CPT-RAYON > 5 OR TROUVE
+
+                 PERFORM VARYING WS-CPT-EMPL FROM 1 BY 1
+                    UNTIL WS-CPT-EMPL > 4 OR TROUVE
+
+                 IF WS-EMPL-PLAT(WS-CPT-SITE,WS-CPT-FRIGO,
+                 WS-CPT-RAYON,WS-CPT-EMPL) = WS-IDPLAT THEN
+                    MOVE WS-CPT-SITE TO WS-SAVE-SITE
+                    MOVE WS-CPT-FRIGO TO WS-SAVE-FRIGO
+                    MOVE WS-CPT-RAYON TO WS-SAVE-RAYON
+                    MOVE WS-CPT-EMPL TO WS-SAVE-EMPL
+                    SET TROUVE TO TRUE
+                 END-IF
+
+                 END-PERFORM
+
+              END-PERFORM
+
+           END-PERFORM
+
+           IF TROUVE THEN
+              DISPLAY "Refusé : le plat " WS-IDPLAT
+              " est déjà présent dans Site " WS-SAVE-SITE " | Frigo N
+      -       "° " WS-SAVE-FRIGO
+              " | Rayon " WS-SAVE-RAYON " | Emplacement " WS-SAVE-EMPL
+           ELSE
+
+      *    Taille du plat (S=1, M=2, L=3 emplacements adjacents dans
+      *    le même rayon). Par défaut un plat occupe 1 emplacement.
+           EVALUATE WS-TAILLE
+              WHEN "M"
+                 MOVE 2 TO WS-TAILLE-NB
+              WHEN "L"
+                 MOVE 3 TO WS-TAILLE-NB
+              WHEN OTHER
+                 MOVE 1 TO WS-TAILLE-NB
+           END-EVALUATE
+
+           COMPUTE WS-EMPL-MAX-DEBUT = 4 - WS-TAILLE-NB + 1
+
+      *    Date d'entrée : si non saisie, on prend la date du jour.
+           IF WS-DATE-ENTREE = 0 THEN
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-ENTREE
+           END-IF
+
       *    initialisation de la variable TROUVE
            SET RECHERCHE TO "N"
 
       *    Je parcours mes frigos et je m'arrete si je dépasse 4 OU
-      *    j'ai trouvé un emplacement libre.     
+      *    j'ai trouvé assez d'emplacements adjacents libres dans un
+      *    même rayon.
            PERFORM VARYING WS-CPT-FRIGO FROM 1 BY 1
               UNTIL WS-CPT-FRIGO > 4 OR TROUVE
       *       Je parcours les frigos
 
               PERFORM VARYING WS-CPT-RAYON FROM 1 BY 1
                  UNTIL WS-CPT-RAYON > 5 OR TROUVE
-      *          Je parcours les rayons           
+      *          Je parcours les rayons
 
                  PERFORM VARYING WS-CPT-EMPL FROM 1 BY 1
-                    UNTIL WS-CPT-EMPL > 4 OR TROUVE
-      *          Je parcours les emplacements
-                 
-                 IF WS-EMPL(WS-CPT-FRIGO,WS-CPT-RAYON,WS-CPT-EMPL) =
-                 SPACES THEN
-      *          Emplacement vide
-                 MOVE WS-IDPLAT TO 
-                 WS-EMPL-PLAT(WS-CPT-FRIGO,WS-CPT-RAYON,WS-CPT-EMPL)
-                 MOVE WS-PRENOM TO
-                 WS-EMPL-PRENOM(WS-CPT-FRIGO,WS-CPT-RAYON,WS-CPT-EMPL)
-      *          Sauvegarde de l'emplacement trouvé
+                    UNTIL WS-CPT-EMPL > WS-EMPL-MAX-DEBUT OR TROUVE
+      *          Je vérifie si WS-TAILLE-NB emplacements consécutifs
+      *          à partir de WS-CPT-EMPL sont libres.
+                 SET SUFFISANT TO TRUE
+
+                 PERFORM VARYING WS-CPT-VERIF FROM WS-CPT-EMPL BY 1
+                    UNTIL WS-CPT-VERIF > WS-CPT-EMPL + WS-TAILLE-NB -
+                    1
+
+                    IF WS-EMPL-PLAT(WS-CPT-SITE,WS-CPT-FRIGO,
+                    WS-CPT-RAYON,WS-CPT-VERIF) NOT = SPACES THEN
+                       SET INSUFFISANT TO TRUE
+                    END-IF
+
+                 END-PERFORM
+
+                 IF SUFFISANT THEN
+      *          Les emplacements sont libres, je réserve chacun
+      *          d'eux pour ce plat.
+                 PERFORM VARYING WS-CPT-VERIF FROM WS-CPT-EMPL BY 1
+                    UNTIL WS-CPT-VERIF > WS-CPT-EMPL + WS-TAILLE-NB -
+                    1
+
+                    MOVE WS-IDPLAT TO
+                    WS-EMPL-PLAT(WS-CPT-SITE,WS-CPT-FRIGO,
+                       WS-CPT-RAYON,WS-CPT-VERIF)
+                    MOVE WS-PRENOM TO
+                    WS-EMPL-PRENOM(WS-CPT-SITE,WS-CPT-FRIGO,
+                       WS-CPT-RAYON,WS-CPT-VERIF)
+                    MOVE WS-DATE-ENTREE TO
+                    WS-EMPL-DATE(WS-CPT-SITE,WS-CPT-FRIGO,
+                       WS-CPT-RAYON,WS-CPT-VERIF)
+
+                 END-PERFORM
+      *          Sauvegarde de l'emplacement de départ trouvé
+                 MOVE WS-CPT-SITE TO WS-SAVE-SITE
                  MOVE WS-CPT-FRIGO TO WS-SAVE-FRIGO
                  MOVE WS-CPT-RAYON TO WS-SAVE-RAYON
                  MOVE WS-CPT-EMPL TO WS-SAVE-EMPL
-      *          J'indique qu'un emplacement est trouvé.                      
+      *          J'indique qu'un emplacement est trouvé.
                  SET TROUVE TO TRUE
 
                  END-IF
@@ -154,52 +345,166 @@
            END-PERFORM
 
            IF TROUVE THEN
-              DISPLAY "Plat ajouté dans Frigo N° " WS-SAVE-FRIGO " | R
-      -       "ayon " WS-SAVE-RAYON " | Emplacement " WS-SAVE-EMPL      
+              DISPLAY "Plat ajouté dans Site " WS-SAVE-SITE " | Frigo
+      -       " N° " WS-SAVE-FRIGO " | Rayon " WS-SAVE-RAYON
+              " | Emplacement " WS-SAVE-EMPL " (" WS-TAILLE-NB
+              " emplacement(s))"
+              MOVE "A" TO WS-JOURNAL-ACTION
+              MOVE WS-IDPLAT TO WS-JOURNAL-PLAT
+              MOVE WS-SAVE-FRIGO TO WS-JOURNAL-FRIGO
+              MOVE WS-SAVE-RAYON TO WS-JOURNAL-RAYON
+              MOVE WS-SAVE-EMPL TO WS-JOURNAL-EMPL
+              MOVE WS-PRENOM TO WS-JOURNAL-PRENOM
+              PERFORM 6060-LOG-MOUVEMENT
            ELSE
               DISPLAY "Il n'y a plus de place."
            END-IF
 
+           END-IF
 
            EXIT PROGRAM.
 
        6010-RECAP.
-      *    Affiche le contenu de tous les frigos
+      *    Affiche le contenu de tous les frigos, de tous les sites.
 
-           PERFORM VARYING WS-CPT-FRIGO FROM 1 BY 1
-              UNTIL WS-CPT-FRIGO > 4
-              
-              PERFORM VARYING WS-CPT-RAYON FROM 1 BY 1
-                 UNTIL WS-CPT-RAYON > 5
+           PERFORM VARYING WS-CPT-SITE FROM 1 BY 1
+              UNTIL WS-CPT-SITE > WS-NB-SITES
+
+              PERFORM VARYING WS-CPT-FRIGO FROM 1 BY 1
+                 UNTIL WS-CPT-FRIGO > 4
+
+                 PERFORM VARYING WS-CPT-RAYON FROM 1 BY 1
+                    UNTIL WS-CPT-RAYON > 5
+
+                    PERFORM VARYING WS-CPT-EMPL FROM 1 BY 1
+                       UNTIL WS-CPT-EMPL > 4
+
+                    DISPLAY "Site N°" WS-CPT-SITE " Contenu Frigo N°"
+                    WS-CPT-FRIGO " Rayon N°" WS-CPT-RAYON " Empl. N°"
+                    WS-CPT-EMPL " : " WS-EMPL-PLAT(WS-CPT-SITE,
+                    WS-CPT-FRIGO,WS-CPT-RAYON,WS-CPT-EMPL) " , "
+                    WS-EMPL-PRENOM(WS-CPT-SITE,WS-CPT-FRIGO,
+                    WS-CPT-RAYON,WS-CPT-EMPL)
+                    END-PERFORM
+
+                 END-PERFORM
+
+              END-PERFORM
+
+           END-PERFORM
+
+           PERFORM 6020-EXPIRATION-CHECK.
+
+           EXIT PROGRAM.
+
+       6020-EXPIRATION-CHECK.
+      *    Signale les plats entrés depuis plus de WS-SEUIL-PERIME-J
+      *    jours, pour éviter de les retrouver au tri du frigo. On
+      *    balaye tous les sites pour couvrir le récapitulatif
+      *    partagé.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR
+           COMPUTE WS-INTEGER-DATE-2 = FUNCTION INTEGER-OF-DATE
+              (WS-DATE-JOUR)
+
+           PERFORM VARYING WS-CPT-SITE FROM 1 BY 1
+              UNTIL WS-CPT-SITE > WS-NB-SITES
+
+              PERFORM VARYING WS-CPT-FRIGO FROM 1 BY 1
+                 UNTIL WS-CPT-FRIGO > 4
+
+                 PERFORM VARYING WS-CPT-RAYON FROM 1 BY 1
+                    UNTIL WS-CPT-RAYON > 5
+
+                    PERFORM VARYING WS-CPT-EMPL FROM 1 BY 1
+                       UNTIL WS-CPT-EMPL > 4
+
+                       IF WS-EMPL-PLAT(WS-CPT-SITE,WS-CPT-FRIGO,
+                          WS-CPT-RAYON,WS-CPT-EMPL) NOT = SPACES
+                          AND WS-EMPL-DATE(WS-CPT-SITE,WS-CPT-FRIGO,
+                          WS-CPT-RAYON,WS-CPT-EMPL) NOT = 0 THEN
+
+                          COMPUTE WS-INTEGER-DATE-1 = FUNCTION
+                             INTEGER-OF-DATE(WS-EMPL-DATE(WS-CPT-SITE,
+                             WS-CPT-FRIGO,WS-CPT-RAYON,WS-CPT-EMPL))
+                          COMPUTE WS-NB-JOURS-FRIGO =
+                             WS-INTEGER-DATE-2 - WS-INTEGER-DATE-1
+
+                          IF WS-NB-JOURS-FRIGO > WS-SEUIL-PERIME-J
+                          THEN
+                             DISPLAY "PERIME ? Site N°" WS-CPT-SITE
+                             " Frigo N°" WS-CPT-FRIGO " Rayon N°"
+                             WS-CPT-RAYON " Empl. N°" WS-CPT-EMPL
+                             " : " WS-EMPL-PLAT(WS-CPT-SITE,
+                             WS-CPT-FRIGO,WS-CPT-RAYON,WS-CPT-EMPL)
+                             " entré depuis " WS-NB-JOURS-FRIGO
+                             " jour(s)"
+                          END-IF
+
+                       END-IF
+
+                    END-PERFORM
 
-                 PERFORM VARYING WS-CPT-EMPL FROM 1 BY 1
-                    UNTIL WS-CPT-EMPL > 4
-                    
-                 DISPLAY "Contenu Frigo N°" WS-CPT-FRIGO " Rayon N°"
-                 WS-CPT-RAYON " Empl. N°" WS-CPT-EMPL " : "
-                 WS-EMPL-PLAT(WS-CPT-FRIGO,WS-CPT-RAYON,WS-CPT-EMPL)
-                 " , " 
-                 WS-EMPL-PRENOM(WS-CPT-FRIGO,WS-CPT-RAYON,WS-CPT-EMPL)
                  END-PERFORM
 
               END-PERFORM
 
+           END-PERFORM
+
+           EXIT PROGRAM.
+
+       6015-OCCUPATION.
+      *    Affiche, pour chaque site et chaque frigo, le nombre
+      *    d'emplacements occupés et libres sans détailler chaque
+      *    rayon/emplacement.
+
+           PERFORM VARYING WS-CPT-SITE FROM 1 BY 1
+              UNTIL WS-CPT-SITE > WS-NB-SITES
+
+              PERFORM VARYING WS-CPT-FRIGO FROM 1 BY 1
+                 UNTIL WS-CPT-FRIGO > 4
+
+                 MOVE 0 TO WS-NB-OCCUPES
+                 MOVE 0 TO WS-NB-LIBRES
+
+                 PERFORM VARYING WS-CPT-RAYON FROM 1 BY 1
+                    UNTIL WS-CPT-RAYON > 5
 
+                    PERFORM VARYING WS-CPT-EMPL FROM 1 BY 1
+                       UNTIL WS-CPT-EMPL > 4
 
-           END-PERFORM                   
+                       IF WS-EMPL-PLAT(WS-CPT-SITE,WS-CPT-FRIGO,
+                          WS-CPT-RAYON,WS-CPT-EMPL) NOT = SPACES THEN
+                          ADD 1 TO WS-NB-OCCUPES
+                       ELSE
+                          ADD 1 TO WS-NB-LIBRES
+                       END-IF
+
+                    END-PERFORM
+
+                 END-PERFORM
+
+                 DISPLAY "Site N°" WS-CPT-SITE " Frigo N°"
+                 WS-CPT-FRIGO " : " WS-NB-OCCUPES " occupé(s) / "
+                 WS-NB-LIBRES " libre(s)"
+
+              END-PERFORM
+
+           END-PERFORM
 
            EXIT PROGRAM.
 
        6010-SUPPRESSION.
       *    Supprime le contenu d'un emplacement et affiche un msg
       *    si la personne qui enlève le place et différente de celle
-      *    qui l'a posé.
+      *    qui l'a posé. L'opération porte sur le site indiqué par
+      *    WS-SITE-CODE.
+           MOVE WS-SITE-CODE TO WS-CPT-SITE
 
       *    initialisation de la variable TROUVE
            SET RECHERCHE TO "N"
 
       *    Je parcours mes frigos et je m'arrete si je dépasse 4 OU
-      *    j'ai trouvé le plat.     
+      *    j'ai trouvé le plat.
 
            PERFORM VARYING WS-CPT-FRIGO FROM 1 BY 1
               UNTIL WS-CPT-FRIGO > 4 OR TROUVE
@@ -207,31 +512,47 @@
 
               PERFORM VARYING WS-CPT-RAYON FROM 1 BY 1
                  UNTIL WS-CPT-RAYON > 5 OR TROUVE
-      *          Je parcours les rayons           
+      *          Je parcours les rayons
 
 
                  PERFORM VARYING WS-CPT-EMPL FROM 1 BY 1
                     UNTIL WS-CPT-EMPL > 4 OR TROUVE
       *          Je parcours les emplacements
-                 
-                 IF WS-EMPL-PLAT(WS-CPT-FRIGO,WS-CPT-RAYON,WS-CPT-EMPL)
-                 = WS-IDPLAT THEN
-      *          Je prends le plat de l'emplacement
-                 MOVE SPACES TO 
-                 WS-EMPL-PLAT(WS-CPT-FRIGO,WS-CPT-RAYON,WS-CPT-EMPL)
 
+                 IF WS-EMPL-PLAT(WS-CPT-SITE,WS-CPT-FRIGO,
+                 WS-CPT-RAYON,WS-CPT-EMPL) = WS-IDPLAT THEN
       *          Je vérifie le prénom de la personne
-                 IF 
-                 WS-EMPL-PRENOM(WS-CPT-FRIGO,WS-CPT-RAYON,WS-CPT-EMPL)
-                 IS NOT = WS-PRENOM THEN
+                 IF
+                 WS-EMPL-PRENOM(WS-CPT-SITE,WS-CPT-FRIGO,
+                 WS-CPT-RAYON,WS-CPT-EMPL) IS NOT = WS-PRENOM THEN
                     DISPLAY "La personne qui prend le plat n'est pas
       -          " la même qui l'a déposé"
                  END-IF
 
+      *          Je trace le retrait dans le journal avant de vider
+      *          l'emplacement.
+                 MOVE "S" TO WS-JOURNAL-ACTION
+                 MOVE WS-IDPLAT TO WS-JOURNAL-PLAT
+                 MOVE WS-CPT-FRIGO TO WS-JOURNAL-FRIGO
+                 MOVE WS-CPT-RAYON TO WS-JOURNAL-RAYON
+                 MOVE WS-CPT-EMPL TO WS-JOURNAL-EMPL
+                 MOVE WS-PRENOM TO WS-JOURNAL-PRENOM
+                 PERFORM 6060-LOG-MOUVEMENT
+
+      *          Je prends le plat de l'emplacement
                  MOVE SPACES TO
-                 WS-EMPL-PRENOM(WS-CPT-FRIGO,WS-CPT-RAYON,WS-CPT-EMPL)
-      
-      *          J'indique qu'un emplacement est trouvé.               
+                 WS-EMPL-PLAT(WS-CPT-SITE,WS-CPT-FRIGO,
+                 WS-CPT-RAYON,WS-CPT-EMPL)
+
+                 MOVE SPACES TO
+                 WS-EMPL-PRENOM(WS-CPT-SITE,WS-CPT-FRIGO,
+                 WS-CPT-RAYON,WS-CPT-EMPL)
+
+                 MOVE 0 TO
+                 WS-EMPL-DATE(WS-CPT-SITE,WS-CPT-FRIGO,
+                 WS-CPT-RAYON,WS-CPT-EMPL)
+
+      *          J'indique qu'un emplacement est trouvé.
                  SET TROUVE TO TRUE
 
 
@@ -254,13 +575,147 @@
            END-IF
 
 
+           EXIT PROGRAM.
+
+       6060-LOG-MOUVEMENT.
+      *    Ajoute une ligne au journal des mouvements (dépôts et
+      *    retraits) afin de conserver un historique exploitable.
+           MOVE FUNCTION CURRENT-DATE TO WS-JOURNAL-DATE-HEURE
+
+           OPEN EXTEND F-JOURNAL
+           IF FS-JOURNAL = "35" THEN
+              OPEN OUTPUT F-JOURNAL
+           END-IF
+
+           STRING WS-JOURNAL-DATE "-" WS-JOURNAL-HEURE " " DELIMITED
+              BY SIZE
+              WS-JOURNAL-LIGNE DELIMITED BY SIZE
+              INTO WS-JOURNAL-LIGNE-SORTIE
+           END-STRING
+
+           MOVE WS-JOURNAL-LIGNE-SORTIE TO F-JOURNAL-LIGNE
+
+           WRITE F-JOURNAL-LIGNE
+
+           CLOSE F-JOURNAL
+
+           EXIT PROGRAM.
+
+       6040-CHARGE-FRIGO.
+      *    Recharge le contenu des frigos depuis la sauvegarde de la
+      *    précédente exécution, si elle existe.
+           OPEN INPUT F-FRIGO
+
+           IF FS-FRIGO = "00" THEN
+              PERFORM UNTIL FS-FRIGO = "10"
+                 READ F-FRIGO INTO F-FRIGO-CURRENT
+                    NOT AT END
+                       MOVE F-FRIGO-PLAT TO
+                          WS-EMPL-PLAT(F-FRIGO-SITE,F-FRIGO-FRIGO,
+                          F-FRIGO-RAYON,F-FRIGO-EMPL)
+                       MOVE F-FRIGO-PRENOM TO
+                          WS-EMPL-PRENOM(F-FRIGO-SITE,F-FRIGO-FRIGO,
+                          F-FRIGO-RAYON,F-FRIGO-EMPL)
+                       MOVE F-FRIGO-DATE TO
+                          WS-EMPL-DATE(F-FRIGO-SITE,F-FRIGO-FRIGO,
+                          F-FRIGO-RAYON,F-FRIGO-EMPL)
+                 END-READ
+              END-PERFORM
+              CLOSE F-FRIGO
+           ELSE
+              DISPLAY "Pas de sauvegarde frigo trouvée, démarrage à
+      -       "vide."
+           END-IF
+
+           EXIT PROGRAM.
+
+       6070-CHARGE-PREP.
+      *    Lit la feuille de prep du matin (plat;prenom par ligne) et
+      *    dépose chaque plat via 6000-AJOUT, pour éviter de ressaisir
+      *    15+ dishes à la main au lancement. Le site est celui par
+      *    défaut (Site 1) et la taille/la date prennent leurs valeurs
+      *    par défaut (1 emplacement, date du jour).
+           OPEN INPUT F-PREP
+
+           IF FS-PREP = "00" THEN
+              PERFORM UNTIL FS-PREP = "10"
+                 READ F-PREP INTO F-PREP-CURRENT
+                    NOT AT END
+                       UNSTRING F-PREP-CURRENT
+                          DELIMITED BY ";"
+                          INTO
+                             WS-PREP-PLAT
+                             WS-PREP-PRENOM
+                       END-UNSTRING
+
+                       MOVE 1 TO WS-SITE-CODE
+                       MOVE WS-PREP-PLAT TO WS-IDPLAT
+                       MOVE WS-PREP-PRENOM TO WS-PRENOM
+                       MOVE SPACE TO WS-TAILLE
+                       MOVE 0 TO WS-DATE-ENTREE
+
+                       PERFORM 6000-AJOUT
+                 END-READ
+              END-PERFORM
+              CLOSE F-PREP
+           ELSE
+              DISPLAY "Pas de feuille de prep trouvée, chargement auto
+      -       "matique ignoré."
+           END-IF
+
+           EXIT PROGRAM.
+
+       6050-SAUVEGARDE-FRIGO.
+      *    Sauvegarde le contenu des frigos de tous les sites afin
+      *    qu'il soit rechargé à la prochaine exécution.
+           OPEN OUTPUT F-FRIGO
+
+           PERFORM VARYING WS-CPT-SITE FROM 1 BY 1
+              UNTIL WS-CPT-SITE > WS-NB-SITES
+
+              PERFORM VARYING WS-CPT-FRIGO FROM 1 BY 1
+                 UNTIL WS-CPT-FRIGO > 4
+
+                 PERFORM VARYING WS-CPT-RAYON FROM 1 BY 1
+                    UNTIL WS-CPT-RAYON > 5
+
+                    PERFORM VARYING WS-CPT-EMPL FROM 1 BY 1
+                       UNTIL WS-CPT-EMPL > 4
+
+                       IF WS-EMPL-PLAT(WS-CPT-SITE,WS-CPT-FRIGO,
+                          WS-CPT-RAYON,WS-CPT-EMPL) NOT = SPACES THEN
+                          MOVE WS-CPT-SITE TO F-FRIGO-SITE
+                          MOVE WS-CPT-FRIGO TO F-FRIGO-FRIGO
+                          MOVE WS-CPT-RAYON TO F-FRIGO-RAYON
+                          MOVE WS-CPT-EMPL TO F-FRIGO-EMPL
+                          MOVE WS-EMPL-PLAT(WS-CPT-SITE,WS-CPT-FRIGO,
+                             WS-CPT-RAYON,WS-CPT-EMPL) TO F-FRIGO-PLAT
+                          MOVE WS-EMPL-PRENOM(WS-CPT-SITE,WS-CPT-FRIGO,
+                             WS-CPT-RAYON,WS-CPT-EMPL)
+                             TO F-FRIGO-PRENOM
+                          MOVE WS-EMPL-DATE(WS-CPT-SITE,WS-CPT-FRIGO,
+                             WS-CPT-RAYON,WS-CPT-EMPL) TO F-FRIGO-DATE
+                          WRITE F-FRIGO-CURRENT
+                       END-IF
+
+                    END-PERFORM
+
+                 END-PERFORM
+
+              END-PERFORM
+
+           END-PERFORM
+
+           CLOSE F-FRIGO
+
            EXIT PROGRAM.
 
        9998-FIN-NORMAL.
+           PERFORM 6050-SAUVEGARDE-FRIGO.
            DISPLAY "***************************************".
            DISPLAY "* FIN PROGRAMME : BD101               *".
            DISPLAY "***************************************".
            EXIT PROGRAM.
 
-       
+
        END PROGRAM BD101.
