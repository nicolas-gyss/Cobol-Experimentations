@@ -10,6 +10,25 @@
        01 SWIFT-MSG PIC X(80).
        01 cpt PIC 9(2).
 
+      * Contrôles détaillés par champ, en plus du comptage de "/".
+       01 WS-IBAN-LONGUEUR PIC 9(2).
+       01 WS-IBAN-PAYS PIC X(2).
+       01 WS-IBAN-CLE PIC X(2).
+       01 WS-IBAN-VALIDE PIC X(1).
+           88 IBAN-OK VALUE "o".
+           88 IBAN-KO VALUE "n".
+
+       01 WS-AMOUNT-LONGUEUR PIC 9(2).
+       01 WS-AMOUNT-DEVISE PIC X(3).
+       01 WS-AMOUNT-MONTANT PIC X(7).
+       01 WS-AMOUNT-VALIDE PIC X(1).
+           88 AMOUNT-OK VALUE "o".
+           88 AMOUNT-KO VALUE "n".
+
+       01 WS-MSG-VALIDE PIC X(1).
+           88 MSG-OK VALUE "o".
+           88 MSG-KO VALUE "n".
+
        PROCEDURE DIVISION.
 
            STRING "/IBAN/" IBAN "/NAME/" BENEF-NAME "/AMT/" AMOUNT
@@ -20,12 +39,80 @@
 
            INSPECT SWIFT-MSG TALLYING cpt FOR ALL "/".
 
-           IF cpt > 2 THEN
+           PERFORM validerIban.
+           PERFORM validerAmount.
+
+           SET MSG-OK TO TRUE.
+           IF cpt <= 2 OR IBAN-KO OR AMOUNT-KO
+              SET MSG-KO TO TRUE
+           END-IF.
+
+           IF MSG-OK THEN
               DISPLAY "Code SWIFT valide." BACKGROUND-COLOR 2
               FOREGROUND-COLOR 15
               ELSE
               DISPLAY "Code SWIFT invalide." BACKGROUND-COLOR 12
               FOREGROUND-COLOR 15
+              IF IBAN-KO
+                 DISPLAY "  -> IBAN mal formé : " IBAN
+              END-IF
+              IF AMOUNT-KO
+                 DISPLAY "  -> Montant mal formé : " AMOUNT
+              END-IF
            END-IF.
 
            STOP RUN.
+
+      * Un IBAN valide commence par 2 lettres (code pays) suivies de 2
+      * chiffres (clé de contrôle) et fait entre 15 et 34 caractères
+      * au total (bornes ISO 13616).
+       validerIban.
+           SET IBAN-OK TO TRUE.
+           MOVE FUNCTION TRIM(IBAN) TO IBAN.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(IBAN)) TO WS-IBAN-LONGUEUR.
+           MOVE IBAN(1:2) TO WS-IBAN-PAYS.
+           MOVE IBAN(3:2) TO WS-IBAN-CLE.
+
+           IF WS-IBAN-LONGUEUR < 15 OR WS-IBAN-LONGUEUR > 34
+              SET IBAN-KO TO TRUE
+           END-IF.
+
+           IF WS-IBAN-PAYS IS NOT ALPHABETIC
+              SET IBAN-KO TO TRUE
+           END-IF.
+
+           IF WS-IBAN-CLE IS NOT NUMERIC
+              SET IBAN-KO TO TRUE
+           END-IF.
+
+      * Un montant valide se termine par un code devise ISO 4217
+      * reconnu, précédé d'une partie strictement numérique.
+       validerAmount.
+           SET AMOUNT-OK TO TRUE.
+           MOVE FUNCTION TRIM(AMOUNT) TO AMOUNT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(AMOUNT)) TO
+              WS-AMOUNT-LONGUEUR.
+
+      *    Il faut au moins 1 chiffre devant les 3 lettres de devise ;
+      *    sans ce garde-fou, un AMOUNT trop court ferait démarrer/durer
+      *    les découpages ci-dessous sur une position ou une longueur
+      *    nulle ou négative.
+           IF WS-AMOUNT-LONGUEUR < 4
+              SET AMOUNT-KO TO TRUE
+           ELSE
+              MOVE AMOUNT(WS-AMOUNT-LONGUEUR - 2:3) TO WS-AMOUNT-DEVISE
+              MOVE SPACES TO WS-AMOUNT-MONTANT
+              MOVE AMOUNT(1:WS-AMOUNT-LONGUEUR - 3) TO WS-AMOUNT-MONTANT
+
+              IF WS-AMOUNT-DEVISE NOT EQUAL "EUR" AND
+                 WS-AMOUNT-DEVISE NOT EQUAL "USD" AND
+                 WS-AMOUNT-DEVISE NOT EQUAL "GBP" AND
+                 WS-AMOUNT-DEVISE NOT EQUAL "CHF" AND
+                 WS-AMOUNT-DEVISE NOT EQUAL "JPY"
+                 SET AMOUNT-KO TO TRUE
+              END-IF
+
+              IF FUNCTION TRIM(WS-AMOUNT-MONTANT) IS NOT NUMERIC
+                 SET AMOUNT-KO TO TRUE
+              END-IF
+           END-IF.
