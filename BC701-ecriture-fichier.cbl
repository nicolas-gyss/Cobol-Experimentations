@@ -85,6 +85,27 @@
        01 FS-F-ECARTR PIC X(2).
        01 FS-F-ECARTA PIC X(2).
 
+      *    Compteurs du bilan de traitement, affichés avant
+      *    9998-FIN-NORMAL.
+       01 WS-CPT-LUS    PIC 9(5) VALUE 0.
+       01 WS-CPT-ECART0 PIC 9(5) VALUE 0.
+       01 WS-CPT-ECARTR PIC 9(5) VALUE 0.
+       01 WS-CPT-ECARTA PIC 9(5) VALUE 0.
+
+      *    En-tête de lot écrite en tête de chaque lot ajouté à
+      *    ECARTA.txt, pour distinguer les lots d'un run à l'autre
+      *    dans ce qui serait sinon un seul bloc sans repère.
+       01 WS-ECARTA-DATE-HEURE.
+           02 WS-ECARTA-DATE PIC X(8).
+           02 WS-ECARTA-HEURE PIC X(6).
+
+       01 WS-ECARTA-ENTETE.
+           02 FILLER PIC X(11) VALUE "=== LOT DU ".
+           02 WS-ECARTA-ENTETE-DATE PIC X(8).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 WS-ECARTA-ENTETE-HEURE PIC X(6).
+           02 FILLER PIC X(4) VALUE " ===".
+
        LINKAGE SECTION.
 
 
@@ -127,21 +148,44 @@
            IF FS-F-ECARTA = 00 THEN
               DISPLAY "Ouverture du fichier ECARTA.txt OK."
            ELSE
-              DISPLAY "Erreur ouverture ECARTA.txt."
-              DISPLAY "Code erreur : " FS-F-ECARTA
+              IF FS-F-ECARTA = "35" THEN
+                 OPEN OUTPUT F-ECARTA
+                 DISPLAY "Ouverture du fichier ECARTA.txt OK."
+              ELSE
+                 DISPLAY "Erreur ouverture ECARTA.txt."
+                 DISPLAY "Code erreur : " FS-F-ECARTA
+              END-IF
            END-IF.
 
+      *    Repère de lot : une ligne d'en-tête horodatée avant chaque
+      *    bloc de lignes ajoutées par ce run.
+           MOVE FUNCTION CURRENT-DATE TO WS-ECARTA-DATE-HEURE.
+           MOVE WS-ECARTA-DATE TO WS-ECARTA-ENTETE-DATE.
+           MOVE WS-ECARTA-HEURE TO WS-ECARTA-ENTETE-HEURE.
+           MOVE WS-ECARTA-ENTETE TO F-ECARTA-CURRENT.
+           WRITE F-ECARTA-CURRENT.
+
 
       *    Lecture du fichier jusqu'au retour fin de fichier     
            PERFORM UNTIL FS-F-ECARTS = 10
               READ F-ECARTS INTO F-ECARTS-CURRENT
                  NOT AT END
+                    ADD 1 TO WS-CPT-LUS
+
       *             Copie de la ligne courante dans les zones courantes
       *             des autres fichiers
                     MOVE F-ECARTS-CURRENT TO
+                       F-ECART0-CURRENT
                        F-ECARTR-CURRENT
                        F-ECARTA-CURRENT
 
+      *             ECART0 ne reçoit que les lignes sans écart
+      *             (stock physique = ventes).
+                    IF F-ECARTS-STOCK = F-ECARTS-VENTE THEN
+                       WRITE F-ECART0-CURRENT
+                       ADD 1 TO WS-CPT-ECART0
+                    END-IF
+
       *             Mise à zero des zones numériques
                     MOVE ZEROS TO
                        F-ECARTR-STOCK
@@ -150,10 +194,12 @@
                        F-ECARTA-PRIX
                        F-ECARTA-STOCK
                        F-ECARTA-VENTE
-           
+
       *             Ecriture dans les fichiers
                     WRITE F-ECARTR-CURRENT
+                    ADD 1 TO WS-CPT-ECARTR
                     WRITE F-ECARTA-CURRENT
+                    ADD 1 TO WS-CPT-ECARTA
 
               END-READ
            END-PERFORM.
@@ -170,7 +216,18 @@
 
            CLOSE F-ECARTR.
            DISPLAY "Fichier ECARTR.txt fermé.".
-      
+
+           DISPLAY "---------------------------------------".
+           DISPLAY "Bilan du traitement".
+           DISPLAY "---------------------------------------".
+           DISPLAY "Enregistrements lus (ECARTS)    : " WS-CPT-LUS.
+           DISPLAY "Enregistrements écrits ECART0    : "
+              WS-CPT-ECART0.
+           DISPLAY "Enregistrements écrits ECARTR    : "
+              WS-CPT-ECARTR.
+           DISPLAY "Enregistrements écrits ECARTA    : "
+              WS-CPT-ECARTA.
+
            PERFORM 9998-FIN-NORMAL.
 
        0000-INITIALISATION-FIN.
