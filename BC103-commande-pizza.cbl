@@ -4,15 +4,59 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+       SELECT F-CONVIVES ASSIGN TO "./in/PizzaConvives.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-F-CONVIVES.
+
+       SELECT F-COMMANDES ASSIGN TO "./out/PizzaCommandes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-F-COMMANDES.
 
        DATA DIVISION.
        FILE SECTION.
+       FD F-CONVIVES.
+       01 F-CONVIVES-LIGNE PIC X(40).
+
+       FD F-COMMANDES.
+       01 F-COMMANDES-LIGNE PIC X(60).
+
        WORKING-STORAGE SECTION.
+       01 FS-F-CONVIVES  PIC X(2).
+       01 FS-F-COMMANDES PIC X(2).
+
        01 WS-NB-PIZTHEO PIC 9(3)v9(2).
        01 WS-NB-PIZREEL PIC 9(3).
-       01 WS-DECIMAL    PIC 9(1).
+
+      *    Sur 2 chiffres, pas 1 : WS-NB-PIZTHEO a 2 décimales, et un
+      *    MOVE d'une référence-modifiée alphanumérique vers un champ
+      *    numérique s'aligne à droite (garde le dernier chiffre) - un
+      *    WS-DECIMAL sur 1 chiffre perdrait le dixième dès qu'il y a
+      *    un centième (ex : 0.30 ne garderait que le "0" final).
+       01 WS-DECIMAL    PIC 9(2).
        01 WS-NB-CONVIVE PIC 9(2).
 
+      *    Ratio tranches/convive et tranches/pizza, en remplacement
+      *    du multiplicateur fixe "1.1 pizza par convive" : permet
+      *    d'adapter la commande à la taille des pizzas et à l'appétit
+      *    des convives (ex: les enfants mangent moitié moins).
+       01 WS-TRANCHES-PAR-CONVIVE PIC 9(2) VALUE 3.
+       01 WS-TRANCHES-PAR-PIZZA   PIC 9(2) VALUE 8.
+
+      *    Evènement en cours de traitement en mode batch.
+       01 WS-EVENEMENT PIC X(20).
+
+      *    Ligne du rapport de commandes, une par évènement.
+       01 WS-COMMANDE-LIGNE.
+           02 WS-CMD-EVENEMENT PIC X(20).
+           02 FILLER           PIC X(3) VALUE " : ".
+           02 FILLER           PIC X(7) VALUE "Theo = ".
+           02 WS-CMD-PIZTHEO   PIC ZZ9.99.
+           02 FILLER           PIC X(3) VALUE " / ".
+           02 FILLER           PIC X(14) VALUE "A commander = ".
+           02 WS-CMD-PIZREEL   PIC ZZ9.
+
        LINKAGE SECTION.
 
 
@@ -25,24 +69,60 @@
       *************************************************************
       *    ZONE DE PROGRAMME
       *************************************************************
-           DISPLAY "Combien de convives sont invitÃ©s ?".
-           ACCEPT WS-NB-CONVIVE.
-
-           COMPUTE WS-NB-PIZTHEO = WS-NB-CONVIVE * 1.1.
-           
-           MOVE WS-NB-PIZTHEO(4:1) TO WS-DECIMAL.
+           DISPLAY "Tranches par convive (ex: 3) :".
+           ACCEPT WS-TRANCHES-PAR-CONVIVE.
+           DISPLAY "Tranches par pizza (ex: 8) :".
+           ACCEPT WS-TRANCHES-PAR-PIZZA.
+
+           PERFORM UNTIL WS-TRANCHES-PAR-PIZZA > 0
+              DISPLAY "Valeur invalide, le nombre de tranches par pizz
+      -       "a doit être supérieur à zéro."
+              DISPLAY "Tranches par pizza (ex: 8) :"
+              ACCEPT WS-TRANCHES-PAR-PIZZA
+           END-PERFORM.
+
+      *    S'il existe un fichier de convives, on traite tous les
+      *    évènements en mode batch ; sinon on repasse en mode
+      *    interactif (ACCEPT d'un seul nombre de convives).
+           OPEN INPUT F-CONVIVES.
+
+           IF FS-F-CONVIVES = "00" THEN
+
+              OPEN OUTPUT F-COMMANDES
+
+              PERFORM UNTIL FS-F-CONVIVES = "10"
+                 READ F-CONVIVES INTO F-CONVIVES-LIGNE
+                    NOT AT END
+                       UNSTRING F-CONVIVES-LIGNE
+                          DELIMITED BY ";"
+                          INTO WS-EVENEMENT WS-NB-CONVIVE
+                       END-UNSTRING
+
+                       PERFORM 6000-CALCUL-PIZZAS
+
+                       MOVE WS-EVENEMENT TO WS-CMD-EVENEMENT
+                       MOVE WS-NB-PIZTHEO TO WS-CMD-PIZTHEO
+                       MOVE WS-NB-PIZREEL TO WS-CMD-PIZREEL
+                       WRITE F-COMMANDES-LIGNE FROM WS-COMMANDE-LIGNE
+                 END-READ
+              END-PERFORM
+
+              CLOSE F-CONVIVES
+              CLOSE F-COMMANDES
+              DISPLAY "Rapport PizzaCommandes.txt généré."
 
-           IF WS-DECIMAL > 0 THEN
-              MOVE WS-NB-PIZTHEO TO WS-NB-PIZREEL
-              ADD 1 TO WS-NB-PIZREEL
            ELSE
-              MOVE WS-NB-PIZTHEO TO WS-NB-PIZREEL
-           END-IF.
 
-           DISPLAY "WS-NB-PIZTHEO :" WS-NB-PIZTHEO.
-           DISPLAY "WS-NB-PIZREEL :" WS-NB-PIZREEL.
+              DISPLAY "Combien de convives sont invitÃ©s ?"
+              ACCEPT WS-NB-CONVIVE
+
+              PERFORM 6000-CALCUL-PIZZAS
+
+              DISPLAY "WS-NB-PIZTHEO :" WS-NB-PIZTHEO
+              DISPLAY "WS-NB-PIZREEL :" WS-NB-PIZREEL
+
+           END-IF.
 
-      
            PERFORM 9998-FIN-NORMAL.
 
        0000-INITIALISATION-FIN.
@@ -56,6 +136,26 @@
       * ZONE DE PARAGRAPHE DU LOGICIEL
       ***************************************************************
 
+      *    Calcule le nombre théorique puis arrondi de pizzas à
+      *    commander pour WS-NB-CONVIVE convives, à partir du ratio
+      *    tranches/convive et tranches/pizza.
+       6000-CALCUL-PIZZAS.
+           COMPUTE WS-NB-PIZTHEO = WS-NB-CONVIVE
+              * WS-TRANCHES-PAR-CONVIVE / WS-TRANCHES-PAR-PIZZA.
+
+      *    WS-NB-PIZTHEO(4:1) seul ne regarde que le dixième et rate
+      *    les décimaux dont seul le centième est non nul (ex : 0.03),
+      *    ce qui sous-commandait silencieusement. WS-DECIMAL couvre
+      *    donc les 2 chiffres après la virgule (positions 4 et 5).
+           MOVE WS-NB-PIZTHEO(4:2) TO WS-DECIMAL.
+
+           IF WS-DECIMAL > 0 THEN
+              MOVE WS-NB-PIZTHEO TO WS-NB-PIZREEL
+              ADD 1 TO WS-NB-PIZREEL
+           ELSE
+              MOVE WS-NB-PIZTHEO TO WS-NB-PIZREEL
+           END-IF.
+
        8900-MSG-LANCEMENT-DEB.
            DISPLAY "***************************************".
            DISPLAY "* LANCEMENT PROGRAMME : BC103         *".
