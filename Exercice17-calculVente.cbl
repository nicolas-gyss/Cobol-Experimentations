@@ -5,9 +5,16 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-       SELECT fichierVente ASSIGN TO "./config/vente-dpt2025.txt"
+      *    ASSIGN TO DYNAMIC (et non un simple ASSIGN TO WS-NOM-FICHIER) :
+      *    sous ce compilateur/dialecte, un ASSIGN TO nom-de-donnée nu
+      *    résout un nom de fichier externe fixe dérivé de l'identifiant,
+      *    pas le contenu de la variable au moment de l'OPEN - le nom
+      *    construit dynamiquement dans WS-NOM-FICHIER n'était jamais
+      *    réellement utilisé sans le mot-clé DYNAMIC.
+       SELECT fichierVente ASSIGN TO DYNAMIC WS-NOM-FICHIER
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL.
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS FS-FICHIER-VENTE.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,44 +32,82 @@
        01 somme PIC z(6)9(1) VALUE ZERO.
        01 ligne PIC 9(2) VALUE 1.
 
+       01 grandTotal PIC 9(9) VALUE ZERO.
+
+      * Année demandée en saisie, utilisée pour construire le nom du
+      * fichier vente-dptAAAA.txt sans avoir à recompiler chaque année.
+       01 WS-ANNEE PIC 9(4) VALUE ZERO.
+       01 WS-NOM-FICHIER PIC X(30) VALUE SPACES.
+       01 FS-FICHIER-VENTE PIC X(2).
+
        PROCEDURE DIVISION.
 
-      *    Ouverture du fichier
-           OPEN INPUT fichierVente.
+           DISPLAY "Année à traiter (AAAA) : ".
+           ACCEPT WS-ANNEE.
 
-           SET lecture TO "y".
-      *    Entr√©e dans la boucle de lecture
-           PERFORM UNTIL lectureKO
+           STRING "./config/vente-dpt" DELIMITED BY SIZE
+              WS-ANNEE DELIMITED BY SIZE
+              ".txt" DELIMITED BY SIZE
+              INTO WS-NOM-FICHIER
+           END-STRING.
 
-      *       Lecture de la ligne courante.
-              READ fichierVente INTO fichierVenteCourant
-                 AT END
-                    SET lecture TO "n"
-     
-                 NOT AT END
-                    IF deptCourant NOT = dept
+      *    Ouverture du fichier
+           OPEN INPUT fichierVente.
 
-                       IF deptCourant NOT = SPACES
-                          DISPLAY "Somme " deptCourant " : " somme
+      *    Sans FILE STATUS, une ouverture échouée (répertoire
+      *    "./config/" ou fichier "vente-dptAAAA.txt" absent) arrête le
+      *    programme sur une erreur fatale libcob au lieu de permettre
+      *    un message clair et un arrêt propre.
+           IF FS-FICHIER-VENTE = "00" THEN
+              SET lecture TO "y"
+
+      *       Entrée dans la boucle de lecture
+              PERFORM UNTIL lectureKO
+
+      *          Lecture de la ligne courante.
+                 READ fichierVente INTO fichierVenteCourant
+                    AT END
+                       SET lecture TO "n"
+
+                    NOT AT END
+                       IF deptCourant NOT = dept
+
+                          IF deptCourant NOT = SPACES
+                             DISPLAY "Somme " deptCourant " : " somme
+                          END-IF
+
+                          MOVE dept TO deptCourant
+                          MOVE 0 TO somme
+                          COMPUTE somme = montant +
+                             FUNCTION NUMVAL(somme)
+                       ELSE
+                          COMPUTE somme = montant +
+                             FUNCTION NUMVAL(somme)
                        END-IF
 
-                       MOVE dept TO deptCourant
-                       MOVE 0 TO somme
-                       COMPUTE somme = montant + FUNCTION NUMVAL(somme)
-                    ELSE
-                       COMPUTE somme = montant + FUNCTION NUMVAL(somme)
-                    END-IF
-     
-                    COMPUTE ligne = ligne + 1
+                       COMPUTE grandTotal = grandTotal + montant
+                       COMPUTE ligne = ligne + 1
+
+                 END-READ
 
-              END-READ              
+              END-PERFORM
 
-           END-PERFORM.
-      
-      *    Fermeture du fichier     
-           CLOSE fichierVente.
+      *       Rupture finale : le dernier département lu n'a jamais
+      *       été flushé puisque son changement de contrôle ne se
+      *       déclenche jamais (la boucle sort sur AT END avant).
+              IF deptCourant NOT = SPACES
+                 DISPLAY "Somme " deptCourant " : " somme
+              END-IF
 
+              DISPLAY "Total général tous départements : " grandTotal
 
+      *       Fermeture du fichier
+              CLOSE fichierVente
+           ELSE
+              DISPLAY "Erreur d'ouverture - " FS-FICHIER-VENTE
+              DISPLAY "Fichier introuvable, aucun traitement effe"
+              "ctué."
+           END-IF.
 
            STOP RUN.
 
