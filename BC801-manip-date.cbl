@@ -16,19 +16,43 @@
        
        WORKING-STORAGE SECTION.
        01 FS-F-NOMBRE PIC X(2).
-       01 WS-COMPTEUR PIC 9(2).
+
+      *    Signé et strictement plus large que WS-PARAM-FIN (S9(3),
+      *    donc max 999) : la boucle incrémente WS-COMPTEUR avant de
+      *    tester la fin, donc quand WS-PARAM-FIN vaut 999 le dernier
+      *    ADD calcule 1000, qui déborderait/boucler sur un compteur
+      *    de même largeur que la borne au lieu de la dépasser.
+       01 WS-COMPTEUR PIC S9(4).
        01 WS-FONCTION PIC 9.
        01 WS-CHAINE-TEMP PIC X(5).
        01 WS-POINTER PIC 9(2).
        01 WS-CHAINE-CONSTR PIC X(100) VALUE SPACES.
-       
-       01 WS-CPT-CHAINE PIC 9(2) VALUE ZEROS.
 
-       01 WS-ENTIERS PIC S9(2) VALUE -10.
-       01 WS-ENTIERSA PIC +9(2).
+       01 WS-CPT-CHAINE PIC 9(2) VALUE ZEROS.
 
-       01 WS-DECIMAL PIC 9V9(2) VALUE 0.10.
-       01 WS-DECIMALA PIC 9.9(2).
+      *    nombre.txt est LINE SEQUENTIAL (pas d'accès direct par
+      *    numéro d'enregistrement) : régénérer une seule ligne exige
+      *    de garder les 7 lignes en mémoire, de remplacer celle
+      *    demandée, puis de réécrire le fichier en entier - un simple
+      *    OPEN EXTEND ne fait qu'ajouter à la suite et dupliquerait la
+      *    ligne au lieu de la remplacer.
+       01 WS-LIGNES-FICHIER.
+           02 WS-LIGNE-TAB OCCURS 7 TIMES PIC X(100) VALUE SPACES.
+       01 WS-CPT-LIGNE PIC 9.
+
+      *    Strictement plus large que WS-PARAM-FIN comme WS-COMPTEUR
+      *    ci-dessus : la boucle "TEST AFTER" de 6010-FONCTION2 ajoute
+      *    le pas avant de tester la fin, donc WS-ENTIERS peut
+      *    transitoirement dépasser la largeur de WS-PARAM-FIN d'un
+      *    pas entier avant que la sortie ne soit testée.
+       01 WS-ENTIERS PIC S9(4) VALUE -10.
+       01 WS-ENTIERSA PIC +9(4).
+
+      *    Partie entière sur 2 chiffres, même raison que WS-ENTIERS :
+      *    la boucle "TEST AFTER" de 6020-FONCTION3 ajoute le pas
+      *    avant de tester la fin.
+       01 WS-DECIMAL PIC 99V9(2) VALUE 0.10.
+       01 WS-DECIMALA PIC 99.9(2).
 
        01 WS-DATE.
            02 WS-ANNEE PIC X(4).
@@ -43,7 +67,45 @@
        01 WS-JOUR-ENTIER PIC 9.
        01 WS-NOM-JOUR     PIC X(10).
        01 WS-NOM-MOIS     PIC X(10).
-       
+
+      *    Choix de la ligne à (re)générer : 0 = toutes les lignes,
+      *    1 à 7 = une seule ligne.
+       01 WS-FONCTION-CHOIX PIC 9 VALUE 0.
+
+      *    Bornes de séquence saisies par l'utilisateur, utilisées par
+      *    6000-FONCTION1 et 6010-FONCTION2. WS-PARAM-FIN est sur 3
+      *    chiffres ; WS-COMPTEUR/WS-ENTIERS ci-dessus sont volontairement
+      *    plus larges (S9(4)) pour pouvoir dépasser cette borne au lieu
+      *    de déborder dessus quand elle est proche de son maximum.
+       01 WS-PARAM-DEBUT PIC S9(2) VALUE ZEROS.
+       01 WS-PARAM-FIN   PIC S9(3) VALUE ZEROS.
+       01 WS-PARAM-PAS   PIC 9(2)  VALUE ZEROS.
+
+      *    Saisie brute des bornes : un ACCEPT direct dans un champ
+      *    signé (PIC S9) mélange le signe et les chiffres saisis au
+      *    clavier (ex : "-10" devient 01-) ; on saisit donc en PIC X
+      *    et on convertit via FUNCTION NUMVAL. Champs partagés par les
+      *    deux sites de saisie (6000-FONCTION1 et 6010-FONCTION2).
+       01 WS-PARAM-DEBUT-TXT PIC X(5).
+       01 WS-PARAM-FIN-TXT   PIC X(5).
+
+      *    Bornes de séquence décimale saisies par l'utilisateur,
+      *    utilisées par 6020-FONCTION3.
+       01 WS-PARAM-DEBUT-DEC PIC 9V9(2) VALUE ZEROS.
+       01 WS-PARAM-FIN-DEC   PIC 9V9(2) VALUE ZEROS.
+       01 WS-PARAM-PAS-DEC   PIC 9V9(2) VALUE ZEROS.
+
+      *    Table des formats de date connus par 6030-FONCTION-DATE.
+      *    Ajouter un format = ajouter une ligne ici (+ un WHEN dans
+      *    6030-FONCTION-DATE), au lieu d'écrire un nouveau paragraphe
+      *    et de le câbler dans la boucle PERFORM VARYING.
+       01 WS-FORMAT-CODE-COURANT PIC 9 VALUE ZEROS.
+       01 WS-NB-FORMATS PIC 9 VALUE 4.
+       01 WS-FORMATS-DATE.
+           02 WS-FORMAT OCCURS 4 TIMES.
+               03 WS-FORMAT-CODE    PIC 9.
+               03 WS-FORMAT-LIBELLE PIC X(22).
+
        LINKAGE SECTION.
 
 
@@ -56,33 +118,57 @@
       *************************************************************
       *    ZONE DE PROGRAMME
       *************************************************************
-      
-      *    Ouverture de mon fichier nombre.txt
+
+      *    Table des formats de date connus de 6030-FONCTION-DATE.
+           MOVE 1 TO WS-FORMAT-CODE(1).
+           MOVE "JJ/MM/AAAA" TO WS-FORMAT-LIBELLE(1).
+           MOVE 2 TO WS-FORMAT-CODE(2).
+           MOVE "JOUR COMPLET" TO WS-FORMAT-LIBELLE(2).
+           MOVE 3 TO WS-FORMAT-CODE(3).
+           MOVE "MM-JJ-AA" TO WS-FORMAT-LIBELLE(3).
+           MOVE 4 TO WS-FORMAT-CODE(4).
+           MOVE "AAAA-MM-JJ (ISO8601)" TO WS-FORMAT-LIBELLE(4).
+
+      *    Choix de la ligne à (re)générer : 0 = toutes les lignes,
+      *    1 à 7 = une seule ligne (évite de tout réécrire et de
+      *    perdre les autres lignes quand on ne veut régénérer qu'un
+      *    seul format).
+           DISPLAY "Ligne à régénérer (0=toutes, 1-7=une seule) : "
+           ACCEPT WS-FONCTION-CHOIX.
+
+      *    nombre.txt est en accès séquentiel : régénérer une seule
+      *    ligne charge d'abord les 7 lignes existantes en mémoire
+      *    (WS-LIGNE-TAB), pour ne pas perdre les six autres quand on
+      *    réécrit le fichier au complet.
+           IF WS-FONCTION-CHOIX NOT = 0 THEN
+              PERFORM 6070-CHARGE-LIGNES-EXISTANTES
+           END-IF.
+
            OPEN OUTPUT F-NOMBRE.
            IF FS-F-NOMBRE = "00" THEN
               DISPLAY "Ouverture du fichier nombre.txt OK"
            ELSE
               DISPLAY "Erreur d'ouverture : " FS-F-NOMBRE
            END-IF.
-      
-           PERFORM VARYING WS-FONCTION FROM 1 BY 1
-                   UNTIL WS-FONCTION > 6
-
-              EVALUATE WS-FONCTION
-                 WHEN 1 
-                    PERFORM 6000-FONCTION1
-                 WHEN 2
-                    PERFORM 6010-FONCTION2
-                 WHEN 3
-                    PERFORM 6020-FONCTION3
-                 WHEN 4
-                    PERFORM 6030-FONCTION4
-                 WHEN 5
-                    PERFORM 6040-FONCTION5
-                 WHEN 6
-                    PERFORM 6050-FONCTION6
-               END-EVALUATE
 
+           IF WS-FONCTION-CHOIX = 0 THEN
+              PERFORM VARYING WS-FONCTION FROM 1 BY 1
+                      UNTIL WS-FONCTION > 7
+
+                 PERFORM 6060-EXECUTE-FONCTION
+
+              END-PERFORM
+           ELSE
+              MOVE WS-FONCTION-CHOIX TO WS-FONCTION
+              PERFORM 6060-EXECUTE-FONCTION
+           END-IF.
+
+      *    Réécriture complète du fichier à partir de la table, ligne
+      *    régénérée comprise et lignes inchangées reprises telles
+      *    quelles.
+           PERFORM VARYING WS-CPT-LIGNE FROM 1 BY 1
+                   UNTIL WS-CPT-LIGNE > 7
+              WRITE F-NOMBRE-CURRENT FROM WS-LIGNE-TAB(WS-CPT-LIGNE)
            END-PERFORM.
 
       *    Fermeture du fichier nombre.txt.
@@ -110,12 +196,13 @@
            DISPLAY "********************************************".
            DISPLAY "* LANCEMENT PROGRAMME : BC801              *".
            DISPLAY "* Ecrire dans un fichier nombre.txt        *".
-           DISPLAY "* Ligne 1 : 0,1,2,3,4,5,6,7,8,9,10         *".
-           DISPLAY "* Ligne 2 : -10,-9,...,9,10                *".
-           DISPLAY "* Ligne 3 : 0.10,0.20,...,0.90,1.00        *".
-           DISPLAY "* Ligne 4 : 12/01/2026                     *".           
+           DISPLAY "* Ligne 1 : sequence d'entiers (parametree) *".
+           DISPLAY "* Ligne 2 : sequence signee (parametree)   *".
+           DISPLAY "* Ligne 3 : sequence decimale (parametree) *".
+           DISPLAY "* Ligne 4 : 12/01/2026                     *".
            DISPLAY "* Ligne 5 : Lundi 12 janvier 2026 HH:MM:SS *".
            DISPLAY "* Ligne 6 : 01-12-26                       *".
+           DISPLAY "* Ligne 7 : 2026-01-12 (ISO8601)           *".
            DISPLAY "********************************************".
        
        8910-MSG-LANCEMENT-FIN.
@@ -127,21 +214,77 @@
            DISPLAY "***************************************".
            EXIT PROGRAM.
 
+       6060-EXECUTE-FONCTION.
+           EVALUATE WS-FONCTION
+              WHEN 1
+                 PERFORM 6000-FONCTION1
+              WHEN 2
+                 PERFORM 6010-FONCTION2
+              WHEN 3
+                 PERFORM 6020-FONCTION3
+              WHEN 4
+                 MOVE 1 TO WS-FORMAT-CODE-COURANT
+                 PERFORM 6030-FONCTION-DATE
+              WHEN 5
+                 MOVE 2 TO WS-FORMAT-CODE-COURANT
+                 PERFORM 6030-FONCTION-DATE
+              WHEN 6
+                 MOVE 3 TO WS-FORMAT-CODE-COURANT
+                 PERFORM 6030-FONCTION-DATE
+              WHEN 7
+                 MOVE 4 TO WS-FORMAT-CODE-COURANT
+                 PERFORM 6030-FONCTION-DATE
+              WHEN OTHER
+                 DISPLAY "Choix de ligne invalide : " WS-FONCTION
+           END-EVALUATE.
+
+      *    Précharge les 7 lignes déjà présentes dans nombre.txt avant
+      *    de régénérer une seule ligne, pour que la réécriture
+      *    complète du fichier (en fin de 0000-INITIALISATION-DEB) ne
+      *    perde pas les six lignes non concernées.
+       6070-CHARGE-LIGNES-EXISTANTES.
+           OPEN INPUT F-NOMBRE.
+
+           IF FS-F-NOMBRE = "00" THEN
+              MOVE 1 TO WS-CPT-LIGNE
+              PERFORM UNTIL FS-F-NOMBRE = "10" OR WS-CPT-LIGNE > 7
+                 READ F-NOMBRE INTO WS-LIGNE-TAB(WS-CPT-LIGNE)
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       ADD 1 TO WS-CPT-LIGNE
+                 END-READ
+              END-PERFORM
+              CLOSE F-NOMBRE
+           END-IF.
+
+           EXIT PROGRAM.
 
        6000-FONCTION1.
            DISPLAY "Ecriture de la ligne 1"
+
+           DISPLAY "Début de la séquence (ex: 0) : "
+           ACCEPT WS-PARAM-DEBUT-TXT
+           COMPUTE WS-PARAM-DEBUT = FUNCTION NUMVAL(WS-PARAM-DEBUT-TXT)
+           DISPLAY "Fin de la séquence (ex: 10) : "
+           ACCEPT WS-PARAM-FIN-TXT
+           COMPUTE WS-PARAM-FIN = FUNCTION NUMVAL(WS-PARAM-FIN-TXT)
+           DISPLAY "Pas de la séquence (ex: 1) : "
+           ACCEPT WS-PARAM-PAS
+
+           INITIALIZE WS-CHAINE-CONSTR
            MOVE 1 TO WS-POINTER
-      *    MOVE ALL "*" TO WS-CHAINE-CONSTR
-           
+
       *    Création de ma ligne courante
-           PERFORM VARYING WS-COMPTEUR FROM 0 BY 1
-                    UNTIL WS-COMPTEUR > 10
-              
+           PERFORM VARYING WS-COMPTEUR
+                    FROM WS-PARAM-DEBUT BY WS-PARAM-PAS
+                    UNTIL WS-COMPTEUR > WS-PARAM-FIN
+
       *        DISPLAY "Boucle " WS-COMPTEUR
       *        DISPLAY "WS-COMPTEUR :" FUNCTION TRIM(WS-COMPTEUR)
-      *        DISPLAY "WS-CHAINE-CONSTR : '" 
+      *        DISPLAY "WS-CHAINE-CONSTR : '"
       *        FUNCTION TRIM(WS-CHAINE-CONSTR)"'"
- 
+
       *    1 Extraction valeur presente dans ma zone de construction
               UNSTRING WS-CHAINE-CONSTR
                  DELIMITED BY SPACE
@@ -150,28 +293,28 @@
               END-UNSTRING
 
       *        DISPLAY "WS-CHAINE-TEMP : '"WS-CHAINE-TEMP"'"
-      *        DISPLAY "WS-CPT-CHAINE: " WS-CPT-CHAINE      
+      *        DISPLAY "WS-CPT-CHAINE: " WS-CPT-CHAINE
 
-                 IF WS-COMPTEUR NOT = 10 THEN
-      *          Tant que je n'ai pas atteint le chiffre 10, j'ajoute
-      *          une virgule à la fin de ma chaine de construction.
-                       STRING FUNCTION TRIM(WS-COMPTEUR) "," 
+                 IF WS-COMPTEUR + WS-PARAM-PAS <= WS-PARAM-FIN THEN
+      *          Tant que je n'ai pas atteint la fin de la séquence,
+      *          j'ajoute une virgule à la fin de ma chaine.
+                       STRING FUNCTION TRIM(WS-COMPTEUR) ","
                            INTO WS-CHAINE-CONSTR
                           WITH POINTER WS-POINTER
-                           ON OVERFLOW 
+                           ON OVERFLOW
                               DISPLAY "Erreur taille"
                         END-STRING
-      
+
                  ELSE
                         STRING FUNCTION TRIM(WS-COMPTEUR)
                            INTO WS-CHAINE-CONSTR
                           WITH POINTER WS-POINTER
-                           ON OVERFLOW 
+                           ON OVERFLOW
                               DISPLAY "Erreur taille"
                         END-STRING
-      
+
                  END-IF
-              
+
       *        DISPLAY "WS-CHAINE-CONSTR : '" WS-CHAINE-CONSTR "'"
       *        DISPLAY " "
 
@@ -181,23 +324,31 @@
            DISPLAY WS-CHAINE-CONSTR
 
       *    Ecriture de la ligne dans le fichier
-           WRITE F-NOMBRE-CURRENT FROM WS-CHAINE-CONSTR
+           MOVE WS-CHAINE-CONSTR TO WS-LIGNE-TAB(WS-FONCTION)
 
            EXIT PROGRAM.
 
        6010-FONCTION2.
            DISPLAY "Ecriture de la ligne 2"
 
-      *    Initialisation des variables utiles     
-           INITIALIZE WS-COMPTEUR
+           DISPLAY "Début de la séquence (ex: -10) : "
+           ACCEPT WS-PARAM-DEBUT-TXT
+           COMPUTE WS-PARAM-DEBUT = FUNCTION NUMVAL(WS-PARAM-DEBUT-TXT)
+           DISPLAY "Fin de la séquence (ex: 10) : "
+           ACCEPT WS-PARAM-FIN-TXT
+           COMPUTE WS-PARAM-FIN = FUNCTION NUMVAL(WS-PARAM-FIN-TXT)
+           DISPLAY "Pas de la séquence (ex: 1) : "
+           ACCEPT WS-PARAM-PAS
+
+      *    Initialisation des variables utiles
            INITIALIZE WS-CHAINE-CONSTR
            INITIALIZE WS-CHAINE-TEMP
            MOVE 1 TO WS-POINTER
+           MOVE WS-PARAM-DEBUT TO WS-ENTIERS
 
       *    Construction de la ligne 2
-           PERFORM WITH TEST AFTER VARYING WS-COMPTEUR FROM 1 BY 1
-              UNTIL WS-COMPTEUR>20
-              
+           PERFORM WITH TEST AFTER UNTIL WS-ENTIERS > WS-PARAM-FIN
+
               UNSTRING WS-CHAINE-CONSTR
                  DELIMITED BY SPACE
                  INTO WS-CHAINE-TEMP
@@ -205,10 +356,10 @@
                END-UNSTRING
 
       *       Pour l'affichage correct des signes il faut transférer
-      *       la valeur signée dans une variable d'affichage formatée         
+      *       la valeur signée dans une variable d'affichage formatée
                MOVE WS-ENTIERS TO WS-ENTIERSA
 
-               IF WS-COMPTEUR <= 20 THEN
+               IF WS-ENTIERS + WS-PARAM-PAS <= WS-PARAM-FIN THEN
                     STRING WS-ENTIERSA ","
                        INTO WS-CHAINE-CONSTR
                        WITH POINTER WS-POINTER
@@ -224,33 +375,39 @@
                           DISPLAY "Erreur taille"
                     END-STRING
                END-IF
-              
+
 
       *        DISPLAY "Entrier signé : " WS-ENTIERS
-              ADD 1 TO WS-ENTIERS
+              ADD WS-PARAM-PAS TO WS-ENTIERS
 
            END-PERFORM
 
               DISPLAY "Affiche la ligne créée :"
               DISPLAY WS-CHAINE-CONSTR
-              
-              WRITE F-NOMBRE-CURRENT FROM WS-CHAINE-CONSTR
-           
+
+              MOVE WS-CHAINE-CONSTR TO WS-LIGNE-TAB(WS-FONCTION)
+
 
            EXIT PROGRAM.
 
        6020-FONCTION3.
               DISPLAY "Ecriture de la ligne 3"
 
+              DISPLAY "Début de la séquence (ex: 0.10) : "
+              ACCEPT WS-PARAM-DEBUT-DEC
+              DISPLAY "Fin de la séquence (ex: 1.00) : "
+              ACCEPT WS-PARAM-FIN-DEC
+              DISPLAY "Pas de la séquence (ex: 0.10) : "
+              ACCEPT WS-PARAM-PAS-DEC
+
       *       Initialisation des variables de fonctionnement
-              INITIALIZE WS-COMPTEUR
               INITIALIZE WS-CHAINE-CONSTR
               INITIALIZE WS-CHAINE-TEMP
               MOVE 1 TO WS-POINTER
+              MOVE WS-PARAM-DEBUT-DEC TO WS-DECIMAL
+
+              PERFORM TEST AFTER UNTIL WS-DECIMAL > WS-PARAM-FIN-DEC
 
-              PERFORM TEST AFTER VARYING WS-COMPTEUR FROM 1 BY 1
-                 UNTIL WS-COMPTEUR> 9                
-                 
                  UNSTRING WS-CHAINE-CONSTR
                     DELIMITED BY SPACE
                     INTO WS-CHAINE-TEMP
@@ -259,8 +416,8 @@
 
                  MOVE WS-DECIMAL TO WS-DECIMALA
 
-                 IF WS-COMPTEUR <= 9
-                    
+                 IF WS-DECIMAL + WS-PARAM-PAS-DEC <= WS-PARAM-FIN-DEC
+
                     STRING WS-DECIMALA ","
                        INTO WS-CHAINE-CONSTR
                        WITH POINTER WS-POINTER
@@ -280,21 +437,28 @@
                  END-IF
 
       *           DISPLAY "Nombre : " WS-DECIMAL
-                 ADD 0.1 TO WS-DECIMAL
+                 ADD WS-PARAM-PAS-DEC TO WS-DECIMAL
 
               END-PERFORM
 
               DISPLAY "Affiche la ligne créée :"
               DISPLAY WS-CHAINE-CONSTR
 
-              WRITE F-NOMBRE-CURRENT FROM WS-CHAINE-CONSTR
+              MOVE WS-CHAINE-CONSTR TO WS-LIGNE-TAB(WS-FONCTION)
             
 
            EXIT PROGRAM.
 
-       6030-FONCTION4.
-           DISPLAY "Ecriture de la ligne 4"
-           
+      *    Paragraphe générique pilotant tous les formats de date de
+      *    WS-FORMATS-DATE. Ajouter un format (ex: un jour sur deux
+      *    chiffres) = ajouter une ligne dans la table plus un WHEN
+      *    ci-dessous, plutôt qu'un nouveau paragraphe 60xx-FONCTIONn
+      *    à câbler dans 6060-EXECUTE-FONCTION.
+       6030-FONCTION-DATE.
+           DISPLAY "Ecriture de la ligne " WS-FONCTION " (format "
+              FUNCTION TRIM(WS-FORMAT-LIBELLE(WS-FORMAT-CODE-COURANT))
+              ")"
+
            INITIALIZE WS-CHAINE-CONSTR
 
            MOVE FUNCTION CURRENT-DATE TO WS-DATE
@@ -307,122 +471,112 @@
       *     DISPLAY "WS-MN :" WS-MN
       *     DISPLAY "WS-S :" WS-S
 
-           STRING WS-JOUR "/" WS-MOIS "/" WS-ANNEE
-              INTO WS-CHAINE-CONSTR
-           END-STRING
+           EVALUATE WS-FORMAT-CODE-COURANT
 
-              DISPLAY "Affiche la ligne créée :"
-              DISPLAY WS-CHAINE-CONSTR
-
-           WRITE F-NOMBRE-CURRENT FROM WS-CHAINE-CONSTR
-
-           EXIT PROGRAM.    
-
-       6040-FONCTION5.
-           DISPLAY "Ecriture de la ligne 5"
-     
-                INITIALIZE WS-CHAINE-CONSTR
-
-      *       1 - je tranforme la date du jour en entier grâce à la 
-      *           fonction INTEGER-OF-DATE(<WS-YYYY> * 10000 + <WS-MM> 
-      *           * 100 + <WS-DD>)
+              WHEN 1
+      *          JJ/MM/AAAA
+                 STRING WS-JOUR "/" WS-MOIS "/" WS-ANNEE
+                    INTO WS-CHAINE-CONSTR
+                 END-STRING
 
-      *       2 - Grâce au résultat du mod(<date-en-entier> + 6, 7) + 1
-      *          je peux déterminer le nom du jour: 1= lundi, 2 = mardi,
-      *          .... 7 = dimanche
+              WHEN 2
+      *          Jour complet : nom du jour, jour, nom du mois, année
+      *          et heure.
+      *          1 - je tranforme la date du jour en entier grâce à
+      *              la fonction INTEGER-OF-DATE(<WS-YYYY> * 10000 +
+      *              <WS-MM> * 100 + <WS-DD>)
+      *          2 - Grâce au résultat du mod(<date-en-entier> + 6,7)
+      *              + 1 je peux déterminer le nom du jour: 1 = lundi,
+      *              2 = mardi, .... 7 = dimanche
+      *          3 - A partir d'une table d'équivalence je peux
+      *              afficher la date comme je le souhaite.
+                 MOVE FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(
+                    WS-ANNEE) * 10000 + FUNCTION NUMVAL(WS-MOIS)
+                    * 100 + FUNCTION NUMVAL(WS-JOUR)) TO WS-DATE-ENTIER
+
+      *          DISPLAY "WS-DATE-ENTIER :" WS-DATE-ENTIER
+
+                 COMPUTE WS-JOUR-ENTIER =
+                    FUNCTION MOD(WS-DATE-ENTIER + 6,7) + 1
+
+      *          DISPLAY "WS-JOUR-ENTIER: " WS-JOUR-ENTIER
+
+                 EVALUATE WS-JOUR-ENTIER
+                    WHEN 1
+                       MOVE "Lundi" TO WS-NOM-JOUR
+                    WHEN 2
+                       MOVE "Mardi" TO WS-NOM-JOUR
+                    WHEN 3
+                       MOVE "Mercredi" TO WS-NOM-JOUR
+                    WHEN 4
+                       MOVE "Jeudi" TO WS-NOM-JOUR
+                    WHEN 5
+                       MOVE "Vendredi" TO WS-NOM-JOUR
+                    WHEN 6
+                       MOVE "Samedi" TO WS-NOM-JOUR
+                    WHEN 7
+                       MOVE "Dimanche" TO WS-NOM-JOUR
+                 END-EVALUATE
+
+                 EVALUATE WS-MOIS
+                    WHEN 01
+                       MOVE "Janvier" TO WS-NOM-MOIS
+                    WHEN 02
+                       MOVE "Fevrier" TO WS-NOM-MOIS
+                    WHEN 03
+                       MOVE "Mars" TO WS-NOM-MOIS
+                    WHEN 04
+                       MOVE "Avril" TO WS-NOM-MOIS
+                    WHEN 05
+                       MOVE "Mai" TO WS-NOM-MOIS
+                    WHEN 06
+                       MOVE "Juin" TO WS-NOM-MOIS
+                    WHEN 07
+                       MOVE "Juillet" TO WS-NOM-MOIS
+                    WHEN 08
+                       MOVE "Aout" TO WS-NOM-MOIS
+                    WHEN 09
+                       MOVE "Septembre" TO WS-NOM-MOIS
+                    WHEN 10
+                       MOVE "Octobre" TO WS-NOM-MOIS
+                    WHEN 11
+                       MOVE "Novembre" TO WS-NOM-MOIS
+                    WHEN 12
+                       MOVE "Decembre" TO WS-NOM-MOIS
+                 END-EVALUATE
+
+                 STRING FUNCTION TRIM(WS-NOM-JOUR) " " WS-JOUR " "
+                    FUNCTION TRIM(WS-NOM-MOIS) " " WS-ANNEE " "
+                    WS-HEURE ":" WS-MN ":" WS-S
+                    INTO WS-CHAINE-CONSTR
+                 END-STRING
 
-      *       3 - A partir d'une table d'équivalence je peux afficher
-      *         la date comme je le souhaite.
+              WHEN 3
+      *          MM-JJ-AA
+                 MOVE WS-ANNEE(3:2) TO WS-ANNEESIMPLE
 
-                
-           MOVE FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(WS-ANNEE)
-           * 10000 + FUNCTION NUMVAL(WS-MOIS) * 100 
-           + FUNCTION NUMVAL(WS-JOUR)) TO WS-DATE-ENTIER
-               
-      *    DISPLAY "WS-DATE-ENTIER :" WS-DATE-ENTIER
-           
-           COMPUTE WS-JOUR-ENTIER = FUNCTION MOD(WS-DATE-ENTIER + 6,7)
-            + 1
+                 STRING WS-MOIS "-" WS-JOUR "-" WS-ANNEESIMPLE
+                    INTO WS-CHAINE-CONSTR
+                 END-STRING
 
-      *     DISPLAY "WS-JOUR-ENTIER: " WS-JOUR-ENTIER
-           
-           EVALUATE WS-JOUR-ENTIER
-              WHEN 1
-                 MOVE "Lundi" TO WS-NOM-JOUR
-              WHEN 2
-                 MOVE "Mardi" TO WS-NOM-JOUR
-              WHEN 3
-                 MOVE "Mercredi" TO WS-NOM-JOUR
               WHEN 4
-                 MOVE "Jeudi" TO WS-NOM-JOUR
-              WHEN 5
-                 MOVE "Vendredi" TO WS-NOM-JOUR
-              WHEN 6
-                 MOVE "Samedi" TO WS-NOM-JOUR
-              WHEN 7
-                 MOVE "Dimanche" TO WS-NOM-JOUR
-           END-EVALUATE
+      *          AAAA-MM-JJ (ISO 8601)
+                 STRING WS-ANNEE "-" WS-MOIS "-" WS-JOUR
+                    INTO WS-CHAINE-CONSTR
+                 END-STRING
 
-           EVALUATE WS-MOIS
-              WHEN 01
-                 MOVE "Janvier" TO WS-NOM-MOIS
-              WHEN 02
-                 MOVE "Fevrier" TO WS-NOM-MOIS
-              WHEN 03
-                 MOVE "Mars" TO WS-NOM-MOIS
-              WHEN 04
-                 MOVE "Avril" TO WS-NOM-MOIS
-              WHEN 05
-                 MOVE "Mai" TO WS-NOM-MOIS
-              WHEN 06
-                 MOVE "Juin" TO WS-NOM-MOIS
-              WHEN 07
-                 MOVE "Juillet" TO WS-NOM-MOIS
-              WHEN 08
-                 MOVE "Aout" TO WS-NOM-MOIS
-              WHEN 09
-                 MOVE "Septembre" TO WS-NOM-MOIS
-              WHEN 10
-                 MOVE "Octobre" TO WS-NOM-MOIS
-              WHEN 11
-                 MOVE "Novembre" TO WS-NOM-MOIS
-              WHEN 12
-                 MOVE "Decembre" TO WS-NOM-MOIS
-           END-EVALUATE
+              WHEN OTHER
+                 DISPLAY "Format de date inconnu : "
+                    WS-FORMAT-CODE-COURANT
 
-           STRING FUNCTION TRIM(WS-NOM-JOUR) " " WS-JOUR " "
-              FUNCTION TRIM(WS-NOM-MOIS) " " WS-ANNEE " " WS-HEURE ":"
-              WS-MN ":" WS-S
-              INTO WS-CHAINE-CONSTR
-           END-STRING
+           END-EVALUATE
 
            DISPLAY "Affiche la ligne créée :"
            DISPLAY WS-CHAINE-CONSTR
 
-           WRITE F-NOMBRE-CURRENT FROM WS-CHAINE-CONSTR
-               
-           EXIT PROGRAM.        
-                            
+           MOVE WS-CHAINE-CONSTR TO WS-LIGNE-TAB(WS-FONCTION)
 
-       6050-FONCTION6.
-           DISPLAY "Ecriture de la ligne 6"
-           
-           INITIALIZE WS-CHAINE-CONSTR
-           MOVE FUNCTION CURRENT-DATE TO WS-DATE
-      *     DISPLAY "WS-DATE :" WS-DATE
-      *     DISPLAY "WS-ANNEE :" WS-ANNEE
-      *     DISPLAY "WS-MOIS :" WS-MOIS
-           
-           MOVE WS-ANNEE(3:2) TO WS-ANNEESIMPLE
+           EXIT PROGRAM.
 
-           STRING  WS-MOIS "-" WS-JOUR "-" WS-ANNEESIMPLE
-              INTO WS-CHAINE-CONSTR
-           END-STRING
-              DISPLAY "Affiche la ligne créée :"
-              DISPLAY WS-CHAINE-CONSTR
 
-           WRITE F-NOMBRE-CURRENT FROM WS-CHAINE-CONSTR
-           EXIT PROGRAM.        
-           
-       
        END PROGRAM BC801.
